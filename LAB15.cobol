@@ -0,0 +1,851 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB15.
+000300 AUTHOR.        SUZI Q.
+000400 DATE-WRITTEN.  MARCH 2009.
+000500 DATE-COMPILED.
+000600*****************************************************************
+000700*
+000800*-------------P R O G R A M  D E S C R I P T I O N--------------*
+000900*
+001000*    ----------------- LAB15 -----------------------
+001100*
+001200*    PURPOSE  THIS PROGRAM MAINTAINS THE STATE TAX TABLE
+001300*    =======  FEED (INSTTAX) USED BY LAB14.  IT APPLIES
+001400*                ADD/CHANGE/DELETE TRANSACTIONS AGAINST THE
+001500*                OLD STATE TAX MASTER AND WRITES A NEW MASTER,
+001600*                EDITING EACH TRANSACTION FOR A VALID 2-BYTE
+001700*                STATE CODE AND A RATE IN A SANE RANGE, AND
+001800*                PRINTS A BEFORE/AFTER AUDIT LISTING.
+001900*
+002000*    NOTE:    THIS PROGRAM USES A STANDARD SEQUENTIAL
+002100*    =====    OLD-MASTER/TRANSACTION MATCH-MERGE.
+002200*
+002300*    INPUT   OLD-MASTER      INSTTAX  (CURRENT STATE TAX TABLE)
+002400*    =====   TRANS-FILE      TAXTRAN  (ADD/CHANGE/DELETE TRANS)
+002500*
+002600*    PROCESS 1. READ THE FIRST OLD MASTER AND TRANSACTION.
+002700*    ======= 2. MATCH TRANSACTIONS AGAINST THE MASTER BY STATE.
+002800*            3. EDIT EACH TRANSACTION BEFORE APPLYING IT.
+002900*            4. WRITE THE NEW MASTER AND THE AUDIT LISTING.
+003000*
+003100*    OUTPUT  NEW-MASTER      NEWTAX   (UPDATED STATE TAX TABLE)
+003200*    ======  AUDIT-REPORT    TAXAUDIT (BEFORE/AFTER AUDIT LIST)
+003300*
+003400*    CALLING PROGRAM(S)  :   NONE
+003500*
+003600*    CALLED  PROGRAM(S)  :   NONE
+003700*
+003800*---------------------------------------------------------------*
+003900*                 UPDATE LOG
+004000*---------------------------------------------------------------*
+004100*
+004200* PERSON  PROJECT   DATE      DESCRIPTION          PROGRAM   VER*
+004300* ------  --------  --------  -------------------  -------   ---*
+004400* SUZI Q  0000-001  03/02/09  INITIAL VERSION       LAB15     000*
+004500* MARGE W PAYROLL   08/09/26  MULTI-BRACKET RATES  LAB15      001*
+004600*****************************************************************
+004700*
+004800*****************************************************************
+004900*         E N V I R O N M E N T     D I V I S I O N
+005000*****************************************************************
+005100 ENVIRONMENT DIVISION.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT OLD-MASTER     ASSIGN TO INSTTAX
+005500            FILE STATUS IS WS-OLDMAST-STATUS-CODE.
+005600     SELECT TRANS-FILE     ASSIGN TO TAXTRAN
+005700            FILE STATUS IS WS-TRANS-STATUS-CODE.
+005800     SELECT NEW-MASTER     ASSIGN TO NEWTAX
+005900            FILE STATUS IS WS-NEWMAST-STATUS-CODE.
+006000     SELECT AUDIT-REPORT   ASSIGN TO TAXAUDIT
+006100            FILE STATUS IS WS-AUDIT-STATUS-CODE.
+006200*****************************************************************
+006300*                  D A T A     D I V I S I O N
+006400*****************************************************************
+006500 DATA DIVISION.
+006600 FILE SECTION.
+006700*****************************************************************
+006800*    OLD-MASTER                                     INPUT
+006900*****************************************************************
+007000 FD  OLD-MASTER
+007100     RECORDING F
+007200     RECORD CONTAINS 80 CHARACTERS
+007300     BLOCK CONTAINS 0 RECORDS.
+007400
+007500 01  OLD-MASTER-RECORD.
+007600     05  OM-STATE-CODE           PIC X(02).
+007700     05  OM-BRACKET-COUNT        PIC 9(01).
+007800     05  OM-BRACKETS OCCURS 4 TIMES
+007900             INDEXED BY OM-NDX.
+008000         10  OM-BRACKET-LIMIT    PIC 9(07)V99.
+008100         10  OM-BRACKET-RATE     PIC V9(06).
+008200     05  FILLER                  PIC X(17).
+008300*****************************************************************
+008400*    TRANS-FILE                                     INPUT
+008500*****************************************************************
+008600 FD  TRANS-FILE
+008700     RECORDING F
+008800     RECORD CONTAINS 20 CHARACTERS
+008900     BLOCK CONTAINS 0 RECORDS.
+009000
+009100 01  TRANS-RECORD.
+009200     05  TR-STATE-CODE           PIC X(02).
+009300     05  TR-ACTION-CODE          PIC X(01).
+009400         88  TR-ADD                      VALUE 'A'.
+009500         88  TR-CHANGE                   VALUE 'C'.
+009600         88  TR-DELETE                   VALUE 'D'.
+009700     05  TR-BRACKET-NUMBER       PIC 9(01).
+009800*                         1-4 IDENTIFIES THE BRACKET BEING ADDED,
+009900*                         CHANGED, OR DELETED WITHIN THE STATE; A
+010000*                         DELETE WITH BRACKET NUMBER ZERO REMOVES
+010100*                         THE ENTIRE STATE FROM THE MASTER.
+010200     05  TR-BRACKET-LIMIT        PIC 9(07)V99.
+010300     05  TR-TAX-RATE             PIC V9(06).
+010400     05  FILLER                  PIC X(01).
+010500*****************************************************************
+010600*    NEW-MASTER                                     OUTPUT
+010700*****************************************************************
+010800 FD  NEW-MASTER
+010900     RECORDING F
+011000     RECORD CONTAINS 80 CHARACTERS
+011100     BLOCK CONTAINS 0 RECORDS.
+011200
+011300 01  NEW-MASTER-RECORD.
+011400     05  NM-STATE-CODE           PIC X(02).
+011500     05  NM-BRACKET-COUNT        PIC 9(01).
+011600     05  NM-BRACKETS OCCURS 4 TIMES
+011700             INDEXED BY NM-NDX.
+011800         10  NM-BRACKET-LIMIT    PIC 9(07)V99.
+011900         10  NM-BRACKET-RATE     PIC V9(06).
+012000     05  NM-FILLER2              PIC X(17).
+012100*****************************************************************
+012200*    AUDIT-REPORT                                   OUTPUT
+012300*****************************************************************
+012400 FD  AUDIT-REPORT
+012500     RECORDING F
+012600     RECORD CONTAINS 133 CHARACTERS
+012700     BLOCK CONTAINS 0 RECORDS.
+012800
+012900 01  AUDIT-RECORD.
+013000     05  FILLER                  PIC X(133).
+013100*****************************************************************
+013200*    W O R K I N G - S T O R A G E
+013300*****************************************************************
+013400 WORKING-STORAGE SECTION.
+013500
+013600 01  WS-START-OF-WORKING-STORAGE.
+013700     05 WS-START-OF-WS-MARKER           PIC X(37)
+013800        VALUE 'LAB15 WORKING STORAGE BEGINS HERE'.
+013900***********************
+014000*  CONSTANTS          *
+014100***********************
+014200
+014300 01  WS-CONSTANTS.
+014400     05  WS-C-MIN-RATE           PIC V9(06)     VALUE .000000.
+014500     05  WS-C-MAX-RATE           PIC V9(06)     VALUE .500000.
+014600     05  WS-C-MIN-LIMIT          PIC 9(07)V99   VALUE ZERO.
+014700     05  WS-C-MAX-LIMIT          PIC 9(07)V99   VALUE 1000000.00.
+014800     05  WS-C-MAX-BRACKETS       PIC 9(01)      VALUE 4.
+014900
+015000***********************
+015100*  ERROR CODES        *
+015200***********************
+015300
+015400 01  WS-ERROR-CODES.
+015500     05  WS-OLDMAST-STATUS-CODE  PIC X(2)  VALUE '**'.
+015600     05  WS-TRANS-STATUS-CODE    PIC X(2)  VALUE '**'.
+015700     05  WS-NEWMAST-STATUS-CODE  PIC X(2)  VALUE '**'.
+015800     05  WS-AUDIT-STATUS-CODE    PIC X(2)  VALUE '**'.
+015900     05  WS-ABORT-TRIGGER        PIC S9(1) VALUE 0.
+016000     05  WS-ABORT-CODE           PIC S9(1).
+016100     05  WS-RETURN-CODE-DISPLAY  PIC S9(5) COMP-3.
+016200
+016300***********************
+016400*  MESSAGE STRINGS    *
+016500***********************
+016600
+016700 01  WS-ABORT-MSG-STRING.
+016800     05  WS-ABORT-MSG-ERRLB      PIC X(06) VALUE 'ERROR '.
+016900     05  WS-ABORT-MSG-EDESC      PIC X(28).
+017000     05  WS-ABORT-MSG-IN         PIC X(14) VALUE ' IN PARAGRAPH '.
+017100     05  WS-ABORT-MSG-PGRPH      PIC X(28).
+017200     05  WS-ABORT-MSG-RCLBL      PIC X(08) VALUE 'SYS RC: '.
+017300     05  WS-ABORT-MSG-SYSRC      PIC X(02).
+017400
+017500***********************
+017600*  SWITCHES           *
+017700***********************
+017800
+017900 01  SWITCHES.
+018000     05  WS-OLDMAST-SWITCH       PIC X(01) VALUE 'N'.
+018100         88  WS-OLDMAST-EOF                VALUE 'Y'.
+018200     05  WS-TRANS-SWITCH         PIC X(01) VALUE 'N'.
+018300         88  WS-TRANS-EOF                  VALUE 'Y'.
+018400     05  WS-TRANS-VALID-SWITCH   PIC X(01) VALUE 'Y'.
+018500         88  WS-TRANS-IS-VALID             VALUE 'Y'.
+018510     05  WS-PENDING-SWITCH       PIC X(01) VALUE 'N'.
+018520         88  WS-MASTER-PENDING             VALUE 'Y'.
+018530     05  WS-PENDING-DELETED-SW   PIC X(01) VALUE 'N'.
+018540         88  WS-PENDING-DELETED            VALUE 'Y'.
+018550     05  WS-PENDING-OLDMAST-SW   PIC X(01) VALUE 'N'.
+018560         88  WS-PENDING-FROM-OLDMAST       VALUE 'Y'.
+018600
+018700***********************
+018800*  ACCUMULATORS       *
+018900***********************
+019000
+019100 01  ACCUMULATORS.
+019200     05  WS-MASTER-IN-CTR        PIC S9(05) COMP-3 VALUE +0.
+019300     05  WS-MASTER-OUT-CTR       PIC S9(05) COMP-3 VALUE +0.
+019400     05  WS-TRANS-IN-CTR         PIC S9(05) COMP-3 VALUE +0.
+019500     05  WS-TRANS-ERROR-CTR      PIC S9(05) COMP-3 VALUE +0.
+019600     05  WS-ADD-CTR              PIC S9(05) COMP-3 VALUE +0.
+019700     05  WS-CHANGE-CTR           PIC S9(05) COMP-3 VALUE +0.
+019800     05  WS-DELETE-CTR           PIC S9(05) COMP-3 VALUE +0.
+019900
+020000***********************
+020100*  WORKING VALUES     *
+020200***********************
+020300
+020400 01  WS-WORKING-VALUES.
+020500     05  WS-BEFORE-RATE          PIC V9(06) VALUE 0.
+020600     05  WS-BEFORE-LIMIT         PIC 9(07)V99 VALUE 0.
+020700     05  WS-ERROR-TEXT           PIC X(40)  VALUE SPACES.
+020800     05  WS-PAGE-CTR             PIC S9(05) COMP-3 VALUE 0.
+020900
+021000***********************
+021100*  RECORD LAYOUTS     *
+021200***********************
+021300
+021400 01  WS-AUDIT-HEADER-1.
+021500     05 WAH1-ASA-CODE            PIC X(01) VALUE '1'.
+021600     05 WAH1-TITLE               PIC X(45) VALUE
+021700                  'STATE TAX TABLE MAINTENANCE AUDIT LISTING'.
+021800     05 WAH1-FILLER              PIC X(87) VALUE SPACES.
+021900
+022000 01  WS-AUDIT-HEADER-2.
+022100     05 WAH2-ASA-CODE            PIC X(01) VALUE '-'.
+022200     05 WAH2-STATE-LABEL         PIC X(05) VALUE 'STATE'.
+022300     05 WAH2-COL-DIV-1           PIC X(03) VALUE SPACES.
+022400     05 WAH2-ACTION-LABEL        PIC X(06) VALUE 'ACTION'.
+022500     05 WAH2-COL-DIV-2           PIC X(03) VALUE SPACES.
+022600     05 WAH2-BEFORE-LABEL        PIC X(12) VALUE 'BEFORE RATE'.
+022700     05 WAH2-COL-DIV-3           PIC X(03) VALUE SPACES.
+022800     05 WAH2-AFTER-LABEL         PIC X(11) VALUE 'AFTER RATE'.
+022900     05 WAH2-COL-DIV-4           PIC X(03) VALUE SPACES.
+023000     05 WAH2-MESSAGE-LABEL       PIC X(07) VALUE 'MESSAGE'.
+023100     05 WAH2-FILLER              PIC X(80) VALUE SPACES.
+023200
+023300 01  WS-AUDIT-DETAIL.
+023400     05 WAD-ASA-CODE             PIC X(01) VALUE SPACES.
+023500     05 WAD-STATE-CODE           PIC X(02).
+023600     05 WAD-COL-DIV-1            PIC X(06) VALUE SPACES.
+023700     05 WAD-ACTION               PIC X(08).
+023800     05 WAD-COL-DIV-2            PIC X(02) VALUE SPACES.
+023900     05 WAD-BEFORE-RATE          PIC .999999.
+024000     05 WAD-COL-DIV-3            PIC X(05) VALUE SPACES.
+024100     05 WAD-AFTER-RATE           PIC .999999.
+024200     05 WAD-COL-DIV-4            PIC X(05) VALUE SPACES.
+024300     05 WAD-MESSAGE              PIC X(40).
+024400     05 WAD-FILLER               PIC X(34) VALUE SPACES.
+024500
+024600 01  WS-AUDIT-FOOTER.
+024700     05 WAF-ASA-CODE             PIC X(01) VALUE '-'.
+024800     05 WAF-LINE-1               PIC X(20) VALUE
+024900                                 'RECORDS READ  (OLD):'.
+025000     05 WAF-OLD-CTR              PIC ZZ,ZZ9.
+025100     05 WAF-FILLER1              PIC X(05) VALUE SPACES.
+025200     05 WAF-LINE-2               PIC X(20) VALUE
+025300                                 'TRANSACTIONS READ  :'.
+025400     05 WAF-TRANS-CTR            PIC ZZ,ZZ9.
+025500     05 WAF-FILLER2              PIC X(05) VALUE SPACES.
+025600     05 WAF-LINE-3               PIC X(20) VALUE
+025700                                 'TRANSACTIONS BAD   :'.
+025800     05 WAF-ERROR-CTR            PIC ZZ,ZZ9.
+025900     05 WAF-FILLER3              PIC X(56) VALUE SPACES.
+026000
+026100 01  WS-AUDIT-FOOTER-2.
+026200     05 WAF2-ASA-CODE            PIC X(01) VALUE ' '.
+026300     05 WAF2-LINE-1              PIC X(20) VALUE
+026400                                 'ADDS:    '.
+026500     05 WAF2-ADD-CTR             PIC ZZ,ZZ9.
+026600     05 WAF2-FILLER1             PIC X(05) VALUE SPACES.
+026700     05 WAF2-LINE-2              PIC X(20) VALUE
+026800                                 'CHANGES: '.
+026900     05 WAF2-CHANGE-CTR          PIC ZZ,ZZ9.
+027000     05 WAF2-FILLER2             PIC X(05) VALUE SPACES.
+027100     05 WAF2-LINE-3              PIC X(20) VALUE
+027200                                 'DELETES: '.
+027300     05 WAF2-DELETE-CTR          PIC ZZ,ZZ9.
+027400     05 WAF2-FILLER3             PIC X(77) VALUE SPACES.
+027500
+027600 01  WS-END-OF-WORKING-STORAGE.
+027700     05 WS-END-OF-WS-MARKER      PIC X(35) VALUE
+027800        'LAB15 WORKING STORAGE ENDS HERE'.
+027900*****************************************************************
+028000*          P R O C E D U R E     D I V I S I O N
+028100*****************************************************************
+028200
+028300 PROCEDURE DIVISION.
+028400 0000-MAINLINE.
+028500     PERFORM 1000-INITIALIZATION THRU 1000-EXIT
+028600     PERFORM 2000-MERGE-MASTER   THRU 2000-EXIT
+028700         UNTIL WS-OLDMAST-EOF AND WS-TRANS-EOF
+028710     IF WS-MASTER-PENDING THEN
+028720         PERFORM 2150-FLUSH-PENDING-MASTER THRU 2150-EXIT
+028730     END-IF
+028800     PERFORM 3000-WRITE-FOOTERS  THRU 3000-EXIT
+028900     PERFORM 4000-TERMINATE      THRU 4000-EXIT
+029000     GOBACK
+029100
+029200     .
+029300*****************************************************************
+029400*  INITIALIZATION ROUTINE
+029500*****************************************************************
+029600
+029700 1000-INITIALIZATION.
+029800     OPEN INPUT  OLD-MASTER
+029900     IF WS-OLDMAST-STATUS-CODE = '00' THEN
+030000         CONTINUE
+030100     ELSE
+030200         MOVE '1000-INITIALIZATION, ' TO WS-ABORT-MSG-PGRPH
+030300         MOVE 'OPENING OLD-MASTER, ' TO WS-ABORT-MSG-EDESC
+030400         MOVE WS-OLDMAST-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+030500         MOVE 1057 TO RETURN-CODE
+030600         PERFORM 9999-ABORT THRU 9999-EXIT
+030700     END-IF
+030800
+030900     OPEN INPUT  TRANS-FILE
+031000     IF WS-TRANS-STATUS-CODE = '00' THEN
+031100         CONTINUE
+031200     ELSE
+031300         MOVE '1000-INITIALIZATION, ' TO WS-ABORT-MSG-PGRPH
+031400         MOVE 'OPENING TRANS-FILE, ' TO WS-ABORT-MSG-EDESC
+031500         MOVE WS-TRANS-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+031600         MOVE 1058 TO RETURN-CODE
+031700         PERFORM 9999-ABORT THRU 9999-EXIT
+031800     END-IF
+031900
+032000     OPEN OUTPUT NEW-MASTER
+032100     IF WS-NEWMAST-STATUS-CODE = '00' THEN
+032200         CONTINUE
+032300     ELSE
+032400         MOVE '1000-INITIALIZATION, ' TO WS-ABORT-MSG-PGRPH
+032500         MOVE 'OPENING NEW-MASTER, ' TO WS-ABORT-MSG-EDESC
+032600         MOVE WS-NEWMAST-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+032700         MOVE 1059 TO RETURN-CODE
+032800         PERFORM 9999-ABORT THRU 9999-EXIT
+032900     END-IF
+033000
+033100     OPEN OUTPUT AUDIT-REPORT
+033200     IF WS-AUDIT-STATUS-CODE = '00' THEN
+033300         CONTINUE
+033400     ELSE
+033500         MOVE '1000-INITIALIZATION, ' TO WS-ABORT-MSG-PGRPH
+033600         MOVE 'OPENING AUDIT-REPORT, ' TO WS-ABORT-MSG-EDESC
+033700         MOVE WS-AUDIT-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+033800         MOVE 1060 TO RETURN-CODE
+033900         PERFORM 9999-ABORT THRU 9999-EXIT
+034000     END-IF
+034100
+034200     MOVE WS-AUDIT-HEADER-1 TO AUDIT-RECORD
+034300     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+034400     MOVE WS-AUDIT-HEADER-2 TO AUDIT-RECORD
+034500     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+034600
+034700     PERFORM 8000-READ-OLD-MASTER THRU 8000-EXIT
+034800     PERFORM 8100-READ-TRANS      THRU 8100-EXIT
+034900
+035000     .
+035100 1000-EXIT.
+035200     EXIT.
+035300*****************************************************************
+035400*  MERGE OLD MASTER WITH TRANSACTIONS
+035500*****************************************************************
+035600
+035700 2000-MERGE-MASTER.
+035800     EVALUATE TRUE
+035810         WHEN WS-MASTER-PENDING AND NOT WS-TRANS-EOF
+035820             AND TR-STATE-CODE = NM-STATE-CODE
+035830             PERFORM 2300-PROCESS-MATCHED-TRANS THRU 2300-EXIT
+035840         WHEN WS-MASTER-PENDING
+035850             PERFORM 2150-FLUSH-PENDING-MASTER THRU 2150-EXIT
+035900         WHEN WS-TRANS-EOF
+036000             PERFORM 2100-KEEP-MASTER THRU 2100-EXIT
+036100         WHEN WS-OLDMAST-EOF
+036200             PERFORM 2200-PROCESS-TRANS-ONLY THRU 2200-EXIT
+036300         WHEN OM-STATE-CODE < TR-STATE-CODE
+036400             PERFORM 2100-KEEP-MASTER THRU 2100-EXIT
+036500         WHEN OM-STATE-CODE > TR-STATE-CODE
+036600             PERFORM 2200-PROCESS-TRANS-ONLY THRU 2200-EXIT
+036700         WHEN OTHER
+036710             MOVE OLD-MASTER-RECORD TO NEW-MASTER-RECORD
+036720             SET WS-MASTER-PENDING TO TRUE
+036730             MOVE 'Y' TO WS-PENDING-OLDMAST-SW
+036800             PERFORM 2300-PROCESS-MATCHED-TRANS THRU 2300-EXIT
+036900     END-EVALUATE
+037000
+037100     .
+037200 2000-EXIT.
+037300     EXIT.
+037400*****************************************************************
+037410*  WRITE THE HELD MASTER BUFFER AND ADVANCE AS NEEDED
+037420*****************************************************************
+037430
+037440 2150-FLUSH-PENDING-MASTER.
+037450     IF NOT WS-PENDING-DELETED THEN
+037460         PERFORM 8600-WRITE-NEW-MASTER THRU 8600-EXIT
+037470     END-IF
+037480     IF WS-PENDING-FROM-OLDMAST THEN
+037490         PERFORM 8000-READ-OLD-MASTER THRU 8000-EXIT
+037495     END-IF
+037496     MOVE 'N' TO WS-PENDING-SWITCH
+037497     MOVE 'N' TO WS-PENDING-DELETED-SW
+037498     MOVE 'N' TO WS-PENDING-OLDMAST-SW
+037499
+037500     .
+037510 2150-EXIT.
+037520     EXIT.
+037530*****************************************************************
+037540*  WRITE A MASTER RECORD THROUGH UNCHANGED, NO MATCHING TRANS
+037550*****************************************************************
+037560
+037800 2100-KEEP-MASTER.
+037900     MOVE OLD-MASTER-RECORD TO NEW-MASTER-RECORD
+038000     PERFORM 8600-WRITE-NEW-MASTER THRU 8600-EXIT
+038100     PERFORM 8000-READ-OLD-MASTER  THRU 8000-EXIT
+038200
+038300     .
+038400 2100-EXIT.
+038500     EXIT.
+038600*****************************************************************
+038700*  TRANSACTION WITH NO MATCHING MASTER RECORD - MUST BE AN ADD
+038800*****************************************************************
+038900
+039000 2200-PROCESS-TRANS-ONLY.
+039100     MOVE ZERO TO WS-BEFORE-RATE
+039200     MOVE ZERO TO WS-BEFORE-LIMIT
+039210     INITIALIZE NEW-MASTER-RECORD
+039300     PERFORM 2400-EDIT-TRANSACTION THRU 2400-EXIT
+039400     IF WS-TRANS-IS-VALID THEN
+039500         IF TR-ADD AND TR-BRACKET-NUMBER = 1 THEN
+039700             MOVE TR-STATE-CODE     TO NM-STATE-CODE
+039800             MOVE 1                 TO NM-BRACKET-COUNT
+039900             MOVE TR-BRACKET-LIMIT  TO NM-BRACKET-LIMIT (1)
+040000             MOVE TR-TAX-RATE       TO NM-BRACKET-RATE (1)
+040010             SET WS-MASTER-PENDING TO TRUE
+040020             MOVE 'N' TO WS-PENDING-OLDMAST-SW
+040200             ADD +1 TO WS-ADD-CTR
+040300             PERFORM 2500-WRITE-AUDIT-LINE THRU 2500-EXIT
+040400         ELSE
+040500             IF TR-ADD THEN
+040600                 MOVE 'FIRST BRACKET FOR A NEW STATE MUST BE 1'
+040700                     TO WS-ERROR-TEXT
+040800             ELSE
+040900                 MOVE 'NO MASTER RECORD FOR THIS STATE CODE'
+041000                     TO WS-ERROR-TEXT
+041100             END-IF
+041200             MOVE 'N' TO WS-TRANS-VALID-SWITCH
+041300             PERFORM 2600-WRITE-ERROR-LINE THRU 2600-EXIT
+041400         END-IF
+041500     ELSE
+041600         PERFORM 2600-WRITE-ERROR-LINE THRU 2600-EXIT
+041700     END-IF
+041800     PERFORM 8100-READ-TRANS THRU 8100-EXIT
+041900
+042000     .
+042100 2200-EXIT.
+042200     EXIT.
+042300*****************************************************************
+042400*  TRANSACTION MATCHES OR CONTINUES A HELD MASTER BUFFER
+042500*****************************************************************
+042600
+042700 2300-PROCESS-MATCHED-TRANS.
+042800     MOVE ZERO TO WS-BEFORE-RATE
+042900     MOVE ZERO TO WS-BEFORE-LIMIT
+043000     PERFORM 2400-EDIT-TRANSACTION THRU 2400-EXIT
+043100     IF WS-TRANS-IS-VALID THEN
+043200         EVALUATE TRUE
+043300             WHEN TR-ADD
+043400                 PERFORM 2310-APPLY-ADD-BRACKET THRU 2310-EXIT
+043500             WHEN TR-CHANGE
+043600                 PERFORM 2320-APPLY-CHANGE-BRACKET THRU 2320-EXIT
+043700             WHEN TR-DELETE
+043800                 PERFORM 2330-APPLY-DELETE-BRACKET THRU 2330-EXIT
+043900         END-EVALUATE
+044000     ELSE
+044300         PERFORM 2600-WRITE-ERROR-LINE THRU 2600-EXIT
+044400     END-IF
+044600     PERFORM 8100-READ-TRANS      THRU 8100-EXIT
+044700
+044800     .
+044900 2300-EXIT.
+045000     EXIT.
+045100*****************************************************************
+045200*  ADD A NEW BRACKET ONTO THE END OF THE HELD MASTER BUFFER
+045300*****************************************************************
+045400
+045500 2310-APPLY-ADD-BRACKET.
+045600     IF TR-BRACKET-NUMBER = NM-BRACKET-COUNT + 1 AND
+045700        NM-BRACKET-COUNT < WS-C-MAX-BRACKETS THEN
+045900         MOVE TR-BRACKET-NUMBER TO NM-BRACKET-COUNT
+046000         MOVE TR-BRACKET-LIMIT
+046100             TO NM-BRACKET-LIMIT (TR-BRACKET-NUMBER)
+046200         MOVE TR-TAX-RATE
+046300             TO NM-BRACKET-RATE (TR-BRACKET-NUMBER)
+046310         MOVE 'N' TO WS-PENDING-DELETED-SW
+046500         ADD +1 TO WS-ADD-CTR
+046600         PERFORM 2500-WRITE-AUDIT-LINE THRU 2500-EXIT
+046700     ELSE
+046800         MOVE 'BRACKET NUMBER INVALID FOR ADD'
+046900             TO WS-ERROR-TEXT
+047000         MOVE 'N' TO WS-TRANS-VALID-SWITCH
+047300         PERFORM 2600-WRITE-ERROR-LINE THRU 2600-EXIT
+047400     END-IF
+047500
+047600     .
+047700 2310-EXIT.
+047800     EXIT.
+047900*****************************************************************
+048000*  CHANGE THE LIMIT AND RATE OF A BRACKET IN THE HELD BUFFER
+048100*****************************************************************
+048200
+048300 2320-APPLY-CHANGE-BRACKET.
+048400     IF TR-BRACKET-NUMBER > 0 AND
+048500        TR-BRACKET-NUMBER NOT > NM-BRACKET-COUNT THEN
+048600         MOVE NM-BRACKET-LIMIT (TR-BRACKET-NUMBER)
+048700             TO WS-BEFORE-LIMIT
+048800         MOVE NM-BRACKET-RATE (TR-BRACKET-NUMBER)
+048900             TO WS-BEFORE-RATE
+049100         MOVE TR-BRACKET-LIMIT
+049200             TO NM-BRACKET-LIMIT (TR-BRACKET-NUMBER)
+049300         MOVE TR-TAX-RATE
+049400             TO NM-BRACKET-RATE (TR-BRACKET-NUMBER)
+049500         MOVE 'N' TO WS-PENDING-DELETED-SW
+049600         ADD +1 TO WS-CHANGE-CTR
+049700         PERFORM 2500-WRITE-AUDIT-LINE THRU 2500-EXIT
+049800     ELSE
+049900         MOVE 'BRACKET NUMBER NOT ON MASTER FILE'
+050000             TO WS-ERROR-TEXT
+050100         MOVE 'N' TO WS-TRANS-VALID-SWITCH
+050400         PERFORM 2600-WRITE-ERROR-LINE THRU 2600-EXIT
+050500     END-IF
+050600
+050700     .
+050800 2320-EXIT.
+050900     EXIT.
+051000*****************************************************************
+051100*  DELETE THE TOP BRACKET, OR THE WHOLE STATE WHEN BRACKET IS 0
+051200*****************************************************************
+051300
+051400 2330-APPLY-DELETE-BRACKET.
+051500     IF TR-BRACKET-NUMBER = ZERO THEN
+051600         MOVE NM-BRACKET-RATE (1) TO WS-BEFORE-RATE
+051700         MOVE NM-BRACKET-LIMIT (1) TO WS-BEFORE-LIMIT
+051710         SET WS-PENDING-DELETED TO TRUE
+051720         MOVE ZERO TO NM-BRACKET-COUNT
+051721         MOVE ZERO TO NM-BRACKET-LIMIT (1) NM-BRACKET-LIMIT (2)
+051722             NM-BRACKET-LIMIT (3) NM-BRACKET-LIMIT (4)
+051723             NM-BRACKET-RATE (1)  NM-BRACKET-RATE (2)
+051724             NM-BRACKET-RATE (3)  NM-BRACKET-RATE (4)
+051800         ADD +1 TO WS-DELETE-CTR
+051900         PERFORM 2500-WRITE-AUDIT-LINE THRU 2500-EXIT
+052000     ELSE
+052100         IF TR-BRACKET-NUMBER = NM-BRACKET-COUNT THEN
+052200             MOVE NM-BRACKET-RATE (TR-BRACKET-NUMBER)
+052300                 TO WS-BEFORE-RATE
+052400             MOVE NM-BRACKET-LIMIT (TR-BRACKET-NUMBER)
+052500                 TO WS-BEFORE-LIMIT
+052700             INITIALIZE NM-BRACKETS (TR-BRACKET-NUMBER)
+052800             SUBTRACT 1 FROM NM-BRACKET-COUNT
+052900             ADD +1 TO WS-DELETE-CTR
+052910             IF NM-BRACKET-COUNT = 0 THEN
+052920                 SET WS-PENDING-DELETED TO TRUE
+052930             END-IF
+053300             PERFORM 2500-WRITE-AUDIT-LINE THRU 2500-EXIT
+053400         ELSE
+053500             MOVE 'ONLY THE TOP BRACKET CAN BE DELETED'
+053600                 TO WS-ERROR-TEXT
+053700             MOVE 'N' TO WS-TRANS-VALID-SWITCH
+054000             PERFORM 2600-WRITE-ERROR-LINE THRU 2600-EXIT
+054100         END-IF
+054200     END-IF
+054300
+054400     .
+054500 2330-EXIT.
+054600     EXIT.
+054700*****************************************************************
+054800*  EDIT ONE TRANSACTION - VALID STATE CODE AND RATE RANGE
+054900*****************************************************************
+055000
+055100 2400-EDIT-TRANSACTION.
+055200     MOVE 'Y' TO WS-TRANS-VALID-SWITCH
+055300     MOVE SPACES TO WS-ERROR-TEXT
+055400
+055500     IF TR-STATE-CODE (1:1) IS NOT ALPHABETIC OR
+055600        TR-STATE-CODE (2:1) IS NOT ALPHABETIC THEN
+055700         MOVE 'N' TO WS-TRANS-VALID-SWITCH
+055800         MOVE 'STATE CODE MUST BE 2 ALPHABETIC CHARS'
+055900             TO WS-ERROR-TEXT
+056000     ELSE
+056100         IF NOT TR-ADD AND NOT TR-CHANGE AND NOT TR-DELETE
+056200             THEN
+056300             MOVE 'N' TO WS-TRANS-VALID-SWITCH
+056400             MOVE 'ACTION CODE MUST BE A, C, OR D'
+056500                 TO WS-ERROR-TEXT
+056600         ELSE
+056700             IF TR-DELETE AND TR-BRACKET-NUMBER = ZERO THEN
+056800                 CONTINUE
+056900             ELSE
+057000                 PERFORM 2410-EDIT-BRACKET-FIELDS THRU 2410-EXIT
+057100             END-IF
+057200         END-IF
+057300     END-IF
+057400
+057500     .
+057600 2400-EXIT.
+057700     EXIT.
+057800*****************************************************************
+057900*  EDIT THE BRACKET NUMBER, LIMIT, AND RATE ON ONE TRANSACTION
+058000*****************************************************************
+058100
+058200 2410-EDIT-BRACKET-FIELDS.
+058300     IF TR-BRACKET-NUMBER < 1 OR
+058400        TR-BRACKET-NUMBER > WS-C-MAX-BRACKETS THEN
+058500         MOVE 'N' TO WS-TRANS-VALID-SWITCH
+058600         MOVE 'BRACKET NUMBER MUST BE 1 THRU 4'
+058700             TO WS-ERROR-TEXT
+058800     ELSE
+058900         IF TR-BRACKET-LIMIT NOT > WS-C-MIN-LIMIT OR
+059000            TR-BRACKET-LIMIT > WS-C-MAX-LIMIT THEN
+059100             MOVE 'N' TO WS-TRANS-VALID-SWITCH
+059200             MOVE 'BRACKET LIMIT IS OUTSIDE ALLOWED RANGE'
+059300                 TO WS-ERROR-TEXT
+059400         ELSE
+059500             IF TR-TAX-RATE < WS-C-MIN-RATE OR
+059600                TR-TAX-RATE > WS-C-MAX-RATE THEN
+059700                 MOVE 'N' TO WS-TRANS-VALID-SWITCH
+059800                 MOVE 'TAX RATE IS OUTSIDE THE ALLOWED RANGE'
+059900                     TO WS-ERROR-TEXT
+060000             ELSE
+060010                 IF NOT TR-DELETE THEN
+060020                     PERFORM 2415-EDIT-BRACKET-SEQUENCE
+060030                         THRU 2415-EXIT
+060040                 END-IF
+060050             END-IF
+060100         END-IF
+060200     END-IF
+060300
+060400     .
+060500 2410-EXIT.
+060600     EXIT.
+060610*****************************************************************
+060620*  EDIT THAT BRACKET LIMITS STAY IN ASCENDING ORDER BY BRACKET
+060630*****************************************************************
+060640
+060650 2415-EDIT-BRACKET-SEQUENCE.
+060660     IF TR-BRACKET-NUMBER > 1 AND
+060670        TR-BRACKET-NUMBER NOT > NM-BRACKET-COUNT + 1 THEN
+060680         IF TR-BRACKET-LIMIT NOT >
+060690             NM-BRACKET-LIMIT (TR-BRACKET-NUMBER - 1) THEN
+060700             MOVE 'N' TO WS-TRANS-VALID-SWITCH
+060710             MOVE 'BRACKET LIMIT MUST EXCEED PRIOR LIMIT'
+060720                 TO WS-ERROR-TEXT
+060730         END-IF
+060740     END-IF
+060750     IF WS-TRANS-IS-VALID AND
+060760        TR-BRACKET-NUMBER < NM-BRACKET-COUNT THEN
+060770         IF TR-BRACKET-LIMIT NOT <
+060780             NM-BRACKET-LIMIT (TR-BRACKET-NUMBER + 1) THEN
+060790             MOVE 'N' TO WS-TRANS-VALID-SWITCH
+060800             MOVE 'BRACKET LIMIT MUST BE LESS THAN NEXT'
+060810                 TO WS-ERROR-TEXT
+060820         END-IF
+060830     END-IF
+060840
+060850     .
+060860 2415-EXIT.
+060870     EXIT.
+060900*****************************************************************
+060910*  WRITE ONE NORMAL AUDIT LINE FOR AN APPLIED TRANSACTION
+060900*****************************************************************
+061000
+061100 2500-WRITE-AUDIT-LINE.
+061200     MOVE SPACES         TO WS-AUDIT-DETAIL
+061300     MOVE TR-STATE-CODE  TO WAD-STATE-CODE
+061400     MOVE WS-BEFORE-RATE TO WAD-BEFORE-RATE
+061500     EVALUATE TRUE
+061600         WHEN TR-ADD     MOVE 'ADD'    TO WAD-ACTION
+061700         WHEN TR-CHANGE  MOVE 'CHANGE' TO WAD-ACTION
+061800         WHEN TR-DELETE  MOVE 'DELETE' TO WAD-ACTION
+061900     END-EVALUATE
+062000     IF TR-DELETE THEN
+062100         MOVE ZERO TO WAD-AFTER-RATE
+062200         IF TR-BRACKET-NUMBER = ZERO THEN
+062300             MOVE 'RECORD DELETED' TO WAD-MESSAGE
+062400         ELSE
+062500             STRING 'BRACKET ' DELIMITED BY SIZE
+062600                 TR-BRACKET-NUMBER DELIMITED BY SIZE
+062700                 ' DELETED' DELIMITED BY SIZE
+062800                 INTO WAD-MESSAGE
+062900         END-IF
+063000     ELSE
+063100         MOVE TR-TAX-RATE TO WAD-AFTER-RATE
+063200         STRING 'BRACKET ' DELIMITED BY SIZE
+063300             TR-BRACKET-NUMBER DELIMITED BY SIZE
+063400             ' APPLIED' DELIMITED BY SIZE
+063500             INTO WAD-MESSAGE
+063600     END-IF
+063700     MOVE WS-AUDIT-DETAIL TO AUDIT-RECORD
+063800     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+063900
+064000     .
+064100 2500-EXIT.
+064200     EXIT.
+064300*****************************************************************
+064400*  WRITE ONE ERROR AUDIT LINE FOR A REJECTED TRANSACTION
+064500*****************************************************************
+064600
+064700 2600-WRITE-ERROR-LINE.
+064800     MOVE SPACES         TO WS-AUDIT-DETAIL
+064900     MOVE TR-STATE-CODE  TO WAD-STATE-CODE
+065000     MOVE 'REJECTED'     TO WAD-ACTION
+065100     MOVE WS-BEFORE-RATE TO WAD-BEFORE-RATE
+065200     MOVE WS-BEFORE-RATE TO WAD-AFTER-RATE
+065300     MOVE WS-ERROR-TEXT  TO WAD-MESSAGE
+065400     MOVE WS-AUDIT-DETAIL TO AUDIT-RECORD
+065500     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+065600     ADD +1 TO WS-TRANS-ERROR-CTR
+065700
+065800     .
+065900 2600-EXIT.
+066000     EXIT.
+066100*****************************************************************
+066200*  WRITE THE AUDIT REPORT FOOTER TOTALS
+066300*****************************************************************
+066400
+066500 3000-WRITE-FOOTERS.
+066600     MOVE WS-MASTER-IN-CTR  TO WAF-OLD-CTR
+066700     MOVE WS-TRANS-IN-CTR   TO WAF-TRANS-CTR
+066800     MOVE WS-TRANS-ERROR-CTR TO WAF-ERROR-CTR
+066900     MOVE WS-AUDIT-FOOTER   TO AUDIT-RECORD
+067000     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+067100
+067200     MOVE WS-ADD-CTR        TO WAF2-ADD-CTR
+067300     MOVE WS-CHANGE-CTR     TO WAF2-CHANGE-CTR
+067400     MOVE WS-DELETE-CTR     TO WAF2-DELETE-CTR
+067500     MOVE WS-AUDIT-FOOTER-2 TO AUDIT-RECORD
+067600     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+067700
+067800     .
+067900 3000-EXIT.
+068000     EXIT.
+068100*****************************************************************
+068200*  TERMINATION ROUTINE
+068300*****************************************************************
+068400
+068500 4000-TERMINATE.
+068600     CLOSE OLD-MASTER, TRANS-FILE, NEW-MASTER, AUDIT-REPORT
+068700
+068800     DISPLAY '*** LAB15...TOTALS ***'
+068900     DISPLAY 'OLD MASTER RECORDS READ  : ' WS-MASTER-IN-CTR
+069000     DISPLAY 'NEW MASTER RECORDS WRITE : ' WS-MASTER-OUT-CTR
+069100     DISPLAY 'TRANSACTIONS READ        : ' WS-TRANS-IN-CTR
+069200     DISPLAY 'TRANSACTIONS REJECTED    : ' WS-TRANS-ERROR-CTR
+069300
+069400     MOVE 0 TO RETURN-CODE
+069500
+069600     .
+069700 4000-EXIT.
+069800     EXIT.
+069900*****************************************************************
+070000*  READ OLD MASTER ROUTINE
+070100*****************************************************************
+070200
+070300 8000-READ-OLD-MASTER.
+070400     READ OLD-MASTER
+070500         AT END
+070600             SET WS-OLDMAST-EOF TO TRUE
+070700         NOT AT END
+070800             ADD +1 TO WS-MASTER-IN-CTR
+070900     END-READ
+071000
+071100     .
+071200 8000-EXIT.
+071300     EXIT.
+071400*****************************************************************
+071500*  READ TRANSACTION ROUTINE
+071600*****************************************************************
+071700
+071800 8100-READ-TRANS.
+071900     READ TRANS-FILE
+072000         AT END
+072100             SET WS-TRANS-EOF TO TRUE
+072200         NOT AT END
+072300             ADD +1 TO WS-TRANS-IN-CTR
+072400     END-READ
+072500
+072600     .
+072700 8100-EXIT.
+072800     EXIT.
+072900*****************************************************************
+073000*  WRITE AUDIT REPORT RECORD
+073100*****************************************************************
+073200
+073300 8500-WRITE-AUDIT-RECORD.
+073400     WRITE AUDIT-RECORD
+073500     IF WS-AUDIT-STATUS-CODE = '00' THEN
+073600         CONTINUE
+073700     ELSE
+073800         MOVE '8500-WRITE-AUDIT-RECORD, ' TO WS-ABORT-MSG-PGRPH
+073900         MOVE 'WRITING TO AUDIT-REPORT, ' TO WS-ABORT-MSG-EDESC
+074000         MOVE WS-AUDIT-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+074100         MOVE 8556 TO RETURN-CODE
+074200         PERFORM 9999-ABORT THRU 9999-EXIT
+074300     END-IF
+074400
+074500     .
+074600 8500-EXIT.
+074700     EXIT.
+074800*****************************************************************
+074900*  WRITE NEW MASTER RECORD
+075000*****************************************************************
+075100
+075200 8600-WRITE-NEW-MASTER.
+075300     WRITE NEW-MASTER-RECORD
+075400     IF WS-NEWMAST-STATUS-CODE = '00' THEN
+075500         ADD +1 TO WS-MASTER-OUT-CTR
+075600     ELSE
+075700         MOVE '8600-WRITE-NEW-MASTER, ' TO WS-ABORT-MSG-PGRPH
+075800         MOVE 'WRITING TO NEW-MASTER, ' TO WS-ABORT-MSG-EDESC
+075900         MOVE WS-NEWMAST-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+076000         MOVE 8656 TO RETURN-CODE
+076100         PERFORM 9999-ABORT THRU 9999-EXIT
+076200     END-IF
+076300
+076400     .
+076500 8600-EXIT.
+076600     EXIT.
+076700*****************************************************************
+076800*  MAJOR ERROR HANDLING ROUTINE
+076900*****************************************************************
+077000
+077100 9999-ABORT.
+077200     MOVE RETURN-CODE TO WS-RETURN-CODE-DISPLAY
+077300     DISPLAY 'PROGRAM: LAB15, ', WS-ABORT-MSG-STRING, ', RC='
+077400         WS-RETURN-CODE-DISPLAY
+077500     DIVIDE 1 BY WS-ABORT-TRIGGER GIVING WS-ABORT-CODE
+077600
+077700     .
+077800 9999-EXIT.
+077900     EXIT.
+078000*****************************************************************
+078100*  PHYSICAL END OF PROGRAM
+078200*****************************************************************
+078300
+078400
+078500
+078600
+078700
+078800
+078900
