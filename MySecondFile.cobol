@@ -1,838 +1,2111 @@
-000100 IDENTIFICATION DIVISION.                                        
-000200 PROGRAM-ID.    LAB14.                                           
-000300 AUTHOR.        SUZI Q.                                          
-000400 DATE-WRITTEN.  SEPTEMBER 2005.                                  
-000500 DATE-COMPILED.                                                  
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB14.
+000300 AUTHOR.        SUZI Q.
+000400 DATE-WRITTEN.  SEPTEMBER 2005.
+000500 DATE-COMPILED.
 000600*****************************************************************
-000700*                                                                
+000700*
 000800*-------------P R O G R A M  D E S C R I P T I O N--------------*
 000900*                                                               *
 001000*    ----------------- LAB14 -----------------------            *
 001100*                                                               *
-001200*    PURPOSE  THIS PROGRAM HELPS TRACK MONTHLY BONUSES          * 
-001300*    =======     INCLUDING CALCULATING FED TAX AND              * 
-001400*                STATE TAX, NET BONUS, AS WELL AS               * 
-001500*                CONTROLLING PAGE BREAKS                        * 
-001600*                                                               * 
-001700*    NOTE:    THIS PROGRAM USES THE COBOL SORT VERB             * 
-001800*    =====                                                      * 
-001900*                                                               * 
-002000*    INPUT   IN-BONUS-REC     COPYLIB MEMBER BONUSCMP           * 
-002100*    =====                                                      * 
-002200*                                                               * 
-002300*    PROCESS 1. LOAD THE STATE TAX INFO.                        * 
-002400*    ======= 2. READ THE BONUS FILE.                            * 
-002500*            3. MOVE THE DATA TO THE OUTPUT REPORT.             * 
-002600*            4. WRITE THE OUTPUT RECORD.                        * 
-002700*                                                               * 
-002800*    OUTPUT  THE MONTHLY BONUS REPORT IS THE ONLY OUTPUT.       * 
-002900*    ======                                                     * 
-003000*                                                               * 
-003100*    CALLING PROGRAM(S)  :   NONE                               * 
-003200*                                                               * 
-003300*    CALLED  PROGRAM(S)  :   LAB10                             *  
-003400*                                                               * 
-003500*---------------------------------------------------------------* 
-003600*                 UPDATE LOG                                    * 
-003700*---------------------------------------------------------------* 
-003800*                                                               * 
-003900* PERSON  PROJECT   DATE      DESCRIPTION          PROGRAM   VER* 
-004000* ------  --------  --------  -------------------  -------   ---* 
-004100* JOHN Q  0000-001  09/21/05  COPIED FROM LAB14    LAB14     000* 
-004200***************************************************************** 
-004300*                                                               * 
-004400***************************************************************** 
-004500*         E N V I R O N M E N T     D I V I S I O N               
-004600***************************************************************** 
-004700 ENVIRONMENT DIVISION.                                            
-004800 INPUT-OUTPUT SECTION.                                           
-004900 FILE-CONTROL.                                                   
-005000     SELECT IN-FILE        ASSIGN TO INBONUS                     
-005100            FILE STATUS IS WS-INFILE-STATUS-CODE.                
-005200     SELECT SORT-FILE      ASSIGN TO SORTWK01.                   
-005300     SELECT TAX-FILE       ASSIGN TO INSTTAX                     
-005400            FILE STATUS IS WS-TAXFILE-STATUS-CODE.               
-005500     SELECT OUT-REPORT     ASSIGN TO OUTREPT                     
-005600            FILE STATUS IS WS-OUTFILE-STATUS-CODE.               
-005700*****************************************************************
-005800*                  D A T A     D I V I S I O N                   
-005900*****************************************************************
-006000 DATA DIVISION.                                                  
-006100 FILE SECTION.                                                   
-006200                                                                 
-006300*****************************************************************
-006400*    IN-FILE                                       INPUT         
-006500*****************************************************************
-006600 FD  IN-FILE                                                     
-006700     RECORDING F                                                 
-006800     LABEL RECORDS STANDARD                                      
-006900     RECORD CONTAINS 76 CHARACTERS                               
-007000     BLOCK CONTAINS 0 RECORDS                                    
-007100     DATA RECORD IS IN-RECORD.                                   
-007200                                                                 
-007300 01  IN-RECORD.                                                  
-007400     05  IR-STATE-CODE           PIC X(02).                      
-007500     05  IR-LAST-NAME            PIC X(20).                      
-007600     05  IR-FIRST-NAME           PIC X(15).                      
-007700     05  IR-MID-INIT             PIC X(01).                      
-007800     05  IR-BONUS-AMT            PIC 9(07)V99   COMP-3.          
-007900     05  IR-FED-TAX-EXEMPT-CODE  PIC X(01).                      
-008000     05  IR-ST-TAX-EXEMPT-CODE   PIC X(01).                      
-008100     05  FILLER                  PIC X(31).                      
-008200                                                                 
+001200*    PURPOSE  THIS PROGRAM HELPS TRACK MONTHLY BONUSES          *
+001300*    =======     INCLUDING CALCULATING FED TAX AND              *
+001400*                STATE TAX, NET BONUS, AS WELL AS               *
+001500*                CONTROLLING PAGE BREAKS                        *
+001600*                                                               *
+001700*    NOTE:    THIS PROGRAM USES THE COBOL SORT VERB             *
+001800*    =====                                                      *
+001900*                                                               *
+002000*    INPUT   IN-BONUS-REC     COPYLIB MEMBER BONUSCMP           *
+002100*    =====                                                      *
+002200*                                                               *
+002300*    PROCESS 1. LOAD THE STATE TAX INFO.                        *
+002400*    ======= 2. READ THE BONUS FILE.                            *
+002500*            3. MOVE THE DATA TO THE OUTPUT REPORT.             *
+002600*            4. WRITE THE OUTPUT RECORD.                        *
+002700*                                                               *
+002800*    OUTPUT  THE MONTHLY BONUS REPORT IS THE ONLY OUTPUT.       *
+002900*    ======                                                     *
+003000*                                                               *
+003100*    CALLING PROGRAM(S)  :   NONE                               *
+003200*                                                               *
+003300*    CALLED  PROGRAM(S)  :   LAB10                             *
+003400*                                                               *
+003500*---------------------------------------------------------------*
+003600*                 UPDATE LOG                                    *
+003700*---------------------------------------------------------------*
+003800*                                                               *
+003900* PERSON  PROJECT   DATE      DESCRIPTION          PROGRAM   VER*
+004000* ------  --------  --------  -------------------  -------   ---*
+004100* JOHN Q  0000-001  09/21/05  COPIED FROM LAB14    LAB14     000*
+004200* MARGE W PAYROLL   08/09/26  PER-RECORD CHECKPOINT LAB14      001*
+004300*****************************************************************
+004400*                                                               *
+004500*****************************************************************
+004600*         E N V I R O N M E N T     D I V I S I O N
+004700*****************************************************************
+004800 ENVIRONMENT DIVISION.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT IN-FILE        ASSIGN TO INBONUS
+005200            FILE STATUS IS WS-INFILE-STATUS-CODE.
+005300     SELECT SORT-FILE      ASSIGN TO SORTWK01.
+005400     SELECT TAX-FILE       ASSIGN TO INSTTAX
+005500            FILE STATUS IS WS-TAXFILE-STATUS-CODE.
+005600     SELECT HR-FILE        ASSIGN TO HRMAST
+005700            FILE STATUS IS WS-HRFILE-STATUS-CODE.
+005800     SELECT OUT-REPORT     ASSIGN TO OUTREPT
+005900            FILE STATUS IS WS-OUTFILE-STATUS-CODE.
+006000     SELECT EXCEPT-REPORT  ASSIGN TO EXCPRPT
+006100            FILE STATUS IS WS-EXCFILE-STATUS-CODE.
+006200     SELECT YTD-MASTER    ASSIGN TO YTDMAST
+006300            ORGANIZATION INDEXED
+006400            ACCESS MODE DYNAMIC
+006500            RECORD KEY IS YM-KEY
+006600            FILE STATUS IS WS-YTDFILE-STATUS-CODE.
+006700     SELECT CHKPT-FILE    ASSIGN TO CHKPOINT
+006800            FILE STATUS IS WS-CHKFILE-STATUS-CODE.
+006900     SELECT CTL-REPORT    ASSIGN TO CTLRPT
+007000            FILE STATUS IS WS-CTLFILE-STATUS-CODE.
+007100     SELECT CSV-REPORT    ASSIGN TO CSVRPT
+007200            FILE STATUS IS WS-CSVFILE-STATUS-CODE.
+007300     SELECT MGR-REPORT    ASSIGN TO MGRRPT
+007400            FILE STATUS IS WS-MGRFILE-STATUS-CODE.
+007500*****************************************************************
+007600*                  D A T A     D I V I S I O N
+007700*****************************************************************
+007800 DATA DIVISION.
+007900 FILE SECTION.
+008000
+008100*****************************************************************
+008200*    IN-FILE                                       INPUT
 008300*****************************************************************
-008400*    SORT-FILE                                    WORKING        
-008500*****************************************************************
-008600 SD  SORT-FILE                                                   
-008700     RECORD CONTAINS 76 CHARACTERS                               
-008800     DATA RECORD IS SORT-RECORD.                                 
-008900                                                                 
-009000 01  SORT-RECORD.                                                
-009100     05  SR-STATE-CODE           PIC X(02).                      
-009200     05  SR-LAST-NAME            PIC X(20).                      
-009300     05  SR-FIRST-NAME           PIC X(15).                      
-009400     05  SR-MID-INIT             PIC X(01).                      
-009500     05  SR-BONUS-AMT            PIC 9(07)V99   COMP-3.          
-009600     05  SR-FED-TAX-EXEMPT-CODE  PIC X(01).                      
-009700         88  FED-TAX-EXEMPT              VALUE 'Y'.              
-009800         88  FED-TAX-NON-EXEMPT          VALUE 'N'.              
-009900     05  SR-ST-TAX-EXEMPT-CODE   PIC X(01).                      
-010000         88  STATE-TAX-EXEMPT            VALUE 'Y'.              
-010100         88  STATE-TAX-NON-EXEMPT        VALUE 'N'.              
-010200     05  FILLER                  PIC X(31).                      
-010300                                                                 
-010400*****************************************************************
-010500*    STATE TAX FILE FOR TABLE                      INPUT         
+008400 FD  IN-FILE
+008500     RECORDING F
+008600     LABEL RECORDS STANDARD
+008700     RECORD CONTAINS 76 CHARACTERS
+008800     BLOCK CONTAINS 0 RECORDS
+008900     DATA RECORD IS IN-RECORD.
+009000
+009100 COPY BONUSCMP REPLACING
+009200     BC-RECORD              BY  IN-RECORD
+009300     BC-STATE-CODE          BY  IR-STATE-CODE
+009400     BC-LAST-NAME           BY  IR-LAST-NAME
+009500     BC-FIRST-NAME          BY  IR-FIRST-NAME
+009600     BC-MID-INIT            BY  IR-MID-INIT
+009700     BC-BONUS-AMT           BY  IR-BONUS-AMT
+009800     BC-FED-TAX-EXEMPT-CODE BY  IR-FED-TAX-EXEMPT-CODE
+009900     BC-FED-EXEMPT          BY  IR-FED-EXEMPT
+010000     BC-FED-NON-EXEMPT      BY  IR-FED-NON-EXEMPT
+010100     BC-ST-TAX-EXEMPT-CODE  BY  IR-ST-TAX-EXEMPT-CODE
+010200     BC-STATE-EXEMPT        BY  IR-STATE-EXEMPT
+010300     BC-STATE-NON-EXEMPT    BY  IR-STATE-NON-EXEMPT
+010400     BC-EMPLOYEE-ID         BY  IR-EMPLOYEE-ID.
+010500
 010600*****************************************************************
-010700 FD  TAX-FILE                                                    
-010800     RECORDING F                                                 
-010900     LABEL RECORDS STANDARD                                      
-011000     RECORD CONTAINS 80 CHARACTERS                               
-011100     BLOCK CONTAINS 0 RECORDS                                    
-011200     DATA RECORD IS TAX-RECORD.                                  
-011300                                                                 
-011400 01  TAX-RECORD.                                                 
-011500     05  TAX-ENTRY               PIC X(09).                      
-011600     05  TAX-FILLER              PIC X(71).                      
-011700                                                                 
-011800*****************************************************************
-011900*    OUT-REPORT                                    OUTPUT        
-012000*****************************************************************
-012100 FD  OUT-REPORT                                                  
-012200     RECORDING F                                                 
-012300     LABEL RECORDS STANDARD                                      
-012400     RECORD CONTAINS 133 CHARACTERS                              
-012500     BLOCK CONTAINS 0 RECORDS                                    
-012600     DATA RECORD IS OUT-RECORD.                                  
-012700                                                                 
-012800 01  OUT-RECORD.                                                 
-012900     05  FILLER                  PIC X(133).                     
-013000                                                                 
-013100*****************************************************************
-013200*    W O R K I N G - S T O R A G E                               
-013300*****************************************************************
-013400                                                                 
-013500 WORKING-STORAGE SECTION.                                        
-013600                                                                 
-013700 01  WS-START-OF-WORKING-STORAGE.                                
-013800     05 WS-START-OF-WS-MARKER           PIC X(37)                 
-013900        VALUE 'LAB14 WORKING STORAGE BEGINS HERE'.                
-014000***********************                                           
-014100*  CONSTANTS          *                                           
-014200***********************                                           
-014300                                                                  
-014400 01  WS-CONSTANTS.                                                
-014500     05  WS-CONSTANTS-MARKER     PIC X(09)      VALUE             
-014600                                                'CONSTANTS'.      
-014700     05  WS-C-MAX-PAGE-LINES     PIC S9(03)     COMP-3 VALUE 46.  
-014800     05  WS-C-FED-TAX-RATE       PIC S9(01)V999 COMP-3 VALUE .28. 
-014900     05  WS-C-TAX-TABLE-SIZE     PIC S9(03)     COMP-3 VALUE 50.  
-015000     05  WS-C-DOUBLE-BLANK-LINE  PIC X(02)      VALUE '0 '.       
-015100     05  WS-C-TRIPLE-BLANK-LINE  PIC X(02)      VALUE '- '.       
-015200                                                                  
-015300                                                                  
-015400***********************                                           
-015500*  ERROR CODES        *                                           
-015600***********************                                          
-015700                                                                 
-015800 01  WS-ERROR-CODES.                                             
-015900     05  WS-ERROR-CODE-MARKER    PIC X(11) VALUE 'ERROR CODES'.  
-016000     05  WS-INFILE-STATUS-CODE   PIC X(2)  VALUE '**'.           
-016100     05  WS-TAXFILE-STATUS-CODE  PIC X(2)  VALUE '**'.           
-016200     05  WS-OUTFILE-STATUS-CODE  PIC X(2)  VALUE '**'.           
-016300     05  WS-ABORT-TRIGGER        PIC S9(1) VALUE 0.              
-016400     05  WS-ABORT-CODE           PIC S9(1).                      
-016500     05  WS-RETURN-CODE-DISPLAY  PIC S9(5) COMP-3.               
-016600                                                                 
-016700***********************                                          
-016800*  VARIABLES          *                                          
-016900***********************                                          
-017000                                                                 
-017100 01  GENERAL-VARIABLES.                                          
-017200     05  WS-VARIABLES-MARKER     PIC X(09) VALUE 'VARIABLES'.    
-017300     05  WS-CURRENT-STATE-GROUP  PIC X(02) VALUE '**'.           
-017400     05  WS-DATE-PGM             PIC X(08) VALUE 'LAB10 '.        
-017500                                                                  
-017600 01  WS-TIME-VARIABLES.                                           
-017700     05  WS-DATE-TIME-LONG       PIC X(21).                       
-017800     05  WS-TIME-HOUR-C3         PIC S9(02) COMP-3.               
-017900     05  WS-DATE-LINE            PIC X(35)  JUSTIFIED RIGHT.      
-018000     05  WS-TIME-LINE            PIC X(14).                       
-018100                                                                  
-018200 01  WS-WORKING-VALUES.                                           
-018300     05  WS-FED-TAX-AMT-C3       PIC S9(09)V99  COMP-3 VALUE 0.   
-018400     05  WS-STATE-TAX-AMT-C3     PIC S9(09)V99  COMP-3 VALUE 0.   
-018500     05  WS-STATE-RATE-C3        PIC V9(06)            VALUE 0.   
-018600     05  WS-NET-BONUS-AMT-C3     PIC S9(09)V99  COMP-3 VALUE 0.   
-018700                                                                  
-018800 01  WS-RUN-STATE-SUBTOTALS.                                      
-018900     05  WS-RUN-ST-SUB-FEDTX     PIC S9(09)V99  COMP-3 VALUE 0.   
-019000     05  WS-RUN-ST-SUB-STATETX   PIC S9(09)V99  COMP-3 VALUE 0.   
-019100     05  WS-RUN-ST-SUB-GROSS     PIC S9(09)V99  COMP-3 VALUE 0.   
-019200     05  WS-RUN-ST-SUB-NET       PIC S9(09)V99  COMP-3 VALUE 0.  
-019300                                                                 
-019400 01  WS-RUN-GRAND-TOTALS.                                        
-019500     05  WS-RUN-GTOT-FEDTX       PIC S9(09)V99  COMP-3 VALUE 0.  
-019600     05  WS-RUN-GTOT-STATETX     PIC S9(09)V99  COMP-3 VALUE 0.  
-019700     05  WS-RUN-GTOT-GROSS       PIC S9(09)V99  COMP-3 VALUE 0.  
-019800     05  WS-RUN-GTOT-NET         PIC S9(09)V99  COMP-3 VALUE 0.  
-019900                                                                 
-020000**************************                                       
-020100*  TAX TABLE DEFINITION  *                                       
-020200**************************                                       
-020300 01  TAX-TABLE.                                                  
-020400     05  TAXES      OCCURS 50 TIMES                              
-020500             ASCENDING KEY IS TT-STATE                           
-020600             INDEXED BY TT-NDX.                                  
-020700         10  TT-STATE            PIC X(02) VALUE HIGH-VALUES.    
-020800         10  TT-FILLER           PIC X(01).                      
-020900         10  TT-TAX              PIC V9(06).                     
-021000                                                                  
-021100***********************                                           
-021200*  ACCUMULATORS       *                                           
-021300***********************                                           
-021400 01  ACCUMULATORS.                                                
-021500     05  WS-ACCUMULATORS-MARKER  PIC X(12)  VALUE 'ACCUMULATORS'. 
-021600     05  WS-REC-IN               PIC S9(04) COMP-3 VALUE +0.      
-021700     05  WS-REC-OUT              PIC S9(04) COMP-3 VALUE +0.      
-021800     05  WS-DETAIL-LINE-CTR      PIC S9(03) COMP-3.               
-021900     05  WS-PAGE-CTR             PIC S9(05) COMP-3.               
-022000                                                                  
-022100***********************                                           
-022200*  SWITCHES           *                                           
-022300***********************                                           
-022400 01  SWITCHES.                                                    
-022500     05  WS-SWITCH-MARKER        PIC X(08) VALUE 'SWITCHES'.      
-022600     05  WS-BONUS-FILE-SWITCH    PIC X(01) VALUE 'N'.             
-022700         88  WS-BONUS-EOF                  VALUE 'Y'.             
-022800     05  WS-SORT-FILE-SWITCH     PIC X(01) VALUE 'N'.           
-022900         88  WS-SORT-EOF                   VALUE 'Y'.           
-023000     05  WS-TAX-TABLE-SWITCH     PIC X(01) VALUE 'N'.           
-023100         88  WS-TAX-TABLE-IS-FULL          VALUE 'Y'.           
-023200     05  WS-TAX-FILE-SWITCH      PIC X(01) VALUE 'N'.           
-023300         88  WS-TAX-FILE-EOF               VALUE 'Y'.           
-023400 01  STATE-CODE-SWITCH           PIC X(01) VALUE 'N'.           
-023500     88  STATE-CODE-FOUND                  VALUE 'Y'.           
-023600                                                                
-023700***********************                                         
-023800*  MESSAGE STRINGS   *                                          
-023900***********************                                         
-024000 01  WS-MESSAGE-STRINGS.                                        
-024100     05  WS-MESSAGE-MARKER       PIC X(08) VALUE 'MESSAGES'.    
-024200                                                                
-024300 01  WS-ABORT-MSG-STRING.                                       
-024400     05  WS-ABORT-MSG-ERRLB      PIC X(06)  VALUE 'ERROR '.     
-024500     05  WS-ABORT-MSG-EDESC      PIC X(20).                     
-024600     05  WS-ABORT-MSG-IN         PIC X(14) VALUE ' IN PARAGRAPH '.
-024700     05  WS-ABORT-MSG-PGRPH      PIC X(28).                       
-024800     05  WS-ABORT-MSG-RCLBL      PIC X(08)  VALUE 'SYS RC: '.     
-024900     05  WS-ABORT-MSG-SYSRC      PIC X(02).                       
-025000                                                                  
-025100***********************                                           
-025200*  RECORD LAYOUTS     *                                           
-025300***********************                                           
-025400 01  WS-RECORD-LAYOUTS.                                           
-025500     05 WS-RECORD-LAYOUT-MARKER  PIC X(14) VALUE                  
-025600                                 'RECORD LAYOUTS'.                
-025700                                                                  
-025800 01  WS-REPORT-HEADER-1.                                          
-025900     05 WS-RH1-ASA-CODE          PIC X(01) VALUE '1'.             
-026000     05 WS-RH1-REPT-ID-LABEL     PIC X(11) VALUE 'REPORT ID:'.    
-026100     05 WS-RH1-REPT-ID           PIC X(08) VALUE 'LAB14'.         
-026200     05 WS-RH1-COL-DIV-1         PIC X(43) VALUE SPACES.          
-026300     05 WS-RH1-REPT-TITLE        PIC X(21) VALUE                  
-026400                                 "MEL'S AMAZING SHOES".           
-026500     05 WS-RH1-COL-DIV-2         PIC X(33) VALUE SPACES.          
-026600     05 WS-RH1-PG-NBR-LABEL      PIC X(05) VALUE 'PAGE:'.         
-026700     05 WS-RH1-COL-DIV-3         PIC X(06) VALUE SPACES.          
-026800     05 WS-RH1-PG-NBR            PIC ZZZZ9.                       
-026900                                                                  
-027000 01  WS-REPORT-HEADER-2.                                          
-027100     05 WS-RH2-ASA-CODE          PIC X(01) VALUE SPACES.          
-027200     05 WS-RH2-LEADER            PIC X(62) VALUE SPACES.          
-027300     05 WS-RH2-REPT-TITLE        PIC X(20) VALUE                  
-027400                                 'MONTHLY BONUS REPORT'.          
-027500     05 WS-RH2-COL-DIV-1         PIC X(15) VALUE SPACES.          
-027600     05 WS-RH2-DATE              PIC X(35) JUSTIFIED RIGHT.       
-027700                                                                  
-027800 01  WS-PAGE-HEADER.                                              
-027900     05 WR-PH-ASA-CODE           PIC X(01)  VALUE SPACES.         
-028000     05 WS-PH-LEADER             PIC X(118) VALUE SPACES.         
-028100     05 WS-PH-TIME               PIC X(14)  VALUE SPACES.         
-028200                                                               
-028300 01  WS-CONTROL-HEADER-1.                                      
-028400     05 WS-CH1-ASA-CODE          PIC X(01) VALUE '-'.          
-028500     05 WS-CH1-NAME-LABEL        PIC X(04) VALUE 'NAME'.       
-028600     05 WS-CH1-COL-DIV-1         PIC X(35) VALUE SPACES.       
-028700     05 WS-CH1-STATE-LABEL       PIC X(05) VALUE 'STATE'.      
-028800     05 WS-CH1-COL-DIV-2         PIC X(07) VALUE SPACES.       
-028900     05 WS-CH1-GROSS-LABEL       PIC X(05) VALUE 'GROSS'.      
-029000     05 WS-CH1-COL-DIV-3         PIC X(10) VALUE SPACES.       
-029100     05 WS-CH1-TAX-LABEL         PIC X(07) VALUE 'FED TAX'.    
-029200     05 WS-CH1-COL-DIV-4         PIC X(07) VALUE SPACES.       
-029300     05 WS-CH1-STATE-TAX-LABEL   PIC X(09) VALUE 'STATE TAX'.  
-029400     05 WS-CH1-COL-DIV-5         PIC X(11) VALUE SPACES.       
-029500     05 WS-CH1-NET-LABEL         PIC X(03) VALUE 'NET'.        
-029600     05 WS-CH1-COL-DIV-6         PIC X(08) VALUE SPACES.       
-029700     05 WS-CH1-MSG-LABEL         PIC X(07) VALUE 'MESSAGE'.    
-029800     05 WS-CH1-FILLER            PIC X(14) VALUE SPACES.       
-029900                                                               
-030000 01  WS-CONTROL-HEADER-2.                                       
-030100     05 WS-CH2-ASA-CODE          PIC X(01)  VALUE '+'.          
-030200     05 WS-CH2-UNDERSCORE-1      PIC X(132) VALUE ALL '_'.      
-030300                                                                
-030400 01  WS-WORKING-RECORD.                                         
-030500     05 WR-ASA-CODE              PIC X(01) VALUE SPACES.        
-030600     05 WR-LAST-NAME             PIC X(20).                     
-030700     05 WR-COL-DIV-1             PIC X(01) VALUE SPACES.        
-030800     05 WR-FIRST-NAME            PIC X(15).                     
-030900     05 WR-COL-DIV-2             PIC X(01) VALUE SPACES.        
-031000     05 WR-MID-INIT              PIC X(01).                     
-031100     05 WR-COL-DIV-3             PIC X(03) VALUE SPACES.        
-031200     05 WR-STATE-CODE            PIC X(02).                     
-031300     05 WR-COL-DIV-4             PIC X(03) VALUE SPACES.        
-031400     05 WR-BONUS-AMT             PIC ZZZ,ZZZ,ZZ9.99-.           
-031500     05 WR-COL-DIV-5             PIC X(01) VALUE SPACES.        
-031600     05 WR-FED-TAX-AMT           PIC ZZZ,ZZZ,ZZ9.99-.           
-031700     05 WR-COL-DIV-6             PIC X(01) VALUE SPACES.        
-031800     05 WR-STATE-TAX-AMT         PIC ZZZ,ZZZ,ZZ9.99-.           
-031900     05 WR-COL-DIV-6             PIC X(01) VALUE SPACES.        
-032000     05 WR-NET-BONUS-AMT         PIC ZZZ,ZZZ,ZZ9.99-.           
-032100     05 WR-COL-DIV-7             PIC X(01) VALUE SPACES.        
-032200     05 WR-MESSAGE               PIC X(21).                     
-032300     05 WR-FILLER                PIC X(01) VALUE SPACES.        
-032400                                                                
-032500 01  WS-STATE-SUBTOTAL-REC.                                     
-032600     05 WS-SSR-LEADER            PIC X(22) VALUE SPACES.        
-032700     05 WS-SSR-LINE-LABEL        PIC X(20) VALUE                
-032800                                 'TOTAL FOR STATE :   '.        
-032900     05 WS-SSR-STATE             PIC X(02) VALUE '**'.          
-033000     05 WS-SSR-COL-DIV-1         PIC X(03) VALUE SPACES.        
-033100     05 WS-SSR-GROSS             PIC ZZZ,ZZZ,ZZ9.99-.           
-033200     05 WS-SSR-COL-DIV-2         PIC X(01) VALUE SPACES.        
-033300     05 WS-SSR-FEDTX             PIC ZZZ,ZZZ,ZZ9.99-.           
-033400     05 WS-SSR-COL-DIV-3         PIC X(01) VALUE SPACES.        
-033500     05 WS-SSR-STATETX           PIC ZZZ,ZZZ,ZZ9.99-.           
-033600     05 WS-SSR-COL-DIV-4         PIC X(01) VALUE SPACES.        
-033700     05 WS-SSR-NET               PIC ZZZ,ZZZ,ZZ9.99-.           
-033800     05 WS-SSR-FILLER            PIC X(23) VALUE SPACES.        
-033900                                                                
-034000 01  WS-GRAND-TOTAL-REC.                                        
-034100     05 WS-GTR-ASA-CODE          PIC X(01) VALUE '+'.           
-034200     05 WS-GTR-LEADER            PIC X(21) VALUE SPACES.        
-034300     05 WS-GTR-LINE-LABEL        PIC X(20) VALUE                
-034400                                 'TOTAL FOR ALL   :   '.        
-034500     05 WS-GTR-COL-DIV-1         PIC X(05) VALUE SPACES.        
-034600     05 WS-GTR-GROSS             PIC ZZZ,ZZZ,ZZ9.99-.           
-034700     05 WS-GTR-COL-DIV-2         PIC X(01) VALUE SPACES.        
-034800     05 WS-GTR-FEDTX             PIC ZZZ,ZZZ,ZZ9.99-.           
-034900     05 WS-GTR-COL-DIV-3         PIC X(01) VALUE SPACES.        
-035000     05 WS-GTR-STATETX           PIC ZZZ,ZZZ,ZZ9.99-.           
-035100     05 WS-GTR-COL-DIV-4         PIC X(01) VALUE SPACES.        
-035200     05 WS-GTR-NET               PIC ZZZ,ZZZ,ZZ9.99-.           
-035300     05 WS-GTR-FILLER            PIC X(23) VALUE SPACES.        
-035400                                                                  
-035500 01  WS-REPORT-FOOTER-1.                                          
-035600     05 WS-RF1-ASA-CODE          PIC X(01) VALUE '-'.             
-035700     05 WS-RF1-LEADER-1          PIC X(61) VALUE SPACES.          
-035800     05 WS-RF1-MESSAGE           PIC X(28) VALUE                  
-035900                                 '***    END OF REPORT    ***'.   
-036000     05 WS-RF1-FILLER            PIC X(43) VALUE SPACES.          
-036100                                                                  
-036200 01  WS-END-OF-WORKING-STORAGE.                                   
-036300     05 WS-END-OF-WS-MARKER      PIC X(35) VALUE                  
-036400        'LAB14 WORKING STORAGE ENDS HERE'.                        
-036500                                                                  
-036600***************************************************************** 
-036700*          P R O C E D U R E     D I V I S I O N                  
-036800***************************************************************** 
-036900                                                                  
-037000 PROCEDURE DIVISION.                                              
-037100 0000-MAINLINE.                                                   
-037200     PERFORM 1000-INITIALIZATION THRU 1000-EXIT                   
-037300     PERFORM 1500-SORT-INPUT     THRU 1500-EXIT                   
-037400     PERFORM 3000-CHECK-RESULTS  THRU 3000-EXIT                   
-037500     PERFORM 4000-TERMINATE      THRU 4000-EXIT                   
-037600     GOBACK                                                       
-037700                                                                  
-037800     .                                                            
-037900***************************************************************** 
-038000*  INITIALIZATION ROUTINE                                         
-038100***************************************************************** 
-038200                                                                  
-038300 1000-INITIALIZATION.                                             
-038400                                                                  
-038500     OPEN INPUT TAX-FILE                                          
-038600     IF WS-TAXFILE-STATUS-CODE = '00' THEN                        
-038700         CONTINUE                                                 
-038800     ELSE                                                         
-038900         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH        
-039000         MOVE 'OPENING TAX-FILE, ' TO WS-ABORT-MSG-EDESC          
-039100         MOVE WS-TAXFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC        
-039200         MOVE 1057 TO RETURN-CODE                                 
-039300         PERFORM 9999-ABORT THRU 9999-EXIT                        
-039400     END-IF                                                       
-039500                                                                  
-039600     OPEN OUTPUT OUT-REPORT                                       
-039700     IF WS-OUTFILE-STATUS-CODE = '00' THEN                        
-039800         CONTINUE                                                 
-039900     ELSE                                                         
-040000         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH           
-040100         MOVE 'OPENING OUT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC   
-040200         MOVE WS-OUTFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC        
-040300         MOVE 1056 TO RETURN-CODE                                 
-040400         PERFORM 9999-ABORT THRU 9999-EXIT                        
-040500     END-IF                                                       
-040600                                                                  
-040700     SET TT-NDX TO 1                                              
-040800     PERFORM 8150-READ-TAX-FILE THRU 8150-EXIT                   
-040900                                                                 
-041000     IF WS-TAX-FILE-EOF THEN                                     
-041100        MOVE '1000-INITIATION, ' TO WS-ABORT-MSG-PGRPH           
-041200        MOVE '- TAX FILE EMPTY, ' TO WS-ABORT-MSG-EDESC          
-041300        MOVE WS-TAXFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC        
-041400        MOVE 1089 TO RETURN-CODE                                 
-041500        PERFORM 9999-ABORT THRU 9999-EXIT                        
-041600     ELSE                                                        
-041700        CONTINUE                                                 
-041800     END-IF                                                      
-041900                                                                 
-042000     PERFORM 8100-LOAD-TAX-TABLE THRU 8100-EXIT                  
-042100         UNTIL WS-TAX-TABLE-IS-FULL                              
-042200         OR WS-TAX-FILE-EOF                                      
-042300                                                                 
-042400     MOVE 1 TO WS-PAGE-CTR                                       
-042500     COMPUTE WS-DETAIL-LINE-CTR = WS-C-MAX-PAGE-LINES + 1        
-042600                                                                  
-042700     MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME-LONG              
-042800     PERFORM 2700-BUILD-DATE-TIME THRU 2700-EXIT                  
-042900                                                                  
-043000     .                                                            
-043100 1000-EXIT.                                                       
-043200     EXIT.                                                        
-043300                                                                  
-043400***************************************************************** 
-043500*  SORT INPUT ROUTINE                                             
-043600***************************************************************** 
-043700                                                                  
-043800 1500-SORT-INPUT.                                                 
-043900     SORT SORT-FILE                                               
-044000         ASCENDING KEY SR-STATE-CODE                              
-044100         DESCENDING KEY SR-BONUS-AMT                              
-044200         USING IN-FILE                                            
-044300         OUTPUT PROCEDURE IS 2000-PROCESS THRU 2000-EXIT          
-044400                                                                  
-044500     IF SORT-RETURN NOT = 0 THEN                                  
-044600         DISPLAY 'SORT ABENDED - SORT-RETURN = ', SORT-RETURN     
-044700     END-IF                                                       
-044800                                                                  
-044900     .                                                            
-045000                                                                  
-045100 1500-EXIT.                                                       
-045200     EXIT.                                                        
-045300                                                                  
-045400***************************************************************** 
-045500*  PROCESS ROUTINE                                                
-045600***************************************************************** 
-045700                                                                  
-045800 2000-PROCESS.                                                    
-045900     PERFORM 8000-READ-BONUS THRU 8000-EXIT                       
-046000                                                                  
-046100     IF WS-SORT-EOF THEN                                          
-046200         MOVE '2000-PROCESS, ' TO WS-ABORT-MSG-PGRPH              
-046300         MOVE '- INPUT FILE EMPTY, ' TO WS-ABORT-MSG-EDESC        
-046400         MOVE WS-INFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC         
-046500         MOVE 2088 TO RETURN-CODE                                 
-046600         PERFORM 9999-ABORT THRU 9999-EXIT                        
-046700     ELSE                                                         
-046800         MOVE SR-STATE-CODE TO WS-CURRENT-STATE-GROUP             
-046900     END-IF                                                       
-047000                                                                  
-047100     PERFORM UNTIL WS-SORT-EOF                                    
-047200         IF WS-DETAIL-LINE-CTR > WS-C-MAX-PAGE-LINES THEN         
-047300             PERFORM 2100-WRITE-REPORT-HEADER THRU 2100-EXIT      
-047400             PERFORM 2200-WRITE-PAGE-HEADER THRU 2200-EXIT        
-047500             PERFORM 2300-WRITE-CONTROL-HEADER THRU 2300-EXIT     
-047600             MOVE 7 TO WS-DETAIL-LINE-CTR                         
-047700             ADD +1 TO WS-PAGE-CTR                                
-047800         END-IF                                                   
-047900         IF SR-STATE-CODE = WS-CURRENT-STATE-GROUP                
-048000             PERFORM 2400-WRITE-DETAIL-LINE THRU 2400-EXIT        
-048100             ADD +1 TO WS-DETAIL-LINE-CTR                         
-048200             PERFORM 8000-READ-BONUS THRU 8000-EXIT               
-048300         ELSE                                                     
-048400             PERFORM 2500-PRINT-STATE-SUBTOTAL THRU 2500-EXIT     
-048500         END-IF                                                   
-048600     END-PERFORM                                                  
-048700                                                                  
-048800     PERFORM 2500-PRINT-STATE-SUBTOTAL THRU 2500-EXIT             
-048900     PERFORM 2600-PRINT-GRAND-TOTAL THRU 2600-EXIT                
-049000                                                                  
-049100     MOVE WS-REPORT-FOOTER-1 TO OUT-RECORD                        
-049200     PERFORM 8500-WRITE-REPORT-RECORD                             
-049300                                                                  
-049400     .                                                            
-049500                                                                  
-049600 2000-EXIT.                                                       
-049700     EXIT.                                                        
-049800                                                                  
-049900***************************************************************** 
-050000*  MOVE AND WRITE REPORT HEADER                                   
-050100***************************************************************** 
-050200                                                                  
-050300 2100-WRITE-REPORT-HEADER.                                        
-050400     MOVE WS-PAGE-CTR TO WS-RH1-PG-NBR                            
-050500     MOVE WS-REPORT-HEADER-1 TO OUT-RECORD                        
-050600     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-050700     MOVE WS-REPORT-HEADER-2 TO OUT-RECORD                        
-050800     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-050900                                                                  
-051000     .                                                            
-051100 2100-EXIT.                                                       
-051200     EXIT.                                                        
-051300                                                                  
-051400***************************************************************** 
-051500*  MOVE AND WRITE PAGE HEADER                                     
-051600***************************************************************** 
-051700                                                                  
-051800 2200-WRITE-PAGE-HEADER.                                          
-051900     MOVE WS-PAGE-HEADER TO OUT-RECORD                            
-052000     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-052100                                                                  
-052200     .                                                            
-052300 2200-EXIT.                                                       
-052400     EXIT.                                                        
-052500                                                                  
-052600***************************************************************** 
-052700*  MOVE AND WRITE CONTROL HEADER                                  
-052800***************************************************************** 
-052900                                                                  
-053000 2300-WRITE-CONTROL-HEADER.                                       
-053100     MOVE WS-CONTROL-HEADER-1 TO OUT-RECORD                       
-053200     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-053300     MOVE WS-CONTROL-HEADER-2 TO OUT-RECORD                       
-053400     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-053500     MOVE SPACES              TO OUT-RECORD                       
-053600     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-053700                                                                  
-053800     .                                                            
-053900 2300-EXIT.                                                       
-054000     EXIT.                                                        
-054100                                                                  
-054200***************************************************************** 
-054300*  MOVE AND WRITE DETAIL LINE                                     
-054400***************************************************************** 
-054500                                                                  
-054600 2400-WRITE-DETAIL-LINE.                                          
-054700     PERFORM 2410-BUILD-DETAIL-LINE THRU 2410-EXIT                
-054800     MOVE WS-WORKING-RECORD TO OUT-RECORD                         
-054900     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-055000     PERFORM 2405-UPDATE-RUNNING-TOTALS THRU 2405-EXIT            
-055100     ADD +1 TO WS-REC-OUT                                         
-055200                                                                  
-055300     .                                                            
-055400 2400-EXIT.                                                       
-055500     EXIT.                                                        
-055600***************************************************************** 
-055700*  UPDATE THE RUNNING TOTALS                                      
-055800***************************************************************** 
-055900                                                                  
-056000 2405-UPDATE-RUNNING-TOTALS.                                      
-056100     ADD WS-FED-TAX-AMT-C3   TO WS-RUN-ST-SUB-FEDTX,              
-056200                                WS-RUN-GTOT-FEDTX                 
-056300     ADD WS-STATE-TAX-AMT-C3 TO WS-RUN-ST-SUB-STATETX,            
-056400                                WS-RUN-GTOT-STATETX               
-056500     ADD SR-BONUS-AMT        TO WS-RUN-ST-SUB-GROSS,              
-056600                                WS-RUN-GTOT-GROSS                 
-056700     ADD WS-NET-BONUS-AMT-C3 TO WS-RUN-ST-SUB-NET,                
-056800                             WS-RUN-GTOT-NET                      
-056900                                                                  
-057000     .                                                           
-057100 2405-EXIT.                                                      
-057200     EXIT.                                                       
-057300*****************************************************************
-057400*  BUILD THE DETAIL LINE                                         
-057500*****************************************************************
-057600                                                                 
-057700 2410-BUILD-DETAIL-LINE.                                         
-057800     MOVE SR-LAST-NAME TO WR-LAST-NAME                           
-057900     MOVE SR-FIRST-NAME TO WR-FIRST-NAME                         
-058000     MOVE SR-MID-INIT TO WR-MID-INIT                             
-058100     MOVE SR-STATE-CODE TO WR-STATE-CODE                         
-058200     MOVE SR-BONUS-AMT TO WR-BONUS-AMT                           
-058300                                                                 
-058400*************** EXEMPT FROM STATE AND FEDERAL                    
-058500     IF FED-TAX-EXEMPT AND STATE-TAX-EXEMPT THEN                 
-058600         INITIALIZE WR-FED-TAX-AMT                               
-058700         INITIALIZE WS-FED-TAX-AMT-C3                            
-058800         INITIALIZE WR-STATE-TAX-AMT                           
-058900         INITIALIZE WS-STATE-TAX-AMT-C3                        
-059000         MOVE 'FULLY EXEMPT EMPLOYEE' TO WR-MESSAGE            
-059100     ELSE                                                      
-059200*************** EXEMPT FROM STATE, SUBJECT TO FEDERAL          
-059300         IF STATE-TAX-EXEMPT THEN                              
-059400             INITIALIZE WR-STATE-TAX-AMT                       
-059500             INITIALIZE WS-STATE-TAX-AMT-C3                    
-059600             MOVE 'STATE EXEMPT EMPLOYEE' TO WR-MESSAGE        
-059700             MULTIPLY SR-BONUS-AMT BY WS-C-FED-TAX-RATE        
-059800                 GIVING WS-FED-TAX-AMT-C3 ROUNDED              
-059900             MOVE WS-FED-TAX-AMT-C3 TO WR-FED-TAX-AMT          
-060000         ELSE                                                  
-060100             SEARCH ALL TAXES                                  
-060200               AT END                                          
-060300                 INITIALIZE WS-STATE-RATE-C3                   
-060400                 DISPLAY 'STATE TAX INFO NOT FOUND FOR ',      
-060500                                  SR-STATE-CODE                
-060600                 DISPLAY SR-STATE-CODE, ' TAX RATE SET TO ZERO' 
-060700               WHEN TT-STATE (TT-NDX) = SR-STATE-CODE           
-060800                 MOVE TT-TAX (TT-NDX) TO WS-STATE-RATE-C3       
-060900             END-SEARCH                                         
-061000*************** SUBJECT TO STATE, EXEMPT FROM FEDERAL           
-061100             IF FED-TAX-EXEMPT THEN                             
-061200                 INITIALIZE WR-FED-TAX-AMT                      
-061300                 INITIALIZE WS-FED-TAX-AMT-C3                   
-061400                 MOVE 'FED EXEMPT EMPLOYEE' TO WR-MESSAGE       
-061500                 MULTIPLY SR-BONUS-AMT BY WS-STATE-RATE-C3      
-061600                     GIVING WS-STATE-TAX-AMT-C3 ROUNDED         
-061700                 MOVE WS-STATE-TAX-AMT-C3 TO WR-STATE-TAX-AMT   
-061800             ELSE                                               
-061900*************** SUBJECT TO BOTH STATE AND FEDERAL               
-062000                 MULTIPLY SR-BONUS-AMT BY WS-C-FED-TAX-RATE     
-062100                     GIVING WS-FED-TAX-AMT-C3 ROUNDED           
-062200                 MOVE WS-FED-TAX-AMT-C3 TO WR-FED-TAX-AMT       
-062300                 MULTIPLY SR-BONUS-AMT BY WS-STATE-RATE-C3      
-062400                     GIVING WS-STATE-TAX-AMT-C3 ROUNDED           
-062500                 MOVE WS-STATE-TAX-AMT-C3 TO WR-STATE-TAX-AMT     
-062600                 INITIALIZE WR-MESSAGE                            
-062700             END-IF                                               
-062800         END-IF                                                   
-062900     END-IF                                                       
-063000*************** APPLIES TO ALL CASES                              
-063100     COMPUTE WS-NET-BONUS-AMT-C3 =                                
-063200         (SR-BONUS-AMT - WS-FED-TAX-AMT-C3 - WS-STATE-TAX-AMT-C3) 
-063300     MOVE WS-NET-BONUS-AMT-C3 TO WR-NET-BONUS-AMT                 
-063400                                                                  
-063500     .                                                            
-063600 2410-EXIT.                                                       
-063700     EXIT.                                                        
-063800***************************************************************** 
-063900*  PRINT STATE SUBTOTAL BREAK                                     
-064000***************************************************************** 
-064100                                                                  
-064200 2500-PRINT-STATE-SUBTOTAL.                                      
-064300     MOVE WS-RUN-ST-SUB-GROSS       TO WS-SSR-GROSS              
-064400     MOVE WS-RUN-ST-SUB-FEDTX       TO WS-SSR-FEDTX              
-064500     MOVE WS-RUN-ST-SUB-STATETX     TO WS-SSR-STATETX            
-064600     MOVE WS-RUN-ST-SUB-NET         TO WS-SSR-NET                
-064700     MOVE WS-CURRENT-STATE-GROUP    TO WS-SSR-STATE              
-064800                                                                 
-064900     MOVE WS-STATE-SUBTOTAL-REC     TO OUT-RECORD                
-065000     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT             
-065100                                                                 
-065200     MOVE WS-C-DOUBLE-BLANK-LINE    TO OUT-RECORD                
-065300     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT             
-065400     ADD +3 TO WS-DETAIL-LINE-CTR                                
-065500                                                                 
-065600     INITIALIZE WS-RUN-ST-SUB-GROSS                              
-065700     INITIALIZE WS-RUN-ST-SUB-FEDTX                              
-065800     INITIALIZE WS-RUN-ST-SUB-STATETX                            
-065900     INITIALIZE WS-RUN-ST-SUB-NET                                
-066000     MOVE SR-STATE-CODE TO WS-CURRENT-STATE-GROUP                 
-066100                                                                  
-066200     .                                                            
-066300 2500-EXIT.                                                       
-066400     EXIT.                                                        
-066500***************************************************************** 
-066600*  PRINT GRAND TOTAL FOOTER                                       
-066700***************************************************************** 
-066800                                                                  
-066900 2600-PRINT-GRAND-TOTAL.                                          
-067000     MOVE WS-RUN-GTOT-GROSS       TO WS-GTR-GROSS                 
-067100     MOVE WS-RUN-GTOT-FEDTX       TO WS-GTR-FEDTX                 
-067200     MOVE WS-RUN-GTOT-STATETX     TO WS-GTR-STATETX               
-067300     MOVE WS-RUN-GTOT-NET         TO WS-GTR-NET                   
-067400                                                                  
-067500     MOVE WS-GRAND-TOTAL-REC      TO OUT-RECORD                   
-067600     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT              
-067700                                                                  
-067800     .                                                            
-067900 2600-EXIT.                                                       
-068000     EXIT.                                                        
-068100***************************************************************** 
-068200*  BUILD DATE & TIME STRINGS                                      
-068300***************************************************************** 
-068400                                                                  
-068500 2700-BUILD-DATE-TIME.                                            
-068600     CALL WS-DATE-PGM USING WS-DATE-LINE WS-TIME-LINE             
-068700     MOVE WS-DATE-LINE TO WS-RH2-DATE                             
-068800     MOVE WS-TIME-LINE TO WS-PH-TIME                              
-068900                                                                  
-069000     .                                                            
-069100 2700-EXIT.                                                       
-069200     EXIT.                                                        
-069300                                                                  
-069400***************************************************************** 
-069500*  RESULT CHECKING ROUTINE                                        
-069600***************************************************************** 
-069700                                                                  
-069800 3000-CHECK-RESULTS.                                              
-069900                                                                  
-070000     DISPLAY '*** LAB14...TOTALS ***'                             
-070100     DISPLAY 'TOTAL RECORDS READ    : ' WS-REC-IN                 
-070200     DISPLAY 'TOTAL RECORDS WRITTEN : ' WS-REC-OUT                
-070300                                                                  
-070400     IF WS-REC-IN > WS-REC-OUT THEN                               
-070500         DISPLAY 'INPUT REC COUNT EXCEEDS OUTPUT REC COUNT'       
-070600         MOVE 98 TO RETURN-CODE                                   
-070700     ELSE                                                         
-070800         IF WS-REC-IN < WS-REC-OUT THEN                           
-070900             DISPLAY 'OUTPUT REC COUNT EXCEEDS INPUT REC COUNT'   
-071000             MOVE 99 TO RETURN-CODE                               
-071100         ELSE                                                     
-071200             DISPLAY 'OUTPUT REC COUNT EQUALS INPUT REC COUNT'    
-071300             MOVE 0 TO RETURN-CODE                                
-071400         END-IF                                                   
-071500     END-IF                                                       
-071600                                                                  
-071700     .                                                            
-071800 3000-EXIT.                                                       
-071900     EXIT.                                                        
-072000                                                                  
-072100                                                                  
-072200***************************************************************** 
-072300*  FINISH ROUTINE                                                 
-072400***************************************************************** 
-072500                                                                  
-072600 4000-TERMINATE.                                                  
-072700                                                                  
-072800     CLOSE OUT-REPORT                                             
-072900     IF WS-OUTFILE-STATUS-CODE = '00' THEN                        
-073000         CONTINUE                                                 
-073100     ELSE                                                         
-073200         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH            
-073300         MOVE 'CLOSING OUT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC   
-073400         MOVE WS-OUTFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC        
-073500         MOVE 4056 TO RETURN-CODE                                 
-073600         PERFORM 9999-ABORT THRU 9999-EXIT                        
-073700     END-IF                                                       
-073800                                                                  
-073900     .                                                            
-074000 4000-EXIT.                                                       
-074100     EXIT.                                                        
-074200                                                                  
-074300                                                                  
-074400***************************************************************** 
-074500*  READ FILE ROUTINE                                              
-074600***************************************************************** 
-074700                                                                  
-074800 8000-READ-BONUS.                                                 
-074900     RETURN SORT-FILE                                             
-075000         AT END                                                   
-075100             SET WS-SORT-EOF TO TRUE                              
-075200         NOT AT END                                               
-075300             ADD +1 TO WS-REC-IN                                  
-075400     END-RETURN                                                   
-075500                                                                  
-075600     .                                                            
-075700                                                                  
-075800 8000-EXIT.                                                       
-075900     EXIT.                                                        
-076000                                                                  
-076100***************************************************************** 
-076200*  LOAD TAX TABLE ROUTINE                                         
-076300***************************************************************** 
-076400                                                                  
-076500 8100-LOAD-TAX-TABLE.                                             
-076600     MOVE TAX-ENTRY TO TAXES (TT-NDX)                             
-076700     SET TT-NDX UP BY 1                                           
-076800     IF TT-NDX > WS-C-TAX-TABLE-SIZE THEN                         
-076900         SET WS-TAX-TABLE-IS-FULL TO TRUE                         
-077000     ELSE                                                         
-077100         PERFORM 8150-READ-TAX-FILE THRU 8150-EXIT                
-077200     END-IF                                                       
-077300                                                                  
-077400     .                                                            
-077500                                                                  
-077600 8100-EXIT.                                                       
-077700     EXIT.                                                        
-077800                                                                  
-077900***************************************************************** 
-078000*  READ TAX FILE ROUTINE                                          
-078100***************************************************************** 
-078200                                                                  
-078300 8150-READ-TAX-FILE.                                              
-078400     READ TAX-FILE                                                
-078500         AT END                                                   
-078600             SET WS-TAX-FILE-EOF TO TRUE                       
-078700     END-READ                                                  
-078800     IF WS-TAXFILE-STATUS-CODE = '00' OR                       
-078900         WS-TAXFILE-STATUS-CODE = '10' THEN                    
-079000         CONTINUE                                              
-079100     ELSE                                                      
-079200         MOVE '8150-READ-TAX-FILE, ' TO WS-ABORT-MSG-PGRPH     
-079300         MOVE 'READING FROM TAX FILE, ' TO WS-ABORT-MSG-EDESC  
-079400         MOVE WS-TAXFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC     
-079500         MOVE 8188 TO RETURN-CODE                              
-079600         PERFORM 9999-ABORT THRU 9999-EXIT                     
-079700     END-IF                                                    
-079800                                                               
-079900     .                                                         
-080000                                                               
-080100 8150-EXIT.                                                    
-080200     EXIT.                                                     
-080300                                                               
-080400***************************************************************** 
-080500*  WRITE REPORT RECORD                                            
-080600***************************************************************** 
-080700                                                                  
-080800 8500-WRITE-REPORT-RECORD.                                        
-080900     WRITE OUT-RECORD                                             
-081000     IF WS-OUTFILE-STATUS-CODE = '00' THEN                        
-081100         CONTINUE                                                 
-081200     ELSE                                                         
-081300         MOVE '8500-WRITE-REPORT-RECORD, ' TO WS-ABORT-MSG-PGRPH  
-081400         MOVE 'WRITING TO OUT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
-081500         MOVE WS-OUTFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC        
-081600         MOVE 9056 TO RETURN-CODE                                 
-081700         PERFORM 9999-ABORT THRU 9999-EXIT                        
-081800     END-IF                                                       
-081900                                                                  
-082000     .                                                            
-082100                                                                  
-082200 8500-EXIT.                                                       
-082300     EXIT.                                                        
-082400                                                                  
-082500***************************************************************** 
-082600*  MAJOR ERROR HANDLING ROUTINE                                   
-082700***************************************************************** 
-082800                                                                  
-082900 9999-ABORT.                                                      
-083000     MOVE RETURN-CODE TO WS-RETURN-CODE-DISPLAY                   
-083100     DISPLAY 'PROGRAM: LAB14, ', WS-ABORT-MSG-STRING, ', RC='     
-083200         WS-RETURN-CODE-DISPLAY                                   
-083300     DIVIDE 1 BY WS-ABORT-TRIGGER GIVING WS-ABORT-CODE            
-083400                                                                  
-083500     .                                                            
-083600 9999-EXIT.                                                       
-083700     EXIT.                                                        
-083800                                                                  
\ No newline at end of file
+010700*    SORT-FILE                                    WORKING
+010800*****************************************************************
+010900 SD  SORT-FILE
+011000     RECORD CONTAINS 76 CHARACTERS
+011100     DATA RECORD IS SORT-RECORD.
+011200
+011300 COPY BONUSCMP REPLACING
+011400     BC-RECORD              BY  SORT-RECORD
+011500     BC-STATE-CODE          BY  SR-STATE-CODE
+011600     BC-LAST-NAME           BY  SR-LAST-NAME
+011700     BC-FIRST-NAME          BY  SR-FIRST-NAME
+011800     BC-MID-INIT            BY  SR-MID-INIT
+011900     BC-BONUS-AMT           BY  SR-BONUS-AMT
+012000     BC-FED-TAX-EXEMPT-CODE BY  SR-FED-TAX-EXEMPT-CODE
+012100     BC-FED-EXEMPT          BY  SR-FED-EXEMPT
+012200     BC-FED-NON-EXEMPT      BY  SR-FED-NON-EXEMPT
+012300     BC-ST-TAX-EXEMPT-CODE  BY  SR-ST-TAX-EXEMPT-CODE
+012400     BC-STATE-EXEMPT        BY  SR-STATE-EXEMPT
+012500     BC-STATE-NON-EXEMPT    BY  SR-STATE-NON-EXEMPT
+012600     BC-EMPLOYEE-ID         BY  SR-EMPLOYEE-ID.
+012700
+012800*****************************************************************
+012900*    STATE TAX FILE FOR TABLE                      INPUT
+013000*****************************************************************
+013100 FD  TAX-FILE
+013200     RECORDING F
+013300     LABEL RECORDS STANDARD
+013400     RECORD CONTAINS 80 CHARACTERS
+013500     BLOCK CONTAINS 0 RECORDS
+013600     DATA RECORD IS TAX-RECORD.
+013700
+013800 01  TAX-RECORD.
+013900     05  TAX-ENTRY.
+014000         10  TAX-STATE-CODE         PIC X(02).
+014100         10  TAX-BRACKET-COUNT      PIC 9(01).
+014200         10  TAX-BRACKETS OCCURS 4 TIMES.
+014300             15  TAX-BRACKET-LIMIT  PIC 9(07)V99.
+014400             15  TAX-BRACKET-RATE   PIC V9(06).
+014500     05  TAX-FILLER                 PIC X(17).
+014600
+014700*****************************************************************
+014800*    HR-FILE                                       INPUT
+014900*****************************************************************
+015000 FD  HR-FILE
+015100     RECORDING F
+015200     LABEL RECORDS STANDARD
+015300     RECORD CONTAINS 80 CHARACTERS
+015400     BLOCK CONTAINS 0 RECORDS
+015500     DATA RECORD IS HR-RECORD.
+015600
+015700 01  HR-RECORD.
+015800     05  HR-ENTRY                PIC X(08).
+015900     05  HR-FILLER               PIC X(72).
+016000
+016100*****************************************************************
+016200*    OUT-REPORT                                    OUTPUT
+016300*****************************************************************
+016400 FD  OUT-REPORT
+016500     RECORDING F
+016600     LABEL RECORDS STANDARD
+016700     RECORD CONTAINS 133 CHARACTERS
+016800     BLOCK CONTAINS 0 RECORDS
+016900     DATA RECORD IS OUT-RECORD.
+017000
+017100 01  OUT-RECORD.
+017200     05  FILLER                  PIC X(133).
+017300
+017400*****************************************************************
+017500*    EXCEPT-REPORT                                 OUTPUT
+017600*****************************************************************
+017700 FD  EXCEPT-REPORT
+017800     RECORDING F
+017900     LABEL RECORDS STANDARD
+018000     RECORD CONTAINS 133 CHARACTERS
+018100     BLOCK CONTAINS 0 RECORDS
+018200     DATA RECORD IS EXCEPT-RECORD.
+018300
+018400 01  EXCEPT-RECORD.
+018500     05  FILLER                  PIC X(133).
+018600
+018700*****************************************************************
+018800*    YTD-MASTER                                 INPUT/OUTPUT
+018900*****************************************************************
+019000 FD  YTD-MASTER
+019100     RECORDING F
+019200     LABEL RECORDS STANDARD
+019300     RECORD CONTAINS 70 CHARACTERS
+019400     DATA RECORD IS YTD-MASTER-RECORD.
+019500
+019600 COPY YTDCMP REPLACING
+019700     YC-RECORD              BY  YTD-MASTER-RECORD
+019800     YC-KEY                 BY  YM-KEY
+019900     YC-EMPLOYEE-ID         BY  YM-EMPLOYEE-ID
+020000     YC-LAST-NAME           BY  YM-LAST-NAME
+020100     YC-FIRST-NAME          BY  YM-FIRST-NAME
+020200     YC-MID-INIT            BY  YM-MID-INIT
+020300     YC-STATE-CODE          BY  YM-STATE-CODE
+020400     YC-YTD-GROSS           BY  YM-YTD-GROSS
+020500     YC-YTD-FEDTX           BY  YM-YTD-FEDTX
+020600     YC-YTD-STATETX         BY  YM-YTD-STATETX
+020700     YC-YTD-NET             BY  YM-YTD-NET.
+020800
+020900*****************************************************************
+021000*    CHKPT-FILE                                 OUTPUT
+021100*****************************************************************
+021200 FD  CHKPT-FILE
+021300     RECORDING F
+021400     LABEL RECORDS STANDARD
+021500     RECORD CONTAINS 59 CHARACTERS
+021600     DATA RECORD IS CHKPT-RECORD.
+021700
+021800 01  CHKPT-RECORD.
+021900     05  CHKPT-STATE-CODE        PIC X(02).
+022000     05  CHKPT-REC-IN            PIC S9(04) COMP-3.
+022100     05  CHKPT-REC-OUT           PIC S9(04) COMP-3.
+022200     05  CHKPT-REC-EXCEPTION     PIC S9(04) COMP-3.
+022300     05  CHKPT-GTOT-GROSS        PIC S9(09)V99 COMP-3.
+022400     05  CHKPT-GTOT-FEDTX        PIC S9(09)V99 COMP-3.
+022500     05  CHKPT-GTOT-STATETX      PIC S9(09)V99 COMP-3.
+022600     05  CHKPT-GTOT-NET          PIC S9(09)V99 COMP-3.
+022700     05  CHKPT-SUB-GROSS         PIC S9(09)V99 COMP-3.
+022800     05  CHKPT-SUB-FEDTX         PIC S9(09)V99 COMP-3.
+022900     05  CHKPT-SUB-STATETX       PIC S9(09)V99 COMP-3.
+023000     05  CHKPT-SUB-NET           PIC S9(09)V99 COMP-3.
+023100
+023200*****************************************************************
+023300*    CTL-REPORT                                    OUTPUT
+023400*****************************************************************
+023500 FD  CTL-REPORT
+023600     RECORDING F
+023700     LABEL RECORDS STANDARD
+023800     RECORD CONTAINS 133 CHARACTERS
+023900     BLOCK CONTAINS 0 RECORDS
+024000     DATA RECORD IS CTL-RECORD.
+024100
+024200 01  CTL-RECORD.
+024300     05  FILLER                  PIC X(133).
+024400
+024500*****************************************************************
+024600*    CSV-REPORT                                     OUTPUT
+024700*****************************************************************
+024800 FD  CSV-REPORT
+024900     RECORDING F
+025000     LABEL RECORDS STANDARD
+025100     RECORD CONTAINS 150 CHARACTERS
+025200     BLOCK CONTAINS 0 RECORDS
+025300     DATA RECORD IS CSV-RECORD.
+025400
+025500 01  CSV-RECORD.
+025600     05  FILLER                  PIC X(150).
+025700
+025800*****************************************************************
+025900*    MGR-REPORT                                     OUTPUT
+026000*****************************************************************
+026100 FD  MGR-REPORT
+026200     RECORDING F
+026300     LABEL RECORDS STANDARD
+026400     RECORD CONTAINS 133 CHARACTERS
+026500     BLOCK CONTAINS 0 RECORDS
+026600     DATA RECORD IS MGR-RECORD.
+026700
+026800 01  MGR-RECORD.
+026900     05  FILLER                  PIC X(133).
+027000
+027100*****************************************************************
+027200*    W O R K I N G - S T O R A G E
+027300*****************************************************************
+027400
+027500 WORKING-STORAGE SECTION.
+027600
+027700 01  WS-START-OF-WORKING-STORAGE.
+027800     05 WS-START-OF-WS-MARKER           PIC X(37)
+027900        VALUE 'LAB14 WORKING STORAGE BEGINS HERE'.
+028000***********************
+028100*  CONSTANTS          *
+028200***********************
+028300
+028400 01  WS-CONSTANTS.
+028500     05  WS-CONSTANTS-MARKER     PIC X(09)      VALUE
+028600                                                'CONSTANTS'.
+028700     05  WS-C-MAX-PAGE-LINES     PIC S9(03)     COMP-3 VALUE 46.
+028800     05  WS-C-FED-TAX-RATE       PIC S9(01)V999 COMP-3 VALUE .28.
+028900     05  WS-C-TAX-TABLE-SIZE     PIC S9(03)     COMP-3 VALUE 50.
+029000     05  WS-C-HR-TABLE-SIZE      PIC S9(03)     COMP-3 VALUE 500.
+029100     05  WS-C-DOUBLE-BLANK-LINE  PIC X(02)      VALUE '0 '.
+029200     05  WS-C-TRIPLE-BLANK-LINE  PIC X(02)      VALUE '- '.
+029300     05  WS-C-MGR-REVIEW-LIMIT   PIC S9(07)V99  COMP-3
+029400                                                VALUE 10000.00.
+029500     05  WS-C-MIN-BONUS-AMT      PIC 9(07)V99   COMP-3 VALUE ZERO.
+029600     05  WS-C-MAX-BONUS-AMT      PIC 9(07)V99   COMP-3
+029700                                                VALUE 999999.99.
+029800
+029900
+030000***********************
+030100*  ERROR CODES        *
+030200***********************
+030300
+030400 01  WS-ERROR-CODES.
+030500     05  WS-ERROR-CODE-MARKER    PIC X(11) VALUE 'ERROR CODES'.
+030600     05  WS-INFILE-STATUS-CODE   PIC X(2)  VALUE '**'.
+030700     05  WS-TAXFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+030800     05  WS-HRFILE-STATUS-CODE   PIC X(2)  VALUE '**'.
+030900     05  WS-OUTFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+031000     05  WS-EXCFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+031100     05  WS-YTDFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+031200     05  WS-CHKFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+031300     05  WS-CTLFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+031400     05  WS-CSVFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+031500     05  WS-MGRFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+031600     05  WS-ABORT-TRIGGER        PIC S9(1) VALUE 0.
+031700     05  WS-ABORT-CODE           PIC S9(1).
+031800     05  WS-RETURN-CODE-DISPLAY  PIC S9(5) COMP-3.
+031900
+032000***********************
+032100*  VARIABLES          *
+032200***********************
+032300
+032400 01  GENERAL-VARIABLES.
+032500     05  WS-VARIABLES-MARKER     PIC X(09) VALUE 'VARIABLES'.
+032600     05  WS-CURRENT-STATE-GROUP  PIC X(02) VALUE '**'.
+032700     05  WS-DATE-PGM             PIC X(08) VALUE 'LAB10 '.
+032800
+032900 01  WS-TIME-VARIABLES.
+033000     05  WS-DATE-TIME-LONG       PIC X(21).
+033100     05  WS-TIME-HOUR-C3         PIC S9(02) COMP-3.
+033200     05  WS-DATE-LINE            PIC X(35)  JUSTIFIED RIGHT.
+033300     05  WS-TIME-LINE            PIC X(14).
+033400     05  WS-RUN-OVERRIDE-DATE    PIC X(08)  VALUE SPACES.
+033500
+033600 01  WS-WORKING-VALUES.
+033700     05  WS-FED-TAX-AMT-C3       PIC S9(09)V99  COMP-3 VALUE 0.
+033800     05  WS-STATE-TAX-AMT-C3     PIC S9(09)V99  COMP-3 VALUE 0.
+033900     05  WS-STATE-RATE-C3        PIC V9(06)            VALUE 0.
+034000     05  WS-NET-BONUS-AMT-C3     PIC S9(09)V99  COMP-3 VALUE 0.
+034100     05  WS-CSV-PTR                PIC 9(03) VALUE 1.
+034200     05  WS-CSV-AMT-1               PIC ZZZZZZ9.99-.
+034300     05  WS-CSV-AMT-2               PIC ZZZZZZ9.99-.
+034400     05  WS-CSV-AMT-3               PIC ZZZZZZ9.99-.
+034500     05  WS-CSV-AMT-4               PIC ZZZZZZ9.99-.
+034600     05  WS-CSV-LINE                PIC X(150) VALUE SPACES.
+034700
+034800 01  WS-RUN-STATE-SUBTOTALS.
+034900     05  WS-RUN-ST-SUB-FEDTX     PIC S9(09)V99  COMP-3 VALUE 0.
+035000     05  WS-RUN-ST-SUB-STATETX   PIC S9(09)V99  COMP-3 VALUE 0.
+035100     05  WS-RUN-ST-SUB-GROSS     PIC S9(09)V99  COMP-3 VALUE 0.
+035200     05  WS-RUN-ST-SUB-NET       PIC S9(09)V99  COMP-3 VALUE 0.
+035300
+035400 01  WS-RUN-GRAND-TOTALS.
+035500     05  WS-RUN-GTOT-FEDTX       PIC S9(09)V99  COMP-3 VALUE 0.
+035600     05  WS-RUN-GTOT-STATETX     PIC S9(09)V99  COMP-3 VALUE 0.
+035700     05  WS-RUN-GTOT-GROSS       PIC S9(09)V99  COMP-3 VALUE 0.
+035800     05  WS-RUN-GTOT-NET         PIC S9(09)V99  COMP-3 VALUE 0.
+035900     05  WS-RUN-GTOT-CHECK       PIC S9(09)V99  COMP-3 VALUE 0.
+036000
+036100**************************
+036200*  TAX TABLE DEFINITION  *
+036300**************************
+036400 01  TAX-TABLE.
+036500     05  TAXES      OCCURS 50 TIMES
+036600             ASCENDING KEY IS TT-STATE
+036700             INDEXED BY TT-NDX.
+036800         10  TT-STATE            PIC X(02) VALUE HIGH-VALUES.
+036900         10  TT-BRACKET-COUNT    PIC 9(01).
+037000         10  TT-BRACKETS OCCURS 4 TIMES
+037100                 INDEXED BY TT-BRK-NDX TT-LAST-BRK-NDX.
+037200             15  TT-BRACKET-LIMIT    PIC 9(07)V99.
+037300             15  TT-BRACKET-RATE     PIC V9(06).
+037400
+037500**************************
+037600*  HR TABLE DEFINITION   *
+037700**************************
+037800 01  HR-TABLE.
+037900     05  HR-IDS     OCCURS 500 TIMES
+038000             ASCENDING KEY IS HRT-EMPLOYEE-ID
+038100             INDEXED BY HRT-NDX.
+038200         10  HRT-EMPLOYEE-ID     PIC X(08) VALUE HIGH-VALUES.
+038300
+038400***********************
+038500*  ACCUMULATORS       *
+038600***********************
+038700 01  ACCUMULATORS.
+038800     05  WS-ACCUMULATORS-MARKER  PIC X(12)  VALUE 'ACCUMULATORS'.
+038900     05  WS-REC-IN               PIC S9(04) COMP-3 VALUE +0.
+039000     05  WS-REC-OUT              PIC S9(04) COMP-3 VALUE +0.
+039100     05  WS-REC-EXCEPTION        PIC S9(04) COMP-3 VALUE +0.
+039200     05  WS-REC-OUT-PLUS-EXC     PIC S9(04) COMP-3 VALUE +0.
+039300     05  WS-SKIP-CTR             PIC S9(04) COMP-3 VALUE +0.
+039400     05  WS-DETAIL-LINE-CTR      PIC S9(03) COMP-3.
+039500     05  WS-PAGE-CTR             PIC S9(05) COMP-3.
+039600
+039700***********************
+039800*  SWITCHES           *
+039900***********************
+040000 01  SWITCHES.
+040100     05  WS-SWITCH-MARKER        PIC X(08) VALUE 'SWITCHES'.
+040200     05  WS-BONUS-FILE-SWITCH    PIC X(01) VALUE 'N'.
+040300         88  WS-BONUS-EOF                  VALUE 'Y'.
+040400     05  WS-SORT-FILE-SWITCH     PIC X(01) VALUE 'N'.
+040500         88  WS-SORT-EOF                   VALUE 'Y'.
+040600     05  WS-TAX-TABLE-SWITCH     PIC X(01) VALUE 'N'.
+040700         88  WS-TAX-TABLE-IS-FULL          VALUE 'Y'.
+040800     05  WS-TAX-FILE-SWITCH      PIC X(01) VALUE 'N'.
+040900         88  WS-TAX-FILE-EOF               VALUE 'Y'.
+041000     05  WS-HR-TABLE-SWITCH      PIC X(01) VALUE 'N'.
+041100         88  WS-HR-TABLE-IS-FULL           VALUE 'Y'.
+041200     05  WS-HR-FILE-SWITCH       PIC X(01) VALUE 'N'.
+041300         88  WS-HR-FILE-EOF                VALUE 'Y'.
+041400     05  WS-CHKPT-FILE-SWITCH    PIC X(01) VALUE 'N'.
+041500         88  WS-CHKPT-EOF                  VALUE 'Y'.
+041600     05  WS-CHKPT-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+041700         88  WS-CHKPT-RECORD-FOUND         VALUE 'Y'.
+041800     05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+041900         88  WS-IS-RESTART-RUN             VALUE 'Y'.
+042000     05  WS-RESTART-STATE-CODE   PIC X(02) VALUE SPACES.
+042100     05  WS-RESTART-SKIP-COUNT   PIC S9(04) COMP-3 VALUE +0.
+042200     05  WS-RESTART-REC-OUT      PIC S9(04) COMP-3 VALUE +0.
+042300     05  WS-RESTART-REC-EXCEPT   PIC S9(04) COMP-3 VALUE +0.
+042400     05  WS-RESTART-GTOT-GROSS   PIC S9(09)V99 COMP-3 VALUE +0.
+042500     05  WS-RESTART-GTOT-FEDTX   PIC S9(09)V99 COMP-3 VALUE +0.
+042600     05  WS-RESTART-GTOT-STATETX PIC S9(09)V99 COMP-3 VALUE +0.
+042700     05  WS-RESTART-GTOT-NET     PIC S9(09)V99 COMP-3 VALUE +0.
+042800     05  WS-RESTART-SUB-GROSS    PIC S9(09)V99 COMP-3 VALUE +0.
+042900     05  WS-RESTART-SUB-FEDTX    PIC S9(09)V99 COMP-3 VALUE +0.
+043000     05  WS-RESTART-SUB-STATETX  PIC S9(09)V99 COMP-3 VALUE +0.
+043100     05  WS-RESTART-SUB-NET      PIC S9(09)V99 COMP-3 VALUE +0.
+043200 01  STATE-CODE-SWITCH           PIC X(01) VALUE 'N'.
+043300     88  STATE-CODE-FOUND                  VALUE 'Y'.
+043400 01  WS-REJECT-SWITCH            PIC X(01) VALUE 'N'.
+043500     88  RECORD-IS-REJECTED                VALUE 'Y'.
+043600 01  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+043700
+043800***********************
+043900*  MESSAGE STRINGS   *
+044000***********************
+044100 01  WS-MESSAGE-STRINGS.
+044200     05  WS-MESSAGE-MARKER       PIC X(08) VALUE 'MESSAGES'.
+044300
+044400 01  WS-ABORT-MSG-STRING.
+044500     05  WS-ABORT-MSG-ERRLB      PIC X(06)  VALUE 'ERROR '.
+044600     05  WS-ABORT-MSG-EDESC      PIC X(20).
+044700     05  WS-ABORT-MSG-IN         PIC X(14) VALUE ' IN PARAGRAPH '.
+044800     05  WS-ABORT-MSG-PGRPH      PIC X(28).
+044900     05  WS-ABORT-MSG-RCLBL      PIC X(08)  VALUE 'SYS RC: '.
+045000     05  WS-ABORT-MSG-SYSRC      PIC X(02).
+045100
+045200***********************
+045300*  RECORD LAYOUTS     *
+045400***********************
+045500 01  WS-RECORD-LAYOUTS.
+045600     05 WS-RECORD-LAYOUT-MARKER  PIC X(14) VALUE
+045700                                 'RECORD LAYOUTS'.
+045800
+045900 01  WS-REPORT-HEADER-1.
+046000     05 WS-RH1-ASA-CODE          PIC X(01) VALUE '1'.
+046100     05 WS-RH1-REPT-ID-LABEL     PIC X(11) VALUE 'REPORT ID:'.
+046200     05 WS-RH1-REPT-ID           PIC X(08) VALUE 'LAB14'.
+046300     05 WS-RH1-COL-DIV-1         PIC X(43) VALUE SPACES.
+046400     05 WS-RH1-REPT-TITLE        PIC X(21) VALUE
+046500                                 "MEL'S AMAZING SHOES".
+046600     05 WS-RH1-COL-DIV-2         PIC X(33) VALUE SPACES.
+046700     05 WS-RH1-PG-NBR-LABEL      PIC X(05) VALUE 'PAGE:'.
+046800     05 WS-RH1-COL-DIV-3         PIC X(06) VALUE SPACES.
+046900     05 WS-RH1-PG-NBR            PIC ZZZZ9.
+047000
+047100 01  WS-REPORT-HEADER-2.
+047200     05 WS-RH2-ASA-CODE          PIC X(01) VALUE SPACES.
+047300     05 WS-RH2-LEADER            PIC X(62) VALUE SPACES.
+047400     05 WS-RH2-REPT-TITLE        PIC X(20) VALUE
+047500                                 'MONTHLY BONUS REPORT'.
+047600     05 WS-RH2-COL-DIV-1         PIC X(15) VALUE SPACES.
+047700     05 WS-RH2-DATE              PIC X(35) JUSTIFIED RIGHT.
+047800
+047900 01  WS-PAGE-HEADER.
+048000     05 WR-PH-ASA-CODE           PIC X(01)  VALUE SPACES.
+048100     05 WS-PH-LEADER             PIC X(118) VALUE SPACES.
+048200     05 WS-PH-TIME               PIC X(14)  VALUE SPACES.
+048300
+048400 01  WS-CONTROL-HEADER-1.
+048500     05 WS-CH1-ASA-CODE          PIC X(01) VALUE '-'.
+048600     05 WS-CH1-NAME-LABEL        PIC X(04) VALUE 'NAME'.
+048700     05 WS-CH1-COL-DIV-1         PIC X(35) VALUE SPACES.
+048800     05 WS-CH1-STATE-LABEL       PIC X(05) VALUE 'STATE'.
+048900     05 WS-CH1-COL-DIV-2         PIC X(07) VALUE SPACES.
+049000     05 WS-CH1-GROSS-LABEL       PIC X(05) VALUE 'GROSS'.
+049100     05 WS-CH1-COL-DIV-3         PIC X(10) VALUE SPACES.
+049200     05 WS-CH1-TAX-LABEL         PIC X(07) VALUE 'FED TAX'.
+049300     05 WS-CH1-COL-DIV-4         PIC X(07) VALUE SPACES.
+049400     05 WS-CH1-STATE-TAX-LABEL   PIC X(09) VALUE 'STATE TAX'.
+049500     05 WS-CH1-COL-DIV-5         PIC X(11) VALUE SPACES.
+049600     05 WS-CH1-NET-LABEL         PIC X(03) VALUE 'NET'.
+049700     05 WS-CH1-COL-DIV-6         PIC X(08) VALUE SPACES.
+049800     05 WS-CH1-MSG-LABEL         PIC X(07) VALUE 'MESSAGE'.
+049900     05 WS-CH1-FILLER            PIC X(14) VALUE SPACES.
+050000
+050100 01  WS-CONTROL-HEADER-2.
+050200     05 WS-CH2-ASA-CODE          PIC X(01)  VALUE '+'.
+050300     05 WS-CH2-UNDERSCORE-1      PIC X(132) VALUE ALL '_'.
+050400
+050500 01  WS-WORKING-RECORD.
+050600     05 WR-ASA-CODE              PIC X(01) VALUE SPACES.
+050700     05 WR-LAST-NAME             PIC X(20).
+050800     05 WR-COL-DIV-1             PIC X(01) VALUE SPACES.
+050900     05 WR-FIRST-NAME            PIC X(15).
+051000     05 WR-COL-DIV-2             PIC X(01) VALUE SPACES.
+051100     05 WR-MID-INIT              PIC X(01).
+051200     05 WR-COL-DIV-3             PIC X(03) VALUE SPACES.
+051300     05 WR-STATE-CODE            PIC X(02).
+051400     05 WR-COL-DIV-4             PIC X(03) VALUE SPACES.
+051500     05 WR-BONUS-AMT             PIC ZZZ,ZZZ,ZZ9.99-.
+051600     05 WR-COL-DIV-5             PIC X(01) VALUE SPACES.
+051700     05 WR-FED-TAX-AMT           PIC ZZZ,ZZZ,ZZ9.99-.
+051800     05 WR-COL-DIV-6             PIC X(01) VALUE SPACES.
+051900     05 WR-STATE-TAX-AMT         PIC ZZZ,ZZZ,ZZ9.99-.
+052000     05 WR-COL-DIV-6             PIC X(01) VALUE SPACES.
+052100     05 WR-NET-BONUS-AMT         PIC ZZZ,ZZZ,ZZ9.99-.
+052200     05 WR-COL-DIV-7             PIC X(01) VALUE SPACES.
+052300     05 WR-MESSAGE               PIC X(21).
+052400     05 WR-FILLER                PIC X(01) VALUE SPACES.
+052500
+052600 01  WS-STATE-SUBTOTAL-REC.
+052700     05 WS-SSR-LEADER            PIC X(22) VALUE SPACES.
+052800     05 WS-SSR-LINE-LABEL        PIC X(20) VALUE
+052900                                 'TOTAL FOR STATE :   '.
+053000     05 WS-SSR-STATE             PIC X(02) VALUE '**'.
+053100     05 WS-SSR-COL-DIV-1         PIC X(03) VALUE SPACES.
+053200     05 WS-SSR-GROSS             PIC ZZZ,ZZZ,ZZ9.99-.
+053300     05 WS-SSR-COL-DIV-2         PIC X(01) VALUE SPACES.
+053400     05 WS-SSR-FEDTX             PIC ZZZ,ZZZ,ZZ9.99-.
+053500     05 WS-SSR-COL-DIV-3         PIC X(01) VALUE SPACES.
+053600     05 WS-SSR-STATETX           PIC ZZZ,ZZZ,ZZ9.99-.
+053700     05 WS-SSR-COL-DIV-4         PIC X(01) VALUE SPACES.
+053800     05 WS-SSR-NET               PIC ZZZ,ZZZ,ZZ9.99-.
+053900     05 WS-SSR-FILLER            PIC X(23) VALUE SPACES.
+054000
+054100 01  WS-GRAND-TOTAL-REC.
+054200     05 WS-GTR-ASA-CODE          PIC X(01) VALUE '+'.
+054300     05 WS-GTR-LEADER            PIC X(21) VALUE SPACES.
+054400     05 WS-GTR-LINE-LABEL        PIC X(20) VALUE
+054500                                 'TOTAL FOR ALL   :   '.
+054600     05 WS-GTR-COL-DIV-1         PIC X(05) VALUE SPACES.
+054700     05 WS-GTR-GROSS             PIC ZZZ,ZZZ,ZZ9.99-.
+054800     05 WS-GTR-COL-DIV-2         PIC X(01) VALUE SPACES.
+054900     05 WS-GTR-FEDTX             PIC ZZZ,ZZZ,ZZ9.99-.
+055000     05 WS-GTR-COL-DIV-3         PIC X(01) VALUE SPACES.
+055100     05 WS-GTR-STATETX           PIC ZZZ,ZZZ,ZZ9.99-.
+055200     05 WS-GTR-COL-DIV-4         PIC X(01) VALUE SPACES.
+055300     05 WS-GTR-NET               PIC ZZZ,ZZZ,ZZ9.99-.
+055400     05 WS-GTR-FILLER            PIC X(23) VALUE SPACES.
+055500
+055600 01  WS-REPORT-FOOTER-1.
+055700     05 WS-RF1-ASA-CODE          PIC X(01) VALUE '-'.
+055800     05 WS-RF1-LEADER-1          PIC X(61) VALUE SPACES.
+055900     05 WS-RF1-MESSAGE           PIC X(28) VALUE
+056000                                 '***    END OF REPORT    ***'.
+056100     05 WS-RF1-FILLER            PIC X(43) VALUE SPACES.
+056200
+056300***********************
+056400*  YEAR-TO-DATE LINE   *
+056500***********************
+056600
+056700 01  WS-YTD-DETAIL-REC.
+056800     05 WYD-ASA-CODE             PIC X(01) VALUE SPACE.
+056900     05 WYD-LABEL                PIC X(20) VALUE
+057000                                 '  YEAR-TO-DATE:'.
+057100     05 WYD-COL-DIV-1            PIC X(22) VALUE SPACES.
+057200     05 WYD-GROSS                PIC ZZZ,ZZZ,ZZ9.99-.
+057300     05 WYD-COL-DIV-2            PIC X(01) VALUE SPACES.
+057400     05 WYD-FEDTX                PIC ZZZ,ZZZ,ZZ9.99-.
+057500     05 WYD-COL-DIV-3            PIC X(01) VALUE SPACES.
+057600     05 WYD-STATETX              PIC ZZZ,ZZZ,ZZ9.99-.
+057700     05 WYD-COL-DIV-4            PIC X(01) VALUE SPACES.
+057800     05 WYD-NET                  PIC ZZZ,ZZZ,ZZ9.99-.
+057900     05 WYD-FILLER               PIC X(27) VALUE SPACES.
+058000
+058100***********************
+058200*  EXCEPTION REPORT    *
+058300***********************
+058400
+058500 01  WS-EXCEPTION-HEADER-1.
+058600     05 WE1-ASA-CODE             PIC X(01) VALUE '1'.
+058700     05 WE1-TITLE                PIC X(40) VALUE
+058800                          'BONUS EXCEPTION / SUSPENSE REPORT'.
+058900     05 WE1-FILLER               PIC X(92) VALUE SPACES.
+059000
+059100 01  WS-EXCEPTION-HEADER-2.
+059200     05 WE2-ASA-CODE             PIC X(01) VALUE '-'.
+059300     05 WE2-NAME-LABEL           PIC X(20) VALUE 'NAME'.
+059400     05 WE2-COL-DIV-1            PIC X(17) VALUE SPACES.
+059500     05 WE2-STATE-LABEL          PIC X(05) VALUE 'STATE'.
+059600     05 WE2-COL-DIV-2            PIC X(03) VALUE SPACES.
+059700     05 WE2-GROSS-LABEL          PIC X(05) VALUE 'GROSS'.
+059800     05 WE2-COL-DIV-3            PIC X(09) VALUE SPACES.
+059900     05 WE2-REASON-LABEL         PIC X(06) VALUE 'REASON'.
+060000     05 WE2-FILLER               PIC X(68) VALUE SPACES.
+060100
+060200 01  WS-EXCEPTION-DETAIL.
+060300     05 WED-ASA-CODE             PIC X(01) VALUE SPACES.
+060400     05 WED-LAST-NAME            PIC X(20).
+060500     05 WED-COL-DIV-1            PIC X(01) VALUE SPACES.
+060600     05 WED-FIRST-NAME           PIC X(15).
+060700     05 WED-COL-DIV-2            PIC X(01) VALUE SPACES.
+060800     05 WED-STATE-CODE           PIC X(02).
+060900     05 WED-COL-DIV-3            PIC X(03) VALUE SPACES.
+061000     05 WED-BONUS-AMT            PIC ZZZ,ZZZ,ZZ9.99-.
+061100     05 WED-COL-DIV-4            PIC X(03) VALUE SPACES.
+061200     05 WED-REASON               PIC X(40).
+061300     05 WED-FILLER               PIC X(33) VALUE SPACES.
+061400
+061500 01  WS-EXCEPTION-FOOTER.
+061600     05 WEF-ASA-CODE             PIC X(01) VALUE '-'.
+061700     05 WEF-MESSAGE              PIC X(23) VALUE
+061800                                 'TOTAL EXCEPTIONS     :'.
+061900     05 WEF-COUNT                PIC ZZZ,ZZ9.
+062000     05 WEF-FILLER               PIC X(102) VALUE SPACES.
+062100
+062200***********************
+062300*  CONTROL REPORT      *
+062400***********************
+062500
+062600 01  WS-CTLRPT-HEADER-1.
+062700     05 WC1-ASA-CODE             PIC X(01) VALUE '1'.
+062800     05 WC1-TITLE                PIC X(40) VALUE
+062900                          'BONUS RUN BALANCING CONTROL REPORT'.
+063000     05 WC1-FILLER               PIC X(92) VALUE SPACES.
+063100
+063200 01  WS-CTLRPT-DETAIL.
+063300     05 WCD-ASA-CODE             PIC X(01) VALUE '-'.
+063400     05 WCD-LABEL                PIC X(23).
+063500     05 WCD-COUNT                PIC ZZZ,ZZ9.
+063600     05 WCD-FILLER               PIC X(102) VALUE SPACES.
+063700
+063800 01  WS-CTLRPT-AMOUNT-LINE.
+063900     05 WCA-ASA-CODE             PIC X(01) VALUE '-'.
+064000     05 WCA-LABEL                PIC X(23).
+064100     05 WCA-AMOUNT                PIC Z,ZZZ,ZZ9.99-.
+064200     05 WCA-FILLER               PIC X(96) VALUE SPACES.
+064300
+064400 01  WS-CTLRPT-BALANCE-LINE.
+064500     05 WCB-ASA-CODE             PIC X(01) VALUE ' '.
+064600     05 WCB-MESSAGE              PIC X(50) VALUE SPACES.
+064700     05 WCB-FILLER               PIC X(82) VALUE SPACES.
+064800
+064900***********************
+065000*  MANAGER REVIEW RPT *
+065100***********************
+065200
+065300 01  WS-MGRRPT-HEADER-1.
+065400     05 WM1-ASA-CODE             PIC X(01) VALUE '1'.
+065500     05 WM1-TITLE                PIC X(40) VALUE
+065600                          'BONUSES REQUIRING MANAGER APPROVAL'.
+065700     05 WM1-FILLER               PIC X(92) VALUE SPACES.
+065800
+065900 01  WS-MGRRPT-HEADER-2.
+066000     05 WM2-ASA-CODE             PIC X(01) VALUE '-'.
+066100     05 WM2-NAME-LABEL           PIC X(20) VALUE 'NAME'.
+066200     05 WM2-COL-DIV-1            PIC X(17) VALUE SPACES.
+066300     05 WM2-STATE-LABEL          PIC X(05) VALUE 'STATE'.
+066400     05 WM2-COL-DIV-2            PIC X(03) VALUE SPACES.
+066500     05 WM2-GROSS-LABEL          PIC X(05) VALUE 'GROSS'.
+066600     05 WM2-FILLER               PIC X(83) VALUE SPACES.
+066700
+066800 01  WS-MGRRPT-DETAIL.
+066900     05 WMD-ASA-CODE             PIC X(01) VALUE SPACES.
+067000     05 WMD-LAST-NAME            PIC X(20).
+067100     05 WMD-COL-DIV-1            PIC X(01) VALUE SPACES.
+067200     05 WMD-FIRST-NAME           PIC X(15).
+067300     05 WMD-COL-DIV-2            PIC X(01) VALUE SPACES.
+067400     05 WMD-STATE-CODE           PIC X(02).
+067500     05 WMD-COL-DIV-3            PIC X(03) VALUE SPACES.
+067600     05 WMD-BONUS-AMT            PIC ZZZ,ZZZ,ZZ9.99-.
+067700     05 WMD-FILLER               PIC X(77) VALUE SPACES.
+067800
+067900 01  WS-END-OF-WORKING-STORAGE.
+068000     05 WS-END-OF-WS-MARKER      PIC X(35) VALUE
+068100        'LAB14 WORKING STORAGE ENDS HERE'.
+068200
+068300*****************************************************************
+068400*    L I N K A G E
+068500*****************************************************************
+068600
+068700 LINKAGE SECTION.
+068800
+068900 01  LS-OVERRIDE-DATE             PIC X(08).
+069000*                         YYYYMMDD, SUPPLIED VIA THE EXEC PARM TO
+069100*                         REPRINT THE REPORT AS OF A PAST DATE;
+069200*                         OMITTED ON A NORMAL, CURRENT-DATE RUN.
+069300
+069400*****************************************************************
+069500*          P R O C E D U R E     D I V I S I O N
+069600*****************************************************************
+069700
+069800 PROCEDURE DIVISION USING OPTIONAL LS-OVERRIDE-DATE.
+069900 0000-MAINLINE.
+070000     PERFORM 1000-INITIALIZATION THRU 1000-EXIT
+070100     PERFORM 1500-SORT-INPUT     THRU 1500-EXIT
+070200     PERFORM 3000-CHECK-RESULTS  THRU 3000-EXIT
+070300     PERFORM 4000-TERMINATE      THRU 4000-EXIT
+070400     GOBACK
+070500
+070600     .
+070700*****************************************************************
+070800*  INITIALIZATION ROUTINE
+070900*****************************************************************
+071000
+071100 1000-INITIALIZATION.
+071200
+071300     OPEN INPUT CHKPT-FILE
+071400     EVALUATE WS-CHKFILE-STATUS-CODE
+071500         WHEN '35'
+071600             CONTINUE
+071700         WHEN '00'
+071800             PERFORM 8170-READ-CHKPT-FILE THRU 8170-EXIT
+071900             PERFORM UNTIL WS-CHKPT-EOF
+072000                 PERFORM 8170-READ-CHKPT-FILE THRU 8170-EXIT
+072100             END-PERFORM
+072200             IF WS-CHKPT-RECORD-FOUND THEN
+072300                 DISPLAY 'RESTART CONDITION DETECTED - PRIOR RUN '
+072400                     'STOPPED AFTER STATE: ' CHKPT-STATE-CODE
+072500                 MOVE CHKPT-STATE-CODE TO WS-RESTART-STATE-CODE
+072600                 MOVE CHKPT-REC-OUT    TO WS-RESTART-REC-OUT
+072700                 MOVE CHKPT-REC-EXCEPTION
+072800                                       TO WS-RESTART-REC-EXCEPT
+072900                 MOVE CHKPT-GTOT-GROSS TO WS-RESTART-GTOT-GROSS
+073000                 MOVE CHKPT-GTOT-FEDTX TO WS-RESTART-GTOT-FEDTX
+073100                 MOVE CHKPT-GTOT-STATETX
+073200                                       TO WS-RESTART-GTOT-STATETX
+073300                 MOVE CHKPT-GTOT-NET   TO WS-RESTART-GTOT-NET
+073400                 MOVE CHKPT-SUB-GROSS  TO WS-RESTART-SUB-GROSS
+073500                 MOVE CHKPT-SUB-FEDTX  TO WS-RESTART-SUB-FEDTX
+073600                 MOVE CHKPT-SUB-STATETX
+073700                                       TO WS-RESTART-SUB-STATETX
+073800                 MOVE CHKPT-SUB-NET    TO WS-RESTART-SUB-NET
+073900                 COMPUTE WS-RESTART-SKIP-COUNT =
+074000                     CHKPT-REC-OUT + CHKPT-REC-EXCEPTION
+074100                 SET WS-IS-RESTART-RUN TO TRUE
+074200             END-IF
+074300             CLOSE CHKPT-FILE
+074400         WHEN OTHER
+074500             MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+074600             MOVE 'OPENING CHKPT-FILE, ' TO WS-ABORT-MSG-EDESC
+074700             MOVE WS-CHKFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+074800             MOVE 1092 TO RETURN-CODE
+074900             PERFORM 9999-ABORT THRU 9999-EXIT
+075000     END-EVALUATE
+075100
+075200     OPEN OUTPUT CHKPT-FILE
+075300     IF WS-CHKFILE-STATUS-CODE = '00' THEN
+075400         CONTINUE
+075500     ELSE
+075600         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+075700         MOVE 'OPENING CHKPT-FILE, ' TO WS-ABORT-MSG-EDESC
+075800         MOVE WS-CHKFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+075900         MOVE 1093 TO RETURN-CODE
+076000         PERFORM 9999-ABORT THRU 9999-EXIT
+076100     END-IF
+076200
+076300     OPEN INPUT TAX-FILE
+076400     IF WS-TAXFILE-STATUS-CODE = '00' THEN
+076500         CONTINUE
+076600     ELSE
+076700         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+076800         MOVE 'OPENING TAX-FILE, ' TO WS-ABORT-MSG-EDESC
+076900         MOVE WS-TAXFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+077000         MOVE 1057 TO RETURN-CODE
+077100         PERFORM 9999-ABORT THRU 9999-EXIT
+077200     END-IF
+077300
+077400     OPEN OUTPUT OUT-REPORT
+077500     IF WS-OUTFILE-STATUS-CODE = '00' THEN
+077600         CONTINUE
+077700     ELSE
+077800         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+077900         MOVE 'OPENING OUT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+078000         MOVE WS-OUTFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+078100         MOVE 1056 TO RETURN-CODE
+078200         PERFORM 9999-ABORT THRU 9999-EXIT
+078300     END-IF
+078400
+078500     OPEN OUTPUT EXCEPT-REPORT
+078600     IF WS-EXCFILE-STATUS-CODE = '00' THEN
+078700         CONTINUE
+078800     ELSE
+078900         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+079000         MOVE 'OPENING EXCEPT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+079100         MOVE WS-EXCFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+079200         MOVE 1058 TO RETURN-CODE
+079300         PERFORM 9999-ABORT THRU 9999-EXIT
+079400     END-IF
+079500
+079600     OPEN OUTPUT CTL-REPORT
+079700     IF WS-CTLFILE-STATUS-CODE = '00' THEN
+079800         CONTINUE
+079900     ELSE
+080000         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+080100         MOVE 'OPENING CTL-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+080200         MOVE WS-CTLFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+080300         MOVE 1094 TO RETURN-CODE
+080400         PERFORM 9999-ABORT THRU 9999-EXIT
+080500     END-IF
+080600
+080700     OPEN OUTPUT CSV-REPORT
+080800     IF WS-CSVFILE-STATUS-CODE = '00' THEN
+080900         CONTINUE
+081000     ELSE
+081100         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+081200         MOVE 'OPENING CSV-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+081300         MOVE WS-CSVFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+081400         MOVE 1095 TO RETURN-CODE
+081500         PERFORM 9999-ABORT THRU 9999-EXIT
+081600     END-IF
+081700
+081800     MOVE SPACES TO WS-CSV-LINE
+081900     STRING 'LAST NAME,FIRST NAME,MID INIT,STATE,GROSS,'
+082000         DELIMITED BY SIZE
+082100         'FED TAX,STATE TAX,NET BONUS,MESSAGE'
+082200         DELIMITED BY SIZE
+082300         INTO WS-CSV-LINE
+082400     MOVE WS-CSV-LINE TO CSV-RECORD
+082500     PERFORM 8800-WRITE-CSV-RECORD THRU 8800-EXIT
+082600
+082700     OPEN OUTPUT MGR-REPORT
+082800     IF WS-MGRFILE-STATUS-CODE = '00' THEN
+082900         CONTINUE
+083000     ELSE
+083100         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+083200         MOVE 'OPENING MGR-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+083300         MOVE WS-MGRFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+083400         MOVE 1096 TO RETURN-CODE
+083500         PERFORM 9999-ABORT THRU 9999-EXIT
+083600     END-IF
+083700
+083800     MOVE WS-MGRRPT-HEADER-1 TO MGR-RECORD
+083900     PERFORM 8900-WRITE-MGR-RECORD THRU 8900-EXIT
+084000     MOVE WS-MGRRPT-HEADER-2 TO MGR-RECORD
+084100     PERFORM 8900-WRITE-MGR-RECORD THRU 8900-EXIT
+084200
+084300     OPEN I-O YTD-MASTER
+084400     IF WS-YTDFILE-STATUS-CODE = '35' THEN
+084500         OPEN OUTPUT YTD-MASTER
+084600         CLOSE YTD-MASTER
+084700         OPEN I-O YTD-MASTER
+084800     END-IF
+084900     IF WS-YTDFILE-STATUS-CODE = '00' THEN
+085000         CONTINUE
+085100     ELSE
+085200         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+085300         MOVE 'OPENING YTD-MASTER FILE, ' TO WS-ABORT-MSG-EDESC
+085400         MOVE WS-YTDFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+085500         MOVE 1059 TO RETURN-CODE
+085600         PERFORM 9999-ABORT THRU 9999-EXIT
+085700     END-IF
+085800
+085900     PERFORM 2420-WRITE-EXCEPTION-HEADERS THRU 2420-EXIT
+086000
+086100     SET TT-NDX TO 1
+086200     PERFORM 8150-READ-TAX-FILE THRU 8150-EXIT
+086300
+086400     IF WS-TAX-FILE-EOF THEN
+086500        MOVE '1000-INITIATION, ' TO WS-ABORT-MSG-PGRPH
+086600        MOVE '- TAX FILE EMPTY, ' TO WS-ABORT-MSG-EDESC
+086700        MOVE WS-TAXFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+086800        MOVE 1089 TO RETURN-CODE
+086900        PERFORM 9999-ABORT THRU 9999-EXIT
+087000     ELSE
+087100        CONTINUE
+087200     END-IF
+087300
+087400     PERFORM 8100-LOAD-TAX-TABLE THRU 8100-EXIT
+087500         UNTIL WS-TAX-TABLE-IS-FULL
+087600         OR WS-TAX-FILE-EOF
+087700
+087800     OPEN INPUT HR-FILE
+087900     IF WS-HRFILE-STATUS-CODE = '00' THEN
+088000         CONTINUE
+088100     ELSE
+088200         MOVE '1000-INITIALIZE, ' TO WS-ABORT-MSG-PGRPH
+088300         MOVE 'OPENING HR-FILE, ' TO WS-ABORT-MSG-EDESC
+088400         MOVE WS-HRFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+088500         MOVE 1090 TO RETURN-CODE
+088600         PERFORM 9999-ABORT THRU 9999-EXIT
+088700     END-IF
+088800
+088900     SET HRT-NDX TO 1
+089000     PERFORM 8160-READ-HR-FILE THRU 8160-EXIT
+089100
+089200     IF WS-HR-FILE-EOF THEN
+089300        MOVE '1000-INITIATION, ' TO WS-ABORT-MSG-PGRPH
+089400        MOVE '- HR FILE EMPTY, ' TO WS-ABORT-MSG-EDESC
+089500        MOVE WS-HRFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+089600        MOVE 1091 TO RETURN-CODE
+089700        PERFORM 9999-ABORT THRU 9999-EXIT
+089800     ELSE
+089900        CONTINUE
+090000     END-IF
+090100
+090200     PERFORM 8110-LOAD-HR-TABLE THRU 8110-EXIT
+090300         UNTIL WS-HR-TABLE-IS-FULL
+090400         OR WS-HR-FILE-EOF
+090500
+090600     MOVE 1 TO WS-PAGE-CTR
+090700     COMPUTE WS-DETAIL-LINE-CTR = WS-C-MAX-PAGE-LINES + 1
+090800
+090900     MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME-LONG
+091000     PERFORM 2700-BUILD-DATE-TIME THRU 2700-EXIT
+091100
+091200     .
+091300 1000-EXIT.
+091400     EXIT.
+091500
+091600*****************************************************************
+091700*  SORT INPUT ROUTINE
+091800*****************************************************************
+091900
+092000 1500-SORT-INPUT.
+092100     SORT SORT-FILE
+092200         ASCENDING KEY SR-STATE-CODE
+092300         DESCENDING KEY SR-BONUS-AMT
+092400         INPUT PROCEDURE IS 1450-RECONCILE-EMP THRU 1450-EXIT
+092500         OUTPUT PROCEDURE IS 2000-PROCESS THRU 2000-EXIT
+092600
+092700     IF SORT-RETURN NOT = 0 THEN
+092800         DISPLAY 'SORT ABENDED - SORT-RETURN = ', SORT-RETURN
+092900     END-IF
+093000
+093100     .
+093200
+093300 1500-EXIT.
+093400     EXIT.
+093500
+093600*****************************************************************
+093700*  RECONCILE INCOMING BONUS RECORDS AGAINST THE HR MASTER
+093800*****************************************************************
+093900
+094000 1450-RECONCILE-EMP.
+094100     OPEN INPUT IN-FILE
+094200     IF WS-INFILE-STATUS-CODE = '00' THEN
+094300         CONTINUE
+094400     ELSE
+094500         MOVE '1450-RECONCILE-EMP, ' TO WS-ABORT-MSG-PGRPH
+094600         MOVE 'OPENING IN-FILE, ' TO WS-ABORT-MSG-EDESC
+094700         MOVE WS-INFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+094800         MOVE 1450 TO RETURN-CODE
+094900         PERFORM 9999-ABORT THRU 9999-EXIT
+095000     END-IF
+095100
+095200     PERFORM 8050-READ-IN-FILE THRU 8050-EXIT
+095300
+095400     PERFORM UNTIL WS-BONUS-EOF
+095500         SEARCH ALL HR-IDS
+095600             AT END
+095700                 PERFORM 1460-WRITE-HR-EXCEPT THRU 1460-EXIT
+095800             WHEN HRT-EMPLOYEE-ID (HRT-NDX) = IR-EMPLOYEE-ID
+095900                 RELEASE SORT-RECORD FROM IN-RECORD
+096000         END-SEARCH
+096100         PERFORM 8050-READ-IN-FILE THRU 8050-EXIT
+096200     END-PERFORM
+096300
+096400     CLOSE IN-FILE
+096500     IF WS-INFILE-STATUS-CODE = '00' THEN
+096600         CONTINUE
+096700     ELSE
+096800         MOVE '1450-RECONCILE-EMP, ' TO WS-ABORT-MSG-PGRPH
+096900         MOVE 'CLOSING IN-FILE, ' TO WS-ABORT-MSG-EDESC
+097000         MOVE WS-INFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+097100         MOVE 1451 TO RETURN-CODE
+097200         PERFORM 9999-ABORT THRU 9999-EXIT
+097300     END-IF
+097400
+097500     .
+097600
+097700 1450-EXIT.
+097800     EXIT.
+097900
+098000*****************************************************************
+098100*  WRITE ONE HR-RECONCILIATION EXCEPTION LINE
+098200*****************************************************************
+098300
+098400 1460-WRITE-HR-EXCEPT.
+098500     MOVE SPACES              TO WS-EXCEPTION-DETAIL
+098600     MOVE IR-LAST-NAME        TO WED-LAST-NAME
+098700     MOVE IR-FIRST-NAME       TO WED-FIRST-NAME
+098800     MOVE IR-STATE-CODE       TO WED-STATE-CODE
+098900     MOVE IR-BONUS-AMT        TO WED-BONUS-AMT
+099000     MOVE 'EMPLOYEE ID NOT FOUND ON HR MASTER'
+099100         TO WED-REASON
+099200     MOVE WS-EXCEPTION-DETAIL TO EXCEPT-RECORD
+099300     PERFORM 8600-WRITE-EXCEPT-RECORD THRU 8600-EXIT
+099400     ADD +1 TO WS-REC-EXCEPTION
+099500
+099600     .
+099700
+099800 1460-EXIT.
+099900     EXIT.
+100000
+100100*****************************************************************
+100200*  PROCESS ROUTINE
+100300*****************************************************************
+100400
+100500 2000-PROCESS.
+100600     PERFORM 8000-READ-BONUS THRU 8000-EXIT
+100700
+100800     IF WS-SORT-EOF THEN
+100900         MOVE '2000-PROCESS, ' TO WS-ABORT-MSG-PGRPH
+101000         MOVE '- INPUT FILE EMPTY, ' TO WS-ABORT-MSG-EDESC
+101100         MOVE WS-INFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+101200         MOVE 2088 TO RETURN-CODE
+101300         PERFORM 9999-ABORT THRU 9999-EXIT
+101400     ELSE
+101410         IF WS-IS-RESTART-RUN THEN
+101420             PERFORM 2050-SKIP-COMPLETED-RECORDS THRU 2050-EXIT
+101430         ELSE
+101500             MOVE SR-STATE-CODE TO WS-CURRENT-STATE-GROUP
+101440         END-IF
+101600     END-IF
+101700
+101800     PERFORM UNTIL WS-SORT-EOF
+101900         IF WS-DETAIL-LINE-CTR > WS-C-MAX-PAGE-LINES THEN
+102000             PERFORM 2100-WRITE-REPORT-HEADER THRU 2100-EXIT
+102100             PERFORM 2200-WRITE-PAGE-HEADER THRU 2200-EXIT
+102200             PERFORM 2300-WRITE-CONTROL-HEADER THRU 2300-EXIT
+102300             MOVE 7 TO WS-DETAIL-LINE-CTR
+102400             ADD +1 TO WS-PAGE-CTR
+102500         END-IF
+102600         IF SR-STATE-CODE = WS-CURRENT-STATE-GROUP
+102700             PERFORM 2400-WRITE-DETAIL-LINE THRU 2400-EXIT
+102800             ADD +1 TO WS-DETAIL-LINE-CTR
+102900             PERFORM 8000-READ-BONUS THRU 8000-EXIT
+103000         ELSE
+103100             PERFORM 2500-PRINT-STATE-SUBTOTAL THRU 2500-EXIT
+103200         END-IF
+103300     END-PERFORM
+103400
+103500     PERFORM 2500-PRINT-STATE-SUBTOTAL THRU 2500-EXIT
+103600     PERFORM 2600-PRINT-GRAND-TOTAL THRU 2600-EXIT
+103700
+103800     MOVE WS-REPORT-FOOTER-1 TO OUT-RECORD
+103900     PERFORM 8500-WRITE-REPORT-RECORD
+104000
+104100     .
+104200
+104300 2000-EXIT.
+104400     EXIT.
+104500
+104600*****************************************************************
+104700*  SKIP-AHEAD PAST RECORDS THE PRIOR RUN ALREADY POSTED
+104800*****************************************************************
+104900
+105000 2050-SKIP-COMPLETED-RECORDS.
+105100     MOVE ZERO TO WS-SKIP-CTR
+105200     PERFORM UNTIL WS-SORT-EOF
+105300             OR WS-SKIP-CTR NOT < WS-RESTART-SKIP-COUNT
+105400         MOVE SR-STATE-CODE TO WS-CURRENT-STATE-GROUP
+105500         ADD +1 TO WS-SKIP-CTR
+105600         PERFORM 8000-READ-BONUS THRU 8000-EXIT
+105700     END-PERFORM
+105800
+105900     IF NOT WS-SORT-EOF THEN
+106000         MOVE SR-STATE-CODE TO WS-CURRENT-STATE-GROUP
+106100     END-IF
+106200
+106300     MOVE WS-RESTART-REC-OUT      TO WS-REC-OUT
+106400     MOVE WS-RESTART-REC-EXCEPT   TO WS-REC-EXCEPTION
+106500     MOVE WS-RESTART-GTOT-GROSS   TO WS-RUN-GTOT-GROSS
+106600     MOVE WS-RESTART-GTOT-FEDTX   TO WS-RUN-GTOT-FEDTX
+106700     MOVE WS-RESTART-GTOT-STATETX TO WS-RUN-GTOT-STATETX
+106800     MOVE WS-RESTART-GTOT-NET     TO WS-RUN-GTOT-NET
+106900     MOVE WS-RESTART-SUB-GROSS    TO WS-RUN-ST-SUB-GROSS
+107000     MOVE WS-RESTART-SUB-FEDTX    TO WS-RUN-ST-SUB-FEDTX
+107100     MOVE WS-RESTART-SUB-STATETX  TO WS-RUN-ST-SUB-STATETX
+107200     MOVE WS-RESTART-SUB-NET      TO WS-RUN-ST-SUB-NET
+107300
+107400     DISPLAY 'RESTART SKIP-AHEAD BYPASSED ' WS-SKIP-CTR
+107500         ' PREVIOUSLY POSTED RECORD(S)'
+107600
+107700     .
+107800 2050-EXIT.
+107900     EXIT.
+108000
+108100*****************************************************************
+108200*  MOVE AND WRITE REPORT HEADER
+108300*****************************************************************
+108400
+108500 2100-WRITE-REPORT-HEADER.
+108600     MOVE WS-PAGE-CTR TO WS-RH1-PG-NBR
+108700     MOVE WS-REPORT-HEADER-1 TO OUT-RECORD
+108800     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+108900     MOVE WS-REPORT-HEADER-2 TO OUT-RECORD
+109000     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+109100
+109200     .
+109300 2100-EXIT.
+109400     EXIT.
+109500
+109600*****************************************************************
+109700*  MOVE AND WRITE PAGE HEADER
+109800*****************************************************************
+109900
+110000 2200-WRITE-PAGE-HEADER.
+110100     MOVE WS-PAGE-HEADER TO OUT-RECORD
+110200     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+110300
+110400     .
+110500 2200-EXIT.
+110600     EXIT.
+110700
+110800*****************************************************************
+110900*  MOVE AND WRITE CONTROL HEADER
+111000*****************************************************************
+111100
+111200 2300-WRITE-CONTROL-HEADER.
+111300     MOVE WS-CONTROL-HEADER-1 TO OUT-RECORD
+111400     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+111500     MOVE WS-CONTROL-HEADER-2 TO OUT-RECORD
+111600     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+111700     MOVE SPACES              TO OUT-RECORD
+111800     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+111900
+112000     .
+112100 2300-EXIT.
+112200     EXIT.
+112300
+112400*****************************************************************
+112500*  MOVE AND WRITE DETAIL LINE
+112600*****************************************************************
+112700
+112800 2400-WRITE-DETAIL-LINE.
+112900     MOVE 'N' TO WS-REJECT-SWITCH
+113000     MOVE SPACES TO WS-REJECT-REASON
+113100     PERFORM 2410-BUILD-DETAIL-LINE THRU 2410-EXIT
+113200     IF RECORD-IS-REJECTED THEN
+113300         PERFORM 2450-WRITE-EXCEPTION-LINE THRU 2450-EXIT
+113400     ELSE
+113500         MOVE WS-WORKING-RECORD TO OUT-RECORD
+113600         PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+113700         PERFORM 2405-UPDATE-RUNNING-TOTALS THRU 2405-EXIT
+113800         PERFORM 2406-UPDATE-YTD-MASTER THRU 2406-EXIT
+113900         PERFORM 2407-WRITE-CSV-LINE THRU 2407-EXIT
+114000         ADD +1 TO WS-REC-OUT
+114100     END-IF
+114200
+114300     PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT
+114400
+114500     .
+114600 2400-EXIT.
+114700     EXIT.
+114800*****************************************************************
+114900*  UPDATE THE RUNNING TOTALS
+115000*****************************************************************
+115100
+115200 2405-UPDATE-RUNNING-TOTALS.
+115300     ADD WS-FED-TAX-AMT-C3   TO WS-RUN-ST-SUB-FEDTX,
+115400                                WS-RUN-GTOT-FEDTX
+115500     ADD WS-STATE-TAX-AMT-C3 TO WS-RUN-ST-SUB-STATETX,
+115600                                WS-RUN-GTOT-STATETX
+115700     ADD SR-BONUS-AMT        TO WS-RUN-ST-SUB-GROSS,
+115800                                WS-RUN-GTOT-GROSS
+115900     ADD WS-NET-BONUS-AMT-C3 TO WS-RUN-ST-SUB-NET,
+116000                             WS-RUN-GTOT-NET
+116100
+116200     .
+116300 2405-EXIT.
+116400     EXIT.
+116500*****************************************************************
+116600*  UPDATE THE YEAR-TO-DATE MASTER AND PRINT THE YTD LINE
+116700*****************************************************************
+116800
+116900 2406-UPDATE-YTD-MASTER.
+117000     MOVE SR-EMPLOYEE-ID TO YM-EMPLOYEE-ID
+117100
+117200     READ YTD-MASTER
+117300         INVALID KEY
+117400             CONTINUE
+117500     END-READ
+117600
+117700     EVALUATE WS-YTDFILE-STATUS-CODE
+117800         WHEN '00'
+117900             ADD SR-BONUS-AMT        TO YM-YTD-GROSS
+118000             ADD WS-FED-TAX-AMT-C3   TO YM-YTD-FEDTX
+118100             ADD WS-STATE-TAX-AMT-C3 TO YM-YTD-STATETX
+118200             ADD WS-NET-BONUS-AMT-C3 TO YM-YTD-NET
+118300             MOVE SR-LAST-NAME        TO YM-LAST-NAME
+118400             MOVE SR-FIRST-NAME       TO YM-FIRST-NAME
+118500             MOVE SR-MID-INIT         TO YM-MID-INIT
+118600             MOVE SR-STATE-CODE       TO YM-STATE-CODE
+118700             REWRITE YTD-MASTER-RECORD
+118800         WHEN '23'
+118900             MOVE SR-LAST-NAME        TO YM-LAST-NAME
+119000             MOVE SR-FIRST-NAME       TO YM-FIRST-NAME
+119100             MOVE SR-MID-INIT         TO YM-MID-INIT
+119200             MOVE SR-STATE-CODE       TO YM-STATE-CODE
+119300             MOVE SR-BONUS-AMT        TO YM-YTD-GROSS
+119400             MOVE WS-FED-TAX-AMT-C3   TO YM-YTD-FEDTX
+119500             MOVE WS-STATE-TAX-AMT-C3 TO YM-YTD-STATETX
+119600             MOVE WS-NET-BONUS-AMT-C3 TO YM-YTD-NET
+119700             WRITE YTD-MASTER-RECORD
+119800         WHEN OTHER
+119900             MOVE '2406-UPDATE-YTD-MASTER, ' TO WS-ABORT-MSG-PGRPH
+120000             MOVE 'ACCESSING YTD-MASTER, ' TO WS-ABORT-MSG-EDESC
+120100             MOVE WS-YTDFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+120200             MOVE 2406 TO RETURN-CODE
+120300             PERFORM 9999-ABORT THRU 9999-EXIT
+120400     END-EVALUATE
+120500
+120600     MOVE YM-YTD-GROSS   TO WYD-GROSS
+120700     MOVE YM-YTD-FEDTX   TO WYD-FEDTX
+120800     MOVE YM-YTD-STATETX TO WYD-STATETX
+120900     MOVE YM-YTD-NET     TO WYD-NET
+121000     MOVE WS-YTD-DETAIL-REC TO OUT-RECORD
+121100     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+121200     ADD +1 TO WS-DETAIL-LINE-CTR
+121300
+121400     .
+121500 2406-EXIT.
+121600     EXIT.
+121700*****************************************************************
+121800*  BUILD AND WRITE THE CSV DETAIL LINE
+121900*****************************************************************
+122000
+122100 2407-WRITE-CSV-LINE.
+122200     MOVE SPACES TO WS-CSV-LINE
+122300     MOVE 1 TO WS-CSV-PTR
+122400     MOVE SR-BONUS-AMT TO WS-CSV-AMT-1
+122500     MOVE WS-FED-TAX-AMT-C3 TO WS-CSV-AMT-2
+122600     MOVE WS-STATE-TAX-AMT-C3 TO WS-CSV-AMT-3
+122700     MOVE WS-NET-BONUS-AMT-C3 TO WS-CSV-AMT-4
+122800
+122900     STRING FUNCTION TRIM(SR-LAST-NAME)  DELIMITED BY SIZE
+123000            ','                 DELIMITED BY SIZE
+123100            FUNCTION TRIM(SR-FIRST-NAME) DELIMITED BY SIZE
+123200            ','                 DELIMITED BY SIZE
+123300            SR-MID-INIT         DELIMITED BY SIZE
+123400            ','                 DELIMITED BY SIZE
+123500            SR-STATE-CODE       DELIMITED BY SIZE
+123600            ','                 DELIMITED BY SIZE
+123700            WS-CSV-AMT-1        DELIMITED BY SIZE
+123800            ','                 DELIMITED BY SIZE
+123900            WS-CSV-AMT-2        DELIMITED BY SIZE
+124000            ','                 DELIMITED BY SIZE
+124100            WS-CSV-AMT-3        DELIMITED BY SIZE
+124200            ','                 DELIMITED BY SIZE
+124300            WS-CSV-AMT-4        DELIMITED BY SIZE
+124400            ','                 DELIMITED BY SIZE
+124500            WR-MESSAGE          DELIMITED BY SIZE
+124600         INTO WS-CSV-LINE
+124700         WITH POINTER WS-CSV-PTR
+124800     END-STRING
+124900
+125000     MOVE WS-CSV-LINE TO CSV-RECORD
+125100     PERFORM 8800-WRITE-CSV-RECORD THRU 8800-EXIT
+125200
+125300     .
+125400 2407-EXIT.
+125500     EXIT.
+125600*****************************************************************
+125700*  EDIT THE BONUS AMOUNT AND STATE CODE BEFORE TAXING THE RECORD
+125800*****************************************************************
+125900
+126000 2408-EDIT-DETAIL-LINE.
+126100     IF SR-BONUS-AMT NOT > WS-C-MIN-BONUS-AMT THEN
+126200         MOVE 'Y' TO WS-REJECT-SWITCH
+126300         MOVE 'BONUS AMOUNT NOT POSITIVE' TO WS-REJECT-REASON
+126400     ELSE
+126500         IF SR-BONUS-AMT > WS-C-MAX-BONUS-AMT THEN
+126600             MOVE 'Y' TO WS-REJECT-SWITCH
+126700             MOVE 'BONUS AMOUNT OUT OF RANGE' TO WS-REJECT-REASON
+126800         ELSE
+126900*************** NO STATE RATE IS NEEDED FOR AN EMPLOYEE WHO
+127000*************** IS EXEMPT FROM STATE TAX, SO DON'T REQUIRE THE
+127100*************** STATE CODE TO BE IN THE TABLE FOR THOSE.
+127200             IF SR-FED-EXEMPT AND SR-STATE-EXEMPT THEN
+127300                 CONTINUE
+127400             ELSE
+127500             IF SR-STATE-EXEMPT THEN
+127600                 CONTINUE
+127700             ELSE
+127800                 SEARCH ALL TAXES
+127900                     AT END
+128000                         MOVE 'Y' TO WS-REJECT-SWITCH
+128100                         MOVE 'STATE CODE NOT FOUND IN TAX TABLE'
+128200                             TO WS-REJECT-REASON
+128300                     WHEN TT-STATE (TT-NDX) = SR-STATE-CODE
+128400                         CONTINUE
+128500                 END-SEARCH
+128600             END-IF
+128700             END-IF
+128800         END-IF
+128900     END-IF
+129000
+129100     .
+129200 2408-EXIT.
+129300     EXIT.
+129400*****************************************************************
+129500*  BUILD THE DETAIL LINE
+129600*****************************************************************
+129700
+129800 2410-BUILD-DETAIL-LINE.
+129900     PERFORM 2408-EDIT-DETAIL-LINE THRU 2408-EXIT
+130000     IF RECORD-IS-REJECTED THEN
+130100         GO TO 2410-EXIT
+130200     END-IF
+130300
+130400     MOVE SR-LAST-NAME TO WR-LAST-NAME
+130500     MOVE SR-FIRST-NAME TO WR-FIRST-NAME
+130600     MOVE SR-MID-INIT TO WR-MID-INIT
+130700     MOVE SR-STATE-CODE TO WR-STATE-CODE
+130800     MOVE SR-BONUS-AMT TO WR-BONUS-AMT
+130900
+131000*************** EXEMPT FROM STATE AND FEDERAL
+131100     IF SR-FED-EXEMPT AND SR-STATE-EXEMPT THEN
+131200         INITIALIZE WR-FED-TAX-AMT
+131300         INITIALIZE WS-FED-TAX-AMT-C3
+131400         INITIALIZE WR-STATE-TAX-AMT
+131500         INITIALIZE WS-STATE-TAX-AMT-C3
+131600         MOVE 'FULLY EXEMPT EMPLOYEE' TO WR-MESSAGE
+131700     ELSE
+131800*************** EXEMPT FROM STATE, SUBJECT TO FEDERAL
+131900         IF SR-STATE-EXEMPT THEN
+132000             INITIALIZE WR-STATE-TAX-AMT
+132100             INITIALIZE WS-STATE-TAX-AMT-C3
+132200             MOVE 'STATE EXEMPT EMPLOYEE' TO WR-MESSAGE
+132300             MULTIPLY SR-BONUS-AMT BY WS-C-FED-TAX-RATE
+132400                 GIVING WS-FED-TAX-AMT-C3 ROUNDED
+132500             MOVE WS-FED-TAX-AMT-C3 TO WR-FED-TAX-AMT
+132600         ELSE
+132700             SEARCH ALL TAXES
+132800               AT END
+132900                 INITIALIZE WS-STATE-RATE-C3
+133000                 MOVE 'Y' TO WS-REJECT-SWITCH
+133100                 MOVE 'STATE CODE NOT FOUND IN TAX TABLE'
+133200                     TO WS-REJECT-REASON
+133300                 GO TO 2410-EXIT
+133400               WHEN TT-STATE (TT-NDX) = SR-STATE-CODE
+133500                 PERFORM 2415-LOOKUP-BRACKET THRU 2415-EXIT
+133600             END-SEARCH
+133700*************** SUBJECT TO STATE, EXEMPT FROM FEDERAL
+133800             IF SR-FED-EXEMPT THEN
+133900                 INITIALIZE WR-FED-TAX-AMT
+134000                 INITIALIZE WS-FED-TAX-AMT-C3
+134100                 MOVE 'FED EXEMPT EMPLOYEE' TO WR-MESSAGE
+134200                 MULTIPLY SR-BONUS-AMT BY WS-STATE-RATE-C3
+134300                     GIVING WS-STATE-TAX-AMT-C3 ROUNDED
+134400                 MOVE WS-STATE-TAX-AMT-C3 TO WR-STATE-TAX-AMT
+134500             ELSE
+134600*************** SUBJECT TO BOTH STATE AND FEDERAL
+134700                 MULTIPLY SR-BONUS-AMT BY WS-C-FED-TAX-RATE
+134800                     GIVING WS-FED-TAX-AMT-C3 ROUNDED
+134900                 MOVE WS-FED-TAX-AMT-C3 TO WR-FED-TAX-AMT
+135000                 MULTIPLY SR-BONUS-AMT BY WS-STATE-RATE-C3
+135100                     GIVING WS-STATE-TAX-AMT-C3 ROUNDED
+135200                 MOVE WS-STATE-TAX-AMT-C3 TO WR-STATE-TAX-AMT
+135300                 INITIALIZE WR-MESSAGE
+135400             END-IF
+135500         END-IF
+135600     END-IF
+135700*************** APPLIES TO ALL CASES
+135800     COMPUTE WS-NET-BONUS-AMT-C3 =
+135900         (SR-BONUS-AMT - WS-FED-TAX-AMT-C3 - WS-STATE-TAX-AMT-C3)
+136000     MOVE WS-NET-BONUS-AMT-C3 TO WR-NET-BONUS-AMT
+136100
+136200     IF SR-BONUS-AMT > WS-C-MGR-REVIEW-LIMIT THEN
+136300         IF WR-MESSAGE = SPACES THEN
+136400             MOVE 'EXCEEDS REVIEW LIMIT' TO WR-MESSAGE
+136500         END-IF
+136600         MOVE SPACES TO WS-MGRRPT-DETAIL
+136700         MOVE SR-LAST-NAME  TO WMD-LAST-NAME
+136800         MOVE SR-FIRST-NAME TO WMD-FIRST-NAME
+136900         MOVE SR-STATE-CODE TO WMD-STATE-CODE
+137000         MOVE SR-BONUS-AMT  TO WMD-BONUS-AMT
+137100         MOVE WS-MGRRPT-DETAIL TO MGR-RECORD
+137200         PERFORM 8900-WRITE-MGR-RECORD THRU 8900-EXIT
+137300     END-IF
+137400
+137500     .
+137600 2410-EXIT.
+137700     EXIT.
+137800*****************************************************************
+137900*  LOOK UP THE BRACKET WHOSE LIMIT COVERS THE BONUS AMOUNT
+138000*****************************************************************
+138100
+138200 2415-LOOKUP-BRACKET.
+138300     SET TT-BRK-NDX TO 1
+138400     SET TT-LAST-BRK-NDX TO TT-BRACKET-COUNT (TT-NDX)
+138500     SEARCH TT-BRACKETS
+138600         AT END
+138700             MOVE TT-BRACKET-RATE (TT-NDX, TT-LAST-BRK-NDX)
+138800                 TO WS-STATE-RATE-C3
+138900         WHEN SR-BONUS-AMT NOT >
+139000                 TT-BRACKET-LIMIT (TT-NDX, TT-BRK-NDX)
+139100             MOVE TT-BRACKET-RATE (TT-NDX, TT-BRK-NDX)
+139200                 TO WS-STATE-RATE-C3
+139300     END-SEARCH
+139400
+139500     .
+139600 2415-EXIT.
+139700     EXIT.
+139800*****************************************************************
+139900*  WRITE EXCEPTION REPORT HEADERS
+140000*****************************************************************
+140100
+140200 2420-WRITE-EXCEPTION-HEADERS.
+140300     MOVE WS-EXCEPTION-HEADER-1 TO EXCEPT-RECORD
+140400     PERFORM 8600-WRITE-EXCEPT-RECORD THRU 8600-EXIT
+140500     MOVE WS-EXCEPTION-HEADER-2 TO EXCEPT-RECORD
+140600     PERFORM 8600-WRITE-EXCEPT-RECORD THRU 8600-EXIT
+140700
+140800     .
+140900 2420-EXIT.
+141000     EXIT.
+141100*****************************************************************
+141200*  WRITE ONE EXCEPTION DETAIL LINE
+141300*****************************************************************
+141400
+141500 2450-WRITE-EXCEPTION-LINE.
+141600     MOVE SPACES            TO WS-EXCEPTION-DETAIL
+141700     MOVE SR-LAST-NAME      TO WED-LAST-NAME
+141800     MOVE SR-FIRST-NAME     TO WED-FIRST-NAME
+141900     MOVE SR-STATE-CODE     TO WED-STATE-CODE
+142000     MOVE SR-BONUS-AMT      TO WED-BONUS-AMT
+142100     MOVE WS-REJECT-REASON  TO WED-REASON
+142200     MOVE WS-EXCEPTION-DETAIL TO EXCEPT-RECORD
+142300     PERFORM 8600-WRITE-EXCEPT-RECORD THRU 8600-EXIT
+142400     ADD +1 TO WS-REC-EXCEPTION
+142500
+142600     .
+142700 2450-EXIT.
+142800     EXIT.
+142900*****************************************************************
+143000*  PRINT STATE SUBTOTAL BREAK
+143100*****************************************************************
+143200
+143300 2500-PRINT-STATE-SUBTOTAL.
+143400     MOVE WS-RUN-ST-SUB-GROSS       TO WS-SSR-GROSS
+143500     MOVE WS-RUN-ST-SUB-FEDTX       TO WS-SSR-FEDTX
+143600     MOVE WS-RUN-ST-SUB-STATETX     TO WS-SSR-STATETX
+143700     MOVE WS-RUN-ST-SUB-NET         TO WS-SSR-NET
+143800     MOVE WS-CURRENT-STATE-GROUP    TO WS-SSR-STATE
+143900
+144000     MOVE WS-STATE-SUBTOTAL-REC     TO OUT-RECORD
+144100     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+144200
+144300     MOVE WS-C-DOUBLE-BLANK-LINE    TO OUT-RECORD
+144400     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+144500     ADD +3 TO WS-DETAIL-LINE-CTR
+144600
+144700     INITIALIZE WS-RUN-ST-SUB-GROSS
+144800     INITIALIZE WS-RUN-ST-SUB-FEDTX
+144900     INITIALIZE WS-RUN-ST-SUB-STATETX
+145000     INITIALIZE WS-RUN-ST-SUB-NET
+145100     MOVE SR-STATE-CODE TO WS-CURRENT-STATE-GROUP
+145200
+145300     PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT
+145400
+145500     .
+145600 2500-EXIT.
+145700     EXIT.
+145800*****************************************************************
+145900*  WRITE A CHECKPOINT RECORD AT EACH STATE-CODE BREAK
+146000*****************************************************************
+146100
+146200 2510-WRITE-CHECKPOINT.
+146300     MOVE WS-CURRENT-STATE-GROUP TO CHKPT-STATE-CODE
+146400     MOVE WS-REC-IN              TO CHKPT-REC-IN
+146500     MOVE WS-REC-OUT             TO CHKPT-REC-OUT
+146600     MOVE WS-REC-EXCEPTION       TO CHKPT-REC-EXCEPTION
+146700     MOVE WS-RUN-GTOT-GROSS      TO CHKPT-GTOT-GROSS
+146800     MOVE WS-RUN-GTOT-FEDTX      TO CHKPT-GTOT-FEDTX
+146900     MOVE WS-RUN-GTOT-STATETX    TO CHKPT-GTOT-STATETX
+147000     MOVE WS-RUN-GTOT-NET        TO CHKPT-GTOT-NET
+147100     MOVE WS-RUN-ST-SUB-GROSS    TO CHKPT-SUB-GROSS
+147200     MOVE WS-RUN-ST-SUB-FEDTX    TO CHKPT-SUB-FEDTX
+147300     MOVE WS-RUN-ST-SUB-STATETX  TO CHKPT-SUB-STATETX
+147400     MOVE WS-RUN-ST-SUB-NET      TO CHKPT-SUB-NET
+147500
+147600     WRITE CHKPT-RECORD
+147700     IF WS-CHKFILE-STATUS-CODE = '00' THEN
+147800         CONTINUE
+147900     ELSE
+148000         MOVE '2510-WRITE-CHECKPOINT, ' TO WS-ABORT-MSG-PGRPH
+148100         MOVE 'WRITING CHECKPOINT FILE, ' TO WS-ABORT-MSG-EDESC
+148200         MOVE WS-CHKFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+148300         MOVE 2510 TO RETURN-CODE
+148400         PERFORM 9999-ABORT THRU 9999-EXIT
+148500     END-IF
+148600
+148700     .
+148800 2510-EXIT.
+148900     EXIT.
+149000*****************************************************************
+149100*  PRINT GRAND TOTAL FOOTER
+149200*****************************************************************
+149300
+149400 2600-PRINT-GRAND-TOTAL.
+149500     MOVE WS-RUN-GTOT-GROSS       TO WS-GTR-GROSS
+149600     MOVE WS-RUN-GTOT-FEDTX       TO WS-GTR-FEDTX
+149700     MOVE WS-RUN-GTOT-STATETX     TO WS-GTR-STATETX
+149800     MOVE WS-RUN-GTOT-NET         TO WS-GTR-NET
+149900
+150000     MOVE WS-GRAND-TOTAL-REC      TO OUT-RECORD
+150100     PERFORM 8500-WRITE-REPORT-RECORD THRU 8500-EXIT
+150200
+150300     .
+150400 2600-EXIT.
+150500     EXIT.
+150600*****************************************************************
+150700*  BUILD DATE & TIME STRINGS
+150800*****************************************************************
+150900
+151000 2700-BUILD-DATE-TIME.
+151100     IF LS-OVERRIDE-DATE IS OMITTED
+151200         MOVE SPACES           TO WS-RUN-OVERRIDE-DATE
+151300     ELSE
+151400         MOVE LS-OVERRIDE-DATE TO WS-RUN-OVERRIDE-DATE
+151500     END-IF
+151600
+151700     CALL WS-DATE-PGM USING WS-DATE-LINE WS-TIME-LINE
+151800         WS-RUN-OVERRIDE-DATE
+151900     MOVE WS-DATE-LINE TO WS-RH2-DATE
+152000     MOVE WS-TIME-LINE TO WS-PH-TIME
+152100
+152200     .
+152300 2700-EXIT.
+152400     EXIT.
+152500
+152600*****************************************************************
+152700*  RESULT CHECKING ROUTINE
+152800*****************************************************************
+152900
+153000 3000-CHECK-RESULTS.
+153100
+153200     MOVE WS-CTLRPT-HEADER-1 TO CTL-RECORD
+153300     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+153400
+153500     MOVE SPACES              TO WS-CTLRPT-DETAIL
+153600     MOVE 'TOTAL RECORDS READ    :' TO WCD-LABEL
+153700     MOVE WS-REC-IN            TO WCD-COUNT
+153800     MOVE WS-CTLRPT-DETAIL     TO CTL-RECORD
+153900     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+154000
+154100     MOVE SPACES              TO WS-CTLRPT-DETAIL
+154200     MOVE 'TOTAL RECORDS WRITTEN :' TO WCD-LABEL
+154300     MOVE WS-REC-OUT           TO WCD-COUNT
+154400     MOVE WS-CTLRPT-DETAIL     TO CTL-RECORD
+154500     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+154600
+154700     MOVE SPACES              TO WS-CTLRPT-DETAIL
+154800     MOVE 'TOTAL EXCEPTIONS      :' TO WCD-LABEL
+154900     MOVE WS-REC-EXCEPTION     TO WCD-COUNT
+155000     MOVE WS-CTLRPT-DETAIL     TO CTL-RECORD
+155100     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+155200
+155300     COMPUTE WS-REC-OUT-PLUS-EXC = WS-REC-OUT + WS-REC-EXCEPTION
+155400
+155500     MOVE SPACES TO WS-CTLRPT-BALANCE-LINE
+155600     IF WS-REC-IN > WS-REC-OUT-PLUS-EXC THEN
+155700         MOVE 'INPUT EXCEEDS OUTPUT + EXCEPTION COUNT'
+155800             TO WCB-MESSAGE
+155900         MOVE 98 TO RETURN-CODE
+156000     ELSE
+156100         IF WS-REC-IN < WS-REC-OUT-PLUS-EXC THEN
+156200             MOVE 'OUTPUT + EXCEPTION EXCEEDS INPUT COUNT'
+156300                 TO WCB-MESSAGE
+156400             MOVE 99 TO RETURN-CODE
+156500         ELSE
+156600             MOVE 'OUTPUT + EXCEPTION COUNT BALANCES TO INPUT'
+156700                 TO WCB-MESSAGE
+156800             MOVE 0 TO RETURN-CODE
+156900         END-IF
+157000     END-IF
+157100     MOVE WS-CTLRPT-BALANCE-LINE TO CTL-RECORD
+157200     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+157300
+157400*************** HASH TOTALS OF THE DOLLAR AMOUNTS CARRIED, SO A
+157500*************** RUN CAN BE BALANCED ON MONEY AS WELL AS COUNTS.
+157600     MOVE SPACES               TO WS-CTLRPT-AMOUNT-LINE
+157700     MOVE 'TOTAL GROSS BONUS      :' TO WCA-LABEL
+157800     MOVE WS-RUN-GTOT-GROSS     TO WCA-AMOUNT
+157900     MOVE WS-CTLRPT-AMOUNT-LINE TO CTL-RECORD
+158000     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+158100
+158200     MOVE SPACES               TO WS-CTLRPT-AMOUNT-LINE
+158300     MOVE 'TOTAL FEDERAL TAX      :' TO WCA-LABEL
+158400     MOVE WS-RUN-GTOT-FEDTX     TO WCA-AMOUNT
+158500     MOVE WS-CTLRPT-AMOUNT-LINE TO CTL-RECORD
+158600     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+158700
+158800     MOVE SPACES               TO WS-CTLRPT-AMOUNT-LINE
+158900     MOVE 'TOTAL STATE TAX        :' TO WCA-LABEL
+159000     MOVE WS-RUN-GTOT-STATETX   TO WCA-AMOUNT
+159100     MOVE WS-CTLRPT-AMOUNT-LINE TO CTL-RECORD
+159200     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+159300
+159400     MOVE SPACES               TO WS-CTLRPT-AMOUNT-LINE
+159500     MOVE 'TOTAL NET BONUS        :' TO WCA-LABEL
+159600     MOVE WS-RUN-GTOT-NET       TO WCA-AMOUNT
+159700     MOVE WS-CTLRPT-AMOUNT-LINE TO CTL-RECORD
+159800     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+159900
+160000     COMPUTE WS-RUN-GTOT-CHECK =
+160100         WS-RUN-GTOT-FEDTX + WS-RUN-GTOT-STATETX + WS-RUN-GTOT-NET
+160200
+160300     MOVE SPACES TO WS-CTLRPT-BALANCE-LINE
+160400     IF WS-RUN-GTOT-GROSS NOT = WS-RUN-GTOT-CHECK THEN
+160500         MOVE 'GROSS DOES NOT EQUAL FEDTX + STATETX + NET'
+160600             TO WCB-MESSAGE
+160700         IF RETURN-CODE = 0 THEN
+160800             MOVE 97 TO RETURN-CODE
+160900         END-IF
+161000     ELSE
+161100         MOVE 'GROSS BALANCES TO FEDTX + STATETX + NET'
+161200             TO WCB-MESSAGE
+161300     END-IF
+161400     MOVE WS-CTLRPT-BALANCE-LINE TO CTL-RECORD
+161500     PERFORM 8700-WRITE-CTL-RECORD THRU 8700-EXIT
+161600
+161700     .
+161800 3000-EXIT.
+161900     EXIT.
+162000
+162100
+162200*****************************************************************
+162300*  FINISH ROUTINE
+162400*****************************************************************
+162500
+162600 4000-TERMINATE.
+162700
+162800     MOVE WS-REC-EXCEPTION TO WEF-COUNT
+162900     MOVE WS-EXCEPTION-FOOTER TO EXCEPT-RECORD
+163000     PERFORM 8600-WRITE-EXCEPT-RECORD THRU 8600-EXIT
+163100
+163200     CLOSE OUT-REPORT
+163300     IF WS-OUTFILE-STATUS-CODE = '00' THEN
+163400         CONTINUE
+163500     ELSE
+163600         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+163700         MOVE 'CLOSING OUT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+163800         MOVE WS-OUTFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+163900         MOVE 4056 TO RETURN-CODE
+164000         PERFORM 9999-ABORT THRU 9999-EXIT
+164100     END-IF
+164200
+164300     CLOSE EXCEPT-REPORT
+164400     IF WS-EXCFILE-STATUS-CODE = '00' THEN
+164500         CONTINUE
+164600     ELSE
+164700         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+164800         MOVE 'CLOSING EXCEPT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+164900         MOVE WS-EXCFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+165000         MOVE 4057 TO RETURN-CODE
+165100         PERFORM 9999-ABORT THRU 9999-EXIT
+165200     END-IF
+165300
+165400     CLOSE YTD-MASTER
+165500     IF WS-YTDFILE-STATUS-CODE = '00' THEN
+165600         CONTINUE
+165700     ELSE
+165800         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+165900         MOVE 'CLOSING YTD-MASTER FILE, ' TO WS-ABORT-MSG-EDESC
+166000         MOVE WS-YTDFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+166100         MOVE 4058 TO RETURN-CODE
+166200         PERFORM 9999-ABORT THRU 9999-EXIT
+166300     END-IF
+166400
+166500     CLOSE CHKPT-FILE
+166600     IF WS-CHKFILE-STATUS-CODE = '00' THEN
+166700         CONTINUE
+166800     ELSE
+166900         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+167000         MOVE 'CLOSING CHKPT-FILE, ' TO WS-ABORT-MSG-EDESC
+167100         MOVE WS-CHKFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+167200         MOVE 4059 TO RETURN-CODE
+167300         PERFORM 9999-ABORT THRU 9999-EXIT
+167400     END-IF
+167500
+167600     OPEN OUTPUT CHKPT-FILE
+167700     IF WS-CHKFILE-STATUS-CODE = '00' THEN
+167800         CONTINUE
+167900     ELSE
+168000         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+168100         MOVE 'RESETTING CHKPT-FILE, ' TO WS-ABORT-MSG-EDESC
+168200         MOVE WS-CHKFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+168300         MOVE 4060 TO RETURN-CODE
+168400         PERFORM 9999-ABORT THRU 9999-EXIT
+168500     END-IF
+168600
+168700     CLOSE CHKPT-FILE
+168800     IF WS-CHKFILE-STATUS-CODE = '00' THEN
+168900         CONTINUE
+169000     ELSE
+169100         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+169200         MOVE 'CLOSING CHKPT-FILE, ' TO WS-ABORT-MSG-EDESC
+169300         MOVE WS-CHKFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+169400         MOVE 4061 TO RETURN-CODE
+169500         PERFORM 9999-ABORT THRU 9999-EXIT
+169600     END-IF
+169700
+169800     CLOSE CTL-REPORT
+169900     IF WS-CTLFILE-STATUS-CODE = '00' THEN
+170000         CONTINUE
+170100     ELSE
+170200         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+170300         MOVE 'CLOSING CTL-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+170400         MOVE WS-CTLFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+170500         MOVE 4062 TO RETURN-CODE
+170600         PERFORM 9999-ABORT THRU 9999-EXIT
+170700     END-IF
+170800
+170900     CLOSE CSV-REPORT
+171000     IF WS-CSVFILE-STATUS-CODE = '00' THEN
+171100         CONTINUE
+171200     ELSE
+171300         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+171400         MOVE 'CLOSING CSV-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+171500         MOVE WS-CSVFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+171600         MOVE 4063 TO RETURN-CODE
+171700         PERFORM 9999-ABORT THRU 9999-EXIT
+171800     END-IF
+171900
+172000     CLOSE MGR-REPORT
+172100     IF WS-MGRFILE-STATUS-CODE = '00' THEN
+172200         CONTINUE
+172300     ELSE
+172400         MOVE '4000-TERMINATE, ' TO WS-ABORT-MSG-PGRPH
+172500         MOVE 'CLOSING MGR-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+172600         MOVE WS-MGRFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+172700         MOVE 4064 TO RETURN-CODE
+172800         PERFORM 9999-ABORT THRU 9999-EXIT
+172900     END-IF
+173000
+173100     .
+173200 4000-EXIT.
+173300     EXIT.
+173400
+173500
+173600*****************************************************************
+173700*  READ FILE ROUTINE
+173800*****************************************************************
+173900
+174000 8000-READ-BONUS.
+174100     RETURN SORT-FILE
+174200         AT END
+174300             SET WS-SORT-EOF TO TRUE
+174400     END-RETURN
+174500
+174600     .
+174700
+174800 8000-EXIT.
+174900     EXIT.
+175000
+175100*****************************************************************
+175200*  READ IN-FILE ROUTINE (PRE-SORT RECONCILIATION PASS)
+175300*****************************************************************
+175400
+175500 8050-READ-IN-FILE.
+175600     READ IN-FILE
+175700         AT END
+175800             SET WS-BONUS-EOF TO TRUE
+175900         NOT AT END
+176000             ADD +1 TO WS-REC-IN
+176100     END-READ
+176200     IF WS-INFILE-STATUS-CODE = '00' OR
+176300         WS-INFILE-STATUS-CODE = '10' THEN
+176400         CONTINUE
+176500     ELSE
+176600         MOVE '8050-READ-IN-FILE, ' TO WS-ABORT-MSG-PGRPH
+176700         MOVE 'READING FROM IN-FILE, ' TO WS-ABORT-MSG-EDESC
+176800         MOVE WS-INFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+176900         MOVE 8051 TO RETURN-CODE
+177000         PERFORM 9999-ABORT THRU 9999-EXIT
+177100     END-IF
+177200
+177300     .
+177400
+177500 8050-EXIT.
+177600     EXIT.
+177700
+177800*****************************************************************
+177900*  LOAD TAX TABLE ROUTINE
+178000*****************************************************************
+178100
+178200 8100-LOAD-TAX-TABLE.
+178300     MOVE TAX-ENTRY TO TAXES (TT-NDX)
+178400     SET TT-NDX UP BY 1
+178500     IF TT-NDX > WS-C-TAX-TABLE-SIZE THEN
+178600         SET WS-TAX-TABLE-IS-FULL TO TRUE
+178700     ELSE
+178800         PERFORM 8150-READ-TAX-FILE THRU 8150-EXIT
+178900     END-IF
+179000
+179100     .
+179200
+179300 8100-EXIT.
+179400     EXIT.
+179500
+179600*****************************************************************
+179700*  READ TAX FILE ROUTINE
+179800*****************************************************************
+179900
+180000 8150-READ-TAX-FILE.
+180100     READ TAX-FILE
+180200         AT END
+180300             SET WS-TAX-FILE-EOF TO TRUE
+180400     END-READ
+180500     IF WS-TAXFILE-STATUS-CODE = '00' OR
+180600         WS-TAXFILE-STATUS-CODE = '10' THEN
+180700         CONTINUE
+180800     ELSE
+180900         MOVE '8150-READ-TAX-FILE, ' TO WS-ABORT-MSG-PGRPH
+181000         MOVE 'READING FROM TAX FILE, ' TO WS-ABORT-MSG-EDESC
+181100         MOVE WS-TAXFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+181200         MOVE 8188 TO RETURN-CODE
+181300         PERFORM 9999-ABORT THRU 9999-EXIT
+181400     END-IF
+181500
+181600     .
+181700
+181800 8150-EXIT.
+181900     EXIT.
+182000
+182100*****************************************************************
+182200*  LOAD HR TABLE ROUTINE
+182300*****************************************************************
+182400
+182500 8110-LOAD-HR-TABLE.
+182600     MOVE HR-ENTRY TO HRT-EMPLOYEE-ID (HRT-NDX)
+182700     SET HRT-NDX UP BY 1
+182800     IF HRT-NDX > WS-C-HR-TABLE-SIZE THEN
+182900         SET WS-HR-TABLE-IS-FULL TO TRUE
+183000     ELSE
+183100         PERFORM 8160-READ-HR-FILE THRU 8160-EXIT
+183200     END-IF
+183300
+183400     .
+183500
+183600 8110-EXIT.
+183700     EXIT.
+183800
+183900*****************************************************************
+184000*  READ HR FILE ROUTINE
+184100*****************************************************************
+184200
+184300 8160-READ-HR-FILE.
+184400     READ HR-FILE
+184500         AT END
+184600             SET WS-HR-FILE-EOF TO TRUE
+184700     END-READ
+184800     IF WS-HRFILE-STATUS-CODE = '00' OR
+184900         WS-HRFILE-STATUS-CODE = '10' THEN
+185000         CONTINUE
+185100     ELSE
+185200         MOVE '8160-READ-HR-FILE, ' TO WS-ABORT-MSG-PGRPH
+185300         MOVE 'READING FROM HR FILE, ' TO WS-ABORT-MSG-EDESC
+185400         MOVE WS-HRFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+185500         MOVE 8189 TO RETURN-CODE
+185600         PERFORM 9999-ABORT THRU 9999-EXIT
+185700     END-IF
+185800
+185900     .
+186000
+186100 8160-EXIT.
+186200     EXIT.
+186300
+186400*****************************************************************
+186500*  READ CHECKPOINT FILE ROUTINE
+186600*****************************************************************
+186700
+186800 8170-READ-CHKPT-FILE.
+186900     READ CHKPT-FILE
+187000         AT END
+187100             SET WS-CHKPT-EOF TO TRUE
+187200         NOT AT END
+187300             SET WS-CHKPT-RECORD-FOUND TO TRUE
+187400     END-READ
+187500     IF WS-CHKFILE-STATUS-CODE = '00' OR
+187600         WS-CHKFILE-STATUS-CODE = '10' THEN
+187700         CONTINUE
+187800     ELSE
+187900         MOVE '8170-READ-CHKPT-FILE, ' TO WS-ABORT-MSG-PGRPH
+188000         MOVE 'READING CHECKPOINT FILE, ' TO WS-ABORT-MSG-EDESC
+188100         MOVE WS-CHKFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+188200         MOVE 8190 TO RETURN-CODE
+188300         PERFORM 9999-ABORT THRU 9999-EXIT
+188400     END-IF
+188500
+188600     .
+188700
+188800 8170-EXIT.
+188900     EXIT.
+189000
+189100*****************************************************************
+189200*  WRITE REPORT RECORD
+189300*****************************************************************
+189400
+189500 8500-WRITE-REPORT-RECORD.
+189600     WRITE OUT-RECORD
+189700     IF WS-OUTFILE-STATUS-CODE = '00' THEN
+189800         CONTINUE
+189900     ELSE
+190000         MOVE '8500-WRITE-REPORT-RECORD, ' TO WS-ABORT-MSG-PGRPH
+190100         MOVE 'WRITING TO OUT-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+190200         MOVE WS-OUTFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+190300         MOVE 9056 TO RETURN-CODE
+190400         PERFORM 9999-ABORT THRU 9999-EXIT
+190500     END-IF
+190600
+190700     .
+190800
+190900 8500-EXIT.
+191000     EXIT.
+191100
+191200*****************************************************************
+191300*  WRITE EXCEPTION REPORT RECORD
+191400*****************************************************************
+191500
+191600 8600-WRITE-EXCEPT-RECORD.
+191700     WRITE EXCEPT-RECORD
+191800     IF WS-EXCFILE-STATUS-CODE = '00' THEN
+191900         CONTINUE
+192000     ELSE
+192100         MOVE '8600-WRITE-EXCEPT-RECORD, ' TO WS-ABORT-MSG-PGRPH
+192200         MOVE 'WRITING TO EXCEPT-RPT FILE, ' TO WS-ABORT-MSG-EDESC
+192300         MOVE WS-EXCFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+192400         MOVE 9057 TO RETURN-CODE
+192500         PERFORM 9999-ABORT THRU 9999-EXIT
+192600     END-IF
+192700
+192800     .
+192900
+193000 8600-EXIT.
+193100     EXIT.
+193200
+193300*****************************************************************
+193400*  WRITE CONTROL REPORT RECORD
+193500*****************************************************************
+193600
+193700 8700-WRITE-CTL-RECORD.
+193800     WRITE CTL-RECORD
+193900     IF WS-CTLFILE-STATUS-CODE = '00' THEN
+194000         CONTINUE
+194100     ELSE
+194200         MOVE '8700-WRITE-CTL-RECORD, ' TO WS-ABORT-MSG-PGRPH
+194300         MOVE 'WRITING TO CTL-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+194400         MOVE WS-CTLFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+194500         MOVE 9058 TO RETURN-CODE
+194600         PERFORM 9999-ABORT THRU 9999-EXIT
+194700     END-IF
+194800
+194900     .
+195000
+195100 8700-EXIT.
+195200     EXIT.
+195300
+195400*****************************************************************
+195500*  WRITE CSV REPORT RECORD
+195600*****************************************************************
+195700
+195800 8800-WRITE-CSV-RECORD.
+195900     WRITE CSV-RECORD
+196000     IF WS-CSVFILE-STATUS-CODE = '00' THEN
+196100         CONTINUE
+196200     ELSE
+196300         MOVE '8800-WRITE-CSV-RECORD, ' TO WS-ABORT-MSG-PGRPH
+196400         MOVE 'WRITING TO CSV-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+196500         MOVE WS-CSVFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+196600         MOVE 9059 TO RETURN-CODE
+196700         PERFORM 9999-ABORT THRU 9999-EXIT
+196800     END-IF
+196900
+197000     .
+197100
+197200 8800-EXIT.
+197300     EXIT.
+197400
+197500*****************************************************************
+197600*  WRITE MANAGER REVIEW REPORT RECORD
+197700*****************************************************************
+197800
+197900 8900-WRITE-MGR-RECORD.
+198000     WRITE MGR-RECORD
+198100     IF WS-MGRFILE-STATUS-CODE = '00' THEN
+198200         CONTINUE
+198300     ELSE
+198400         MOVE '8900-WRITE-MGR-RECORD, ' TO WS-ABORT-MSG-PGRPH
+198500         MOVE 'WRITING TO MGR-REPORT FILE, ' TO WS-ABORT-MSG-EDESC
+198600         MOVE WS-MGRFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+198700         MOVE 9060 TO RETURN-CODE
+198800         PERFORM 9999-ABORT THRU 9999-EXIT
+198900     END-IF
+199000
+199100     .
+199200
+199300 8900-EXIT.
+199400     EXIT.
+199500
+199600*****************************************************************
+199700*  MAJOR ERROR HANDLING ROUTINE
+199800*****************************************************************
+199900
+200000 9999-ABORT.
+200100     MOVE RETURN-CODE TO WS-RETURN-CODE-DISPLAY
+200200     DISPLAY 'PROGRAM: LAB14, ', WS-ABORT-MSG-STRING, ', RC='
+200300         WS-RETURN-CODE-DISPLAY
+200400     DIVIDE 1 BY WS-ABORT-TRIGGER GIVING WS-ABORT-CODE
+200500
+200600     .
+200700 9999-EXIT.
+200800     EXIT.
+200900
+201000
+201100
+201200
+201300
+201400
+201500
+201600
+201700
+201800
+201900
+202000
+202100
+202200
+202300
+202400
+202500
+202600
+202700
+202800
+202900
+203000
+203100
+203200
+203300
+203400
+203500
+203600
+203700
+203800
+203900
+204000
+204100
+204200
+204300
+204400
+204500
+204600
+204700
+204800
+204900
+205000
+205100
+205200
+205300
+205400
+205500
+205600
+205700
+205800
+205900
+206000
+206100
+206200
+206300
+206400
+206500
+206600
+206700
+206800
+206900
+207000
+207100
+207200
+207300
+207400
+207500
+207600
+207700
+207800
+207900
+208000
+208100
+208200
+208300
+208400
+208500
+208600
+208700
+208800
+208900
+209000
+209100
+209200
+209300
+209400
+209500
+209600
+209700
+209800
+209900
+210000
+210100
+210200
+210300
+210400
+210500
+210600
+210700
