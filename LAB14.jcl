@@ -0,0 +1,106 @@
+//LAB14    JOB (ACCT999,PAYROLL),'MONTHLY BONUS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),REGION=4M,TIME=(,30)
+//*
+//*****************************************************************
+//*                                                                *
+//*  JOBNAME   : LAB14                                             *
+//*  PURPOSE   : RUN THE MONTHLY BONUS CYCLE END TO END -          *
+//*              LAB14 LOADS THE STATE TAX TABLE, SORTS AND        *
+//*              TAXES THE BONUS FEED, AND PRINTS THE MONTHLY      *
+//*              BONUS REPORT; LAB10 IS LINK-EDITED INTO THE       *
+//*              LAB14 LOAD MODULE AND IS NOT A SEPARATE STEP.     *
+//*              THE SECOND STEP ROUTES THE PRINTED REPORT TO      *
+//*              THE PAYROLL DEPARTMENT'S PRINTER/DIST LIST.       *
+//*                                                                *
+//*  RESTART   : CHKPOINT IS KEPT ACROSS RUNS (DISP=MOD) SO A      *
+//*              RERUN OF STEP BONUS PICKS UP WHERE THE LAST       *
+//*              RUN LEFT OFF; SEE LAB14 1000-INITIALIZATION.      *
+//*                                                                *
+//*  SETUP     : YTDMAST IS A VSAM KSDS AND MUST BE ALLOCATED      *
+//*              BEFORE THE FIRST RUN OF THIS JOB - RUN LAB14ALO   *
+//*              ONCE TO DEFINE THE CLUSTER.  LAB14'S OWN OPEN     *
+//*              I-O/STATUS-35 LOGIC IN 1000-INITIALIZATION ONLY   *
+//*              LOADS THE FIRST RECORDS INTO AN ALREADY-DEFINED   *
+//*              CLUSTER - IT DOES NOT DEFINE THE CLUSTER ITSELF.  *
+//*                                                                *
+//*  OVERRIDE  : TO REPRINT THE REPORT AS OF A PAST CUTOFF DATE,   *
+//*              CODE PARM='YYYYMMDD' ON THE BONUS EXEC BELOW IN   *
+//*              PLACE OF PARM=' '.  NORMAL RUNS LEAVE IT BLANK.   *
+//*                                                                *
+//*---------------------------------------------------------------*
+//*                 UPDATE LOG                                    *
+//*---------------------------------------------------------------*
+//*                                                                *
+//* PERSON  PROJECT   DATE      DESCRIPTION                       *
+//* ------  --------  --------  ------------------------------    *
+//* SUZI Q  PAYROLL   09/01/26  INITIAL JOB STREAM FOR LAB14       *
+//* MARGE W PAYROLL   08/09/26  WIDENED CHKPOINT RECORD FOR        *
+//*                             PER-RECORD RESTART POSITIONING     *
+//*                                                                *
+//*****************************************************************
+//*
+//BONUS    EXEC PGM=LAB14,PARM=' '
+//*
+//* LAB10 IS CALLED DYNAMICALLY BY NAME FROM LAB14 (SEE LAB14'S   *
+//* CALLED PROGRAM(S) NOTE) - STEPLIB MUST REACH A LOAD LIBRARY   *
+//* CONTAINING BOTH LAB14 AND LAB10.                              *
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//*
+//* INPUT - THE MONTHLY BONUS FEED                                *
+//INBONUS  DD   DSN=PAYROLL.BONUS.INPUT,DISP=SHR
+//*
+//* WORK FILE FOR THE COBOL SORT VERB                             *
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//*
+//* INPUT - STATE TAX BRACKET TABLE                               *
+//INSTTAX  DD   DSN=PAYROLL.BONUS.INSTTAX,DISP=SHR
+//*
+//* INPUT - HR MASTER (NAME/STATE CROSS-REFERENCE)                *
+//HRMAST   DD   DSN=PAYROLL.HR.MASTER,DISP=SHR
+//*
+//* UPDATED IN PLACE EACH RUN - YEAR-TO-DATE BONUS MASTER        *
+//* (VSAM KSDS - SEE LAB14ALO FOR THE ONE-TIME IDCAMS DEFINE)    *
+//YTDMAST  DD   DSN=PAYROLL.BONUS.YTDMAST,DISP=SHR
+//*
+//* KEPT ACROSS RUNS FOR MID-CYCLE RESTART (DISP=MOD)             *
+//CHKPOINT DD   DSN=PAYROLL.BONUS.CHKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)
+//*
+//* THE MONTHLY BONUS REPORT - PASSED TO THE PRINT STEP BELOW     *
+//OUTREPT  DD   DSN=&&OUTREPT,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//*
+//* EXCEPTION LISTING - REJECTED/OUT-OF-BALANCE DETAIL            *
+//EXCPRPT  DD   SYSOUT=A
+//*
+//* CONTROL REPORT - RUN TOTALS AND THE BALANCING CHECK           *
+//CTLRPT   DD   SYSOUT=A
+//*
+//* DELIMITED FEED FOR DOWNSTREAM/SPREADSHEET USE                 *
+//CSVRPT   DD   DSN=PAYROLL.BONUS.CSVFEED,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//*
+//* BONUSES OVER THE REVIEW LIMIT - ROUTED TO THE PAYROLL MANAGER *
+//MGRRPT   DD   SYSOUT=(A,,PAYMGR)
+//*
+//SYSOUT   DD   SYSOUT=A
+//*
+//*****************************************************************
+//* STEP BONUS RETURNS 98/99 IF THE CONTROL TOTALS DON'T BALANCE  *
+//* (SEE LAB14 3000-CHECK-RESULTS).  SKIP THE PRINT/DISTRIBUTION  *
+//* STEP UNLESS THE RUN CAME BACK CLEAN.                          *
+//*****************************************************************
+//*
+//PRTREPT  EXEC PGM=IEBGENER,COND=(0,NE,BONUS)
+//SYSPRINT DD   SYSOUT=A
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=&&OUTREPT,DISP=(OLD,DELETE)
+//SYSUT2   DD   SYSOUT=(A,,PAYROLL),
+//             OUTPUT=(*.PRTREPT.BONUSDST)
+//*
+//BONUSDST OUTPUT DEST=PAYROLL,FORMDEF=STD1,COPIES=2
