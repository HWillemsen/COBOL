@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*    BONUSCMP                                                    *
+000300*                                                                *
+000400*    SHARED 76-BYTE BONUS INPUT RECORD LAYOUT, COMMON TO THE     *
+000500*    BONUS FEED USED BY LAB9 AND LAB14.  THE INCLUDING PROGRAM   *
+000600*    RENAMES EVERY FIELD VIA REPLACING SO TWO COPIES OF THIS     *
+000700*    RECORD CAN EXIST IN THE SAME PROGRAM (E.G. LAB14'S IN-FILE  *
+000800*    FD AND SORT-FILE SD) WITHOUT A DUPLICATE-NAME COMPILE       *
+000900*    ERROR, FOR EXAMPLE:                                        *
+001000*                                                                *
+001100*        COPY BONUSCMP REPLACING                                *
+001200*            BC-RECORD              BY  IN-RECORD               *
+001300*            BC-STATE-CODE          BY  IR-STATE-CODE            *
+001400*            BC-LAST-NAME           BY  IR-LAST-NAME             *
+001500*            BC-FIRST-NAME          BY  IR-FIRST-NAME            *
+001600*            BC-MID-INIT            BY  IR-MID-INIT              *
+001700*            BC-BONUS-AMT           BY  IR-BONUS-AMT             *
+001800*            BC-FED-TAX-EXEMPT-CODE BY  IR-FED-TAX-EXEMPT-CODE   *
+001900*            BC-FED-EXEMPT          BY  IR-FED-EXEMPT            *
+002000*            BC-FED-NON-EXEMPT      BY  IR-FED-NON-EXEMPT        *
+002100*            BC-ST-TAX-EXEMPT-CODE  BY  IR-ST-TAX-EXEMPT-CODE    *
+002200*            BC-STATE-EXEMPT        BY  IR-STATE-EXEMPT          *
+002300*            BC-STATE-NON-EXEMPT    BY  IR-STATE-NON-EXEMPT      *
+002400*            BC-EMPLOYEE-ID         BY  IR-EMPLOYEE-ID.          *
+002500******************************************************************
+002600 01  BC-RECORD.
+002700     05  BC-STATE-CODE               PIC X(02).
+002800     05  BC-LAST-NAME                PIC X(20).
+002900     05  BC-FIRST-NAME               PIC X(15).
+003000     05  BC-MID-INIT                 PIC X(01).
+003100     05  BC-BONUS-AMT                PIC 9(07)V99   COMP-3.
+003200     05  BC-FED-TAX-EXEMPT-CODE      PIC X(01).
+003300         88  BC-FED-EXEMPT                  VALUE 'Y'.
+003400         88  BC-FED-NON-EXEMPT             VALUE 'N'.
+003500     05  BC-ST-TAX-EXEMPT-CODE       PIC X(01).
+003600         88  BC-STATE-EXEMPT                VALUE 'Y'.
+003700         88  BC-STATE-NON-EXEMPT           VALUE 'N'.
+003800     05  BC-EMPLOYEE-ID              PIC X(08).
+003900     05  FILLER                      PIC X(23).
