@@ -0,0 +1,32 @@
+000100******************************************************************
+000200*    YTDCMP                                                      *
+000300*                                                                *
+000400*    SHARED 70-BYTE YEAR-TO-DATE BONUS MASTER RECORD LAYOUT,     *
+000500*    COMMON TO LAB14 (WHICH MAINTAINS IT) AND LAB16 (WHICH       *
+000600*    READS IT TO BUILD THE YEAR-END TAX FEED).  THE INCLUDING    *
+000700*    PROGRAM RENAMES EVERY FIELD VIA REPLACING, FOR EXAMPLE:     *
+000800*                                                                *
+000900*        COPY YTDCMP REPLACING                                  *
+001000*            YC-RECORD          BY  YTD-MASTER-RECORD           *
+001100*            YC-KEY             BY  YM-KEY                      *
+001200*            YC-EMPLOYEE-ID     BY  YM-EMPLOYEE-ID              *
+001300*            YC-LAST-NAME       BY  YM-LAST-NAME                *
+001400*            YC-FIRST-NAME      BY  YM-FIRST-NAME               *
+001500*            YC-MID-INIT        BY  YM-MID-INIT                 *
+001600*            YC-STATE-CODE      BY  YM-STATE-CODE               *
+001700*            YC-YTD-GROSS       BY  YM-YTD-GROSS                *
+001800*            YC-YTD-FEDTX       BY  YM-YTD-FEDTX                *
+001900*            YC-YTD-STATETX     BY  YM-YTD-STATETX              *
+002000*            YC-YTD-NET         BY  YM-YTD-NET.                 *
+002100******************************************************************
+002200 01  YC-RECORD.
+002300     05  YC-KEY.
+002400         10  YC-EMPLOYEE-ID          PIC X(08).
+002500     05  YC-LAST-NAME                PIC X(20).
+002600     05  YC-FIRST-NAME               PIC X(15).
+002700     05  YC-MID-INIT                 PIC X(01).
+002800     05  YC-STATE-CODE               PIC X(02).
+002900     05  YC-YTD-GROSS                PIC S9(09)V99 COMP-3.
+003000     05  YC-YTD-FEDTX                PIC S9(09)V99 COMP-3.
+003100     05  YC-YTD-STATETX              PIC S9(09)V99 COMP-3.
+003200     05  YC-YTD-NET                  PIC S9(09)V99 COMP-3.
