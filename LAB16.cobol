@@ -0,0 +1,361 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB16.
+000300 AUTHOR.        SUZI Q.
+000400 DATE-WRITTEN.  AUGUST 2026.
+000500 DATE-COMPILED.
+000600*****************************************************************
+000700*
+000800*-------------P R O G R A M  D E S C R I P T I O N--------------*
+000900*
+001000*    ----------------- LAB16 -----------------------
+001100*
+001200*    PURPOSE  THIS PROGRAM BUILDS THE YEAR-END TAX FILING FEED
+001300*    =======     FROM THE YEAR-TO-DATE BONUS MASTER LAB14 KEEPS
+001400*                UP ALL YEAR.  IT REPLACES ADDING UP TWELVE
+001500*                MONTHLY BONUS REPORTS BY HAND EVERY JANUARY.
+001600*
+001700*    NOTE:    THIS PROGRAM READS THE YTD MASTER SEQUENTIALLY AND
+001800*    =====    DOES NOT CHANGE IT; RESETTING YTD BALANCES FOR THE
+001900*                NEW YEAR IS A SEPARATE STEP, NOT DONE HERE.
+002000*
+002100*    INPUT   YTD-MASTER-RECORD  COPYLIB MEMBER YTDCMP
+002200*    =====   LS-TAX-YEAR        TAX YEAR BEING CLOSED (PARM)
+002300*
+002400*    PROCESS 1. READ EACH YTD MASTER RECORD.
+002500*    ======= 2. BUILD ONE ANNUAL SUMMARY DETAIL RECORD PER
+002600*                EMPLOYEE, BRACKETED BY A HEADER AND A TRAILER
+002700*                RECORD WITH THE RUN'S RECORD COUNT AND TOTALS.
+002800*            3. WRITE THE DETAIL TO THE TAX FILING FEED.
+002900*
+003000*    OUTPUT  TAXFEED-RECORD     ANNUAL SUMMARY FEED FOR THE
+003100*    ======                     TAX-FILING SYSTEM (TAXFEED)
+003200*
+003300*    CALLING PROGRAM(S)  :   NONE
+003400*
+003500*    CALLED  PROGRAM(S)  :   NONE
+003600*
+003700*---------------------------------------------------------------*
+003800*                 UPDATE LOG
+003900*---------------------------------------------------------------*
+004000*
+004100* PERSON  PROJECT   DATE      DESCRIPTION          PROGRAM   VER*
+004200* ------  --------  --------  -------------------  -------   ---*
+004300* SUZI Q  PAYROLL   08/09/26  INITIAL VERSION       LAB16     000*
+004400*****************************************************************
+004500*
+004600*****************************************************************
+004700*         E N V I R O N M E N T     D I V I S I O N
+004800*****************************************************************
+004900 ENVIRONMENT DIVISION.
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT YTD-MASTER     ASSIGN TO YTDMAST
+005300            ORGANIZATION INDEXED
+005400            ACCESS MODE SEQUENTIAL
+005500            RECORD KEY IS YM-KEY
+005600            FILE STATUS IS WS-YTDFILE-STATUS-CODE.
+005700     SELECT TAXFEED        ASSIGN TO TAXFEED
+005800            FILE STATUS IS WS-TAXFEED-STATUS-CODE.
+005900*****************************************************************
+006000*                  D A T A     D I V I S I O N
+006100*****************************************************************
+006200 DATA DIVISION.
+006300 FILE SECTION.
+006400*****************************************************************
+006500*    YTD-MASTER                                    INPUT
+006600*****************************************************************
+006700 FD  YTD-MASTER
+006800     RECORDING F
+006900     LABEL RECORDS STANDARD
+007000     RECORD CONTAINS 70 CHARACTERS
+007100     DATA RECORD IS YTD-MASTER-RECORD.
+007200
+007300     COPY YTDCMP REPLACING
+007400         YC-RECORD              BY  YTD-MASTER-RECORD
+007500         YC-KEY                 BY  YM-KEY
+007600         YC-EMPLOYEE-ID         BY  YM-EMPLOYEE-ID
+007700         YC-LAST-NAME           BY  YM-LAST-NAME
+007800         YC-FIRST-NAME          BY  YM-FIRST-NAME
+007900         YC-MID-INIT            BY  YM-MID-INIT
+008000         YC-STATE-CODE          BY  YM-STATE-CODE
+008100         YC-YTD-GROSS           BY  YM-YTD-GROSS
+008200         YC-YTD-FEDTX           BY  YM-YTD-FEDTX
+008300         YC-YTD-STATETX         BY  YM-YTD-STATETX
+008400         YC-YTD-NET             BY  YM-YTD-NET.
+008500
+008600*****************************************************************
+008700*    TAXFEED                                        OUTPUT
+008800*****************************************************************
+008900 FD  TAXFEED
+009000     RECORDING F
+009100     LABEL RECORDS STANDARD
+009200     RECORD CONTAINS 100 CHARACTERS
+009300     BLOCK CONTAINS 0 RECORDS
+009400     DATA RECORD IS TAXFEED-RECORD.
+009500
+009600 01  TAXFEED-RECORD                 PIC X(100).
+009700
+009800*****************************************************************
+009900*    W O R K I N G - S T O R A G E
+010000*****************************************************************
+010100
+010200 WORKING-STORAGE SECTION.
+010300
+010400 01  WS-START-OF-WORKING-STORAGE.
+010500     05 WS-START-OF-WS-MARKER           PIC X(37)
+010600        VALUE 'LAB16 WORKING STORAGE BEGINS HERE'.
+010700***********************
+010800*  ERROR CODES        *
+010900***********************
+011000
+011100 01  WS-ERROR-CODES.
+011200     05  WS-YTDFILE-STATUS-CODE  PIC X(2)  VALUE '**'.
+011300     05  WS-TAXFEED-STATUS-CODE  PIC X(2)  VALUE '**'.
+011400     05  WS-ABORT-TRIGGER        PIC S9(1) VALUE 0.
+011500     05  WS-ABORT-CODE           PIC S9(1).
+011600     05  WS-RETURN-CODE-DISPLAY  PIC S9(5) COMP-3.
+011700
+011800***********************
+011900*  MESSAGE STRINGS    *
+012000***********************
+012100
+012200 01  WS-ABORT-MSG-STRING.
+012300     05  WS-ABORT-MSG-ERRLB      PIC X(06) VALUE 'ERROR '.
+012400     05  WS-ABORT-MSG-EDESC      PIC X(28).
+012500     05  WS-ABORT-MSG-IN         PIC X(14) VALUE ' IN PARAGRAPH '.
+012600     05  WS-ABORT-MSG-PGRPH      PIC X(28).
+012700     05  WS-ABORT-MSG-RCLBL      PIC X(08) VALUE 'SYS RC: '.
+012800     05  WS-ABORT-MSG-SYSRC      PIC X(02).
+012900
+013000***********************
+013100*  SWITCHES           *
+013200***********************
+013300
+013400 01  SWITCHES.
+013500     05  WS-YTDMAST-SWITCH       PIC X(01) VALUE 'N'.
+013600         88  WS-YTDMAST-EOF                VALUE 'Y'.
+013700
+013800***********************
+013900*  ACCUMULATORS       *
+014000***********************
+014100
+014200 01  ACCUMULATORS.
+014300     05  WS-RECORD-COUNT         PIC S9(07) COMP-3     VALUE +0.
+014400     05  WS-TOTAL-GROSS          PIC S9(11)V99 COMP-3  VALUE +0.
+014500     05  WS-TOTAL-FEDTX          PIC S9(11)V99 COMP-3  VALUE +0.
+014600     05  WS-TOTAL-STATETX        PIC S9(11)V99 COMP-3  VALUE +0.
+014700
+014800***********************
+014900*  RECORD LAYOUTS     *
+015000***********************
+015100
+015200 01  WS-TAXFEED-HEADER.
+015300     05 WTH-RECORD-TYPE          PIC X(01) VALUE 'H'.
+015400     05 WTH-COMPANY-ID           PIC X(08) VALUE 'PAYROLL1'.
+015500     05 WTH-TAX-YEAR             PIC X(04).
+015600     05 WTH-RUN-DATE             PIC X(08).
+015700     05 WTH-FILLER               PIC X(79) VALUE SPACES.
+015800
+015900 01  WS-TAXFEED-DETAIL.
+016000     05 WTD-RECORD-TYPE          PIC X(01) VALUE 'D'.
+016100     05 WTD-EMPLOYEE-ID          PIC X(08).
+016200     05 WTD-LAST-NAME            PIC X(20).
+016300     05 WTD-FIRST-NAME           PIC X(15).
+016400     05 WTD-MID-INIT             PIC X(01).
+016500     05 WTD-STATE-CODE           PIC X(02).
+016600     05 WTD-TAX-YEAR             PIC X(04).
+016700     05 WTD-ANNUAL-GROSS         PIC 9(09)V99.
+016800     05 WTD-ANNUAL-FEDTX         PIC 9(09)V99.
+016900     05 WTD-ANNUAL-STATETX       PIC 9(09)V99.
+017000     05 WTD-ANNUAL-NET           PIC 9(09)V99.
+017100     05 WTD-FILLER               PIC X(05) VALUE SPACES.
+017200
+017300 01  WS-TAXFEED-TRAILER.
+017400     05 WTT-RECORD-TYPE          PIC X(01) VALUE 'T'.
+017500     05 WTT-RECORD-COUNT         PIC 9(07).
+017600     05 WTT-TOTAL-GROSS          PIC 9(11)V99.
+017700     05 WTT-TOTAL-FEDTX          PIC 9(11)V99.
+017800     05 WTT-TOTAL-STATETX        PIC 9(11)V99.
+017900     05 WTT-FILLER               PIC X(53) VALUE SPACES.
+018000
+018100 01  WS-END-OF-WORKING-STORAGE.
+018200     05 WS-END-OF-WS-MARKER      PIC X(35) VALUE
+018300        'LAB16 WORKING STORAGE ENDS HERE'.
+018400*****************************************************************
+018500*          L I N K A G E
+018600*****************************************************************
+018700
+018800 LINKAGE SECTION.
+018900
+019000 01  LS-TAX-YEAR                 PIC X(04).
+019100*                         YYYY, THE TAX YEAR BEING CLOSED OUT,
+019200*                         SUPPLIED VIA THE EXEC PARM.
+019300
+019400*****************************************************************
+019500*          P R O C E D U R E     D I V I S I O N
+019600*****************************************************************
+019700
+019800 PROCEDURE DIVISION USING LS-TAX-YEAR.
+019900 0000-MAINLINE.
+020000     PERFORM 1000-INITIALIZATION     THRU 1000-EXIT
+020100     PERFORM 2000-PROCESS-YTD-RECORD THRU 2000-EXIT
+020200         UNTIL WS-YTDMAST-EOF
+020300     PERFORM 3000-WRITE-TRAILER      THRU 3000-EXIT
+020400     PERFORM 4000-TERMINATE          THRU 4000-EXIT
+020500     GOBACK
+020600
+020700     .
+020800*****************************************************************
+020900*  INITIALIZATION ROUTINE
+021000*****************************************************************
+021100
+021200 1000-INITIALIZATION.
+021300     OPEN INPUT  YTD-MASTER
+021400     IF WS-YTDFILE-STATUS-CODE = '00' THEN
+021500         CONTINUE
+021600     ELSE
+021700         MOVE '1000-INITIALIZATION, ' TO WS-ABORT-MSG-PGRPH
+021800         MOVE 'OPENING YTD-MASTER, ' TO WS-ABORT-MSG-EDESC
+021900         MOVE WS-YTDFILE-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+022000         MOVE 1001 TO RETURN-CODE
+022100         PERFORM 9999-ABORT THRU 9999-EXIT
+022200     END-IF
+022300
+022400     OPEN OUTPUT TAXFEED
+022500     IF WS-TAXFEED-STATUS-CODE = '00' THEN
+022600         CONTINUE
+022700     ELSE
+022800         MOVE '1000-INITIALIZATION, ' TO WS-ABORT-MSG-PGRPH
+022900         MOVE 'OPENING TAXFEED, ' TO WS-ABORT-MSG-EDESC
+023000         MOVE WS-TAXFEED-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+023100         MOVE 1002 TO RETURN-CODE
+023200         PERFORM 9999-ABORT THRU 9999-EXIT
+023300     END-IF
+023400
+023500     MOVE FUNCTION CURRENT-DATE (1:8) TO WTH-RUN-DATE
+023600     MOVE LS-TAX-YEAR                 TO WTH-TAX-YEAR
+023700     MOVE WS-TAXFEED-HEADER           TO TAXFEED-RECORD
+023800     PERFORM 8500-WRITE-TAXFEED-RECORD THRU 8500-EXIT
+023900
+024000     PERFORM 8000-READ-YTD-MASTER THRU 8000-EXIT
+024100
+024200     .
+024300 1000-EXIT.
+024400     EXIT.
+024500*****************************************************************
+024600*  BUILD AND WRITE ONE EMPLOYEE'S ANNUAL SUMMARY
+024700*****************************************************************
+024800
+024900 2000-PROCESS-YTD-RECORD.
+025000     MOVE SPACES            TO WS-TAXFEED-DETAIL
+025100     MOVE 'D'                TO WTD-RECORD-TYPE
+025200     MOVE YM-EMPLOYEE-ID     TO WTD-EMPLOYEE-ID
+025300     MOVE YM-LAST-NAME       TO WTD-LAST-NAME
+025400     MOVE YM-FIRST-NAME      TO WTD-FIRST-NAME
+025500     MOVE YM-MID-INIT        TO WTD-MID-INIT
+025600     MOVE YM-STATE-CODE      TO WTD-STATE-CODE
+025700     MOVE LS-TAX-YEAR        TO WTD-TAX-YEAR
+025800     MOVE YM-YTD-GROSS       TO WTD-ANNUAL-GROSS
+025900     MOVE YM-YTD-FEDTX       TO WTD-ANNUAL-FEDTX
+026000     MOVE YM-YTD-STATETX     TO WTD-ANNUAL-STATETX
+026100     MOVE YM-YTD-NET         TO WTD-ANNUAL-NET
+026200
+026300     MOVE WS-TAXFEED-DETAIL  TO TAXFEED-RECORD
+026400     PERFORM 8500-WRITE-TAXFEED-RECORD THRU 8500-EXIT
+026500
+026600     ADD +1             TO WS-RECORD-COUNT
+026700     ADD YM-YTD-GROSS   TO WS-TOTAL-GROSS
+026800     ADD YM-YTD-FEDTX   TO WS-TOTAL-FEDTX
+026900     ADD YM-YTD-STATETX TO WS-TOTAL-STATETX
+027000
+027100     PERFORM 8000-READ-YTD-MASTER THRU 8000-EXIT
+027200
+027300     .
+027400 2000-EXIT.
+027500     EXIT.
+027600*****************************************************************
+027700*  WRITE THE TRAILER RECORD
+027800*****************************************************************
+027900
+028000 3000-WRITE-TRAILER.
+028100     MOVE SPACES             TO WS-TAXFEED-TRAILER
+028200     MOVE 'T'                 TO WTT-RECORD-TYPE
+028300     MOVE WS-RECORD-COUNT     TO WTT-RECORD-COUNT
+028400     MOVE WS-TOTAL-GROSS      TO WTT-TOTAL-GROSS
+028500     MOVE WS-TOTAL-FEDTX      TO WTT-TOTAL-FEDTX
+028600     MOVE WS-TOTAL-STATETX    TO WTT-TOTAL-STATETX
+028700
+028800     MOVE WS-TAXFEED-TRAILER  TO TAXFEED-RECORD
+028900     PERFORM 8500-WRITE-TAXFEED-RECORD THRU 8500-EXIT
+029000
+029100     .
+029200 3000-EXIT.
+029300     EXIT.
+029400*****************************************************************
+029500*  TERMINATION ROUTINE
+029600*****************************************************************
+029700
+029800 4000-TERMINATE.
+029900     CLOSE YTD-MASTER, TAXFEED
+030000
+030100     DISPLAY '*** LAB16...TOTALS ***'
+030200     DISPLAY 'EMPLOYEES ON YEAR-END FEED : ' WS-RECORD-COUNT
+030300     DISPLAY 'TOTAL ANNUAL GROSS BONUS   : ' WS-TOTAL-GROSS
+030400     DISPLAY 'TOTAL ANNUAL FEDERAL TAX   : ' WS-TOTAL-FEDTX
+030500     DISPLAY 'TOTAL ANNUAL STATE TAX     : ' WS-TOTAL-STATETX
+030600
+030700     MOVE 0 TO RETURN-CODE
+030800
+030900     .
+031000 4000-EXIT.
+031100     EXIT.
+031200*****************************************************************
+031300*  READ YTD MASTER ROUTINE
+031400*****************************************************************
+031500
+031600 8000-READ-YTD-MASTER.
+031700     READ YTD-MASTER
+031800         AT END
+031900             SET WS-YTDMAST-EOF TO TRUE
+032000         NOT AT END
+032100             CONTINUE
+032200     END-READ
+032300
+032400     .
+032500 8000-EXIT.
+032600     EXIT.
+032700*****************************************************************
+032800*  WRITE TAX FEED RECORD
+032900*****************************************************************
+033000
+033100 8500-WRITE-TAXFEED-RECORD.
+033200     WRITE TAXFEED-RECORD
+033300     IF WS-TAXFEED-STATUS-CODE = '00' THEN
+033400         CONTINUE
+033500     ELSE
+033600         MOVE '8500-WRITE-TAXFEED-RECORD, ' TO WS-ABORT-MSG-PGRPH
+033700         MOVE 'WRITING TO TAXFEED, ' TO WS-ABORT-MSG-EDESC
+033800         MOVE WS-TAXFEED-STATUS-CODE TO WS-ABORT-MSG-SYSRC
+033900         MOVE 8501 TO RETURN-CODE
+034000         PERFORM 9999-ABORT THRU 9999-EXIT
+034100     END-IF
+034200
+034300     .
+034400 8500-EXIT.
+034500     EXIT.
+034600*****************************************************************
+034700*  MAJOR ERROR HANDLING ROUTINE
+034800*****************************************************************
+034900
+035000 9999-ABORT.
+035100     MOVE RETURN-CODE TO WS-RETURN-CODE-DISPLAY
+035200     DISPLAY 'PROGRAM: LAB16, ', WS-ABORT-MSG-STRING, ', RC='
+035300         WS-RETURN-CODE-DISPLAY
+035400     DIVIDE 1 BY WS-ABORT-TRIGGER GIVING WS-ABORT-CODE
+035500
+035600     .
+035700 9999-EXIT.
+035800     EXIT.
+035900*****************************************************************
+036000*  PHYSICAL END OF PROGRAM
+036100*****************************************************************
