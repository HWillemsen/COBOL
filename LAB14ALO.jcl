@@ -0,0 +1,42 @@
+//LAB14ALO JOB (ACCT999,PAYROLL),'ALLOCATE YTDMAST',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),REGION=2M
+//*
+//*****************************************************************
+//*                                                                *
+//*  JOBNAME   : LAB14ALO                                          *
+//*  PURPOSE   : ONE-TIME IDCAMS ALLOCATION OF THE YEAR-TO-DATE    *
+//*              BONUS MASTER (PAYROLL.BONUS.YTDMAST) AS A VSAM    *
+//*              KSDS, KEYED BY EMPLOYEE ID.  RUN THIS JOB ONCE,   *
+//*              BEFORE THE FIRST RUN OF LAB14 - LAB14 OPENS THE   *
+//*              CLUSTER I-O AND LOADS IT, BUT CANNOT DEFINE THE   *
+//*              CLUSTER ITSELF.  DO NOT RESUBMIT THIS JOB AFTER   *
+//*              THE CLUSTER EXISTS - IDCAMS WILL FAIL WITH A      *
+//*              DUPLICATE DATA SET NAME CONDITION.                *
+//*                                                                *
+//*---------------------------------------------------------------*
+//*                 UPDATE LOG                                    *
+//*---------------------------------------------------------------*
+//*                                                                *
+//* PERSON  PROJECT   DATE      DESCRIPTION                       *
+//* ------  --------  --------  ------------------------------    *
+//* SUZI Q  PAYROLL   08/09/26  INITIAL ONE-TIME ALLOCATION JOB    *
+//*                                                                *
+//*****************************************************************
+//*
+//ALLOCYTD EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=A
+//SYSIN    DD   *
+  DEFINE CLUSTER -
+      ( NAME(PAYROLL.BONUS.YTDMAST)          -
+        INDEXED                              -
+        KEYS(8 0)                            -
+        RECORDSIZE(70 70)                    -
+        FREESPACE(10 10)                     -
+        SPACE(10,10) CYLINDERS               -
+        VOLUMES(SYSDA)                       -
+      )                                      -
+      DATA                                   -
+      ( NAME(PAYROLL.BONUS.YTDMAST.DATA) )   -
+      INDEX                                  -
+      ( NAME(PAYROLL.BONUS.YTDMAST.INDEX) )
+/*
