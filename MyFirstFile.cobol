@@ -1,371 +1,498 @@
-000100 IDENTIFICATION DIVISION.                                       
-000200 PROGRAM-ID.    LAB9.                                           
-000300 AUTHOR.        LEIGH BRITAIN.                                  
-000400 INSTALLATION.  GREAT BRITAIN                                   
-000500 DATE-WRITTEN.  JULY 2023.                                      
-000600 DATE-COMPILED.                                                 
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB9.
+000300 AUTHOR.        LEIGH BRITAIN.
+000400 INSTALLATION.  GREAT BRITAIN
+000500 DATE-WRITTEN.  JULY 2023.
+000600 DATE-COMPILED.
 000700****************************************************************
 000800*                      PROGRAM LAB9                            *
 000900****************************************************************
 001000*   THIS PROGRAM CREATES THE FIRST MONTHLY BONUS REPORT        *
 001100*   WITH THE ADDITION OF FEDERAL TAX, NET, AND MESSAGE COLUMNS *
 001200****************************************************************
-001300                                                                
+001300
 001400****************************************************************
 001500*          E N V I R O N M E N T   D I V I S I O N             *
 001600****************************************************************
-001700 ENVIRONMENT DIVISION.                                          
-001800 INPUT-OUTPUT SECTION.                                          
-001900 FILE-CONTROL.                                                  
-002000     SELECT IN-BONUS    ASSIGN TO INBONUS.                      
-002100     SELECT OUT-REPORT  ASSIGN TO OUTREPT.                      
-002200                                                                
-002300****************************************************************
-002400*          D A T A   D I V I S I O N                           *
-002500****************************************************************
-002600 DATA DIVISION.                                                 
-002700 FILE SECTION.                                                  
-002800                                                                
-002900****************************************************************
-003000*    IN-BONUS                                    INPUT         *
-003100****************************************************************
-003200                                                                
-003300 FD  IN-BONUS                                                   
-003400     RECORDING F                                                
-003500     LABEL RECORDS STANDARD                                     
-003600     RECORD CONTAINS 76 CHARACTERS                              
-003700     BLOCK CONTAINS 0 RECORDS                                   
-003800     DATA RECORD IS IN-BONUS-RECORD.                            
-003900                                                                
-004000 01  IN-BONUS-RECORD.                                           
-004100     05 IN-RECORD PIC X(76).                                    
-004200                                                                
-004300****************************************************************
-004400*    OUT-REPORT                                  OUTPUT        *
-004500****************************************************************
-004600                                                                
-004700 FD  OUT-REPORT                                                 
-004800     RECORDING F                                                
-004900     LABEL RECORDS STANDARD                                     
-005000     RECORD CONTAINS 133 CHARACTERS                             
-005100     BLOCK CONTAINS 0 RECORDS                                   
-005200     DATA RECORD IS OUT-REPORT-RECORD.                          
-005300                                                                
-005400 01  OUT-REPORT-RECORD.                                         
-005500     05 OUT-RECORD              PIC X(133).                     
-005600                                                                
-005700****************************************************************
-005800*          W O R K I N G - S T O R A G E                       *
-005900****************************************************************
-006000 WORKING-STORAGE SECTION.                                       
-006100 01  FILLER                          PIC X(37) VALUE            
-006200     ' BEGIN WORKING STORAGE FOR LAB9'.                         
-006300                                                                
-006400****************************************************************
-006500*  ACCUMULATORS                                                *
-006600****************************************************************
-006700 01  ACCUMULATORS.                                              
-006800     05  A-BONUS-IN                  PIC S9(04)  COMP VALUE +0. 
-006900     05  A-REC-OUT                   PIC S9(04)  COMP VALUE +0. 
-007000     05  A-LINE-CTR                  PIC S9(04)  COMP VALUE +0. 
-007100     05  A-PAGE-CTR                  PIC S9(04)  COMP VALUE +0. 
-007200                                                                
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT IN-BONUS    ASSIGN TO INBONUS.
+002100     SELECT OUT-REPORT  ASSIGN TO OUTREPT.
+002200     SELECT FED-TABLE-FILE ASSIGN TO FEDTABLE.
+002300
+002400****************************************************************
+002500*          D A T A   D I V I S I O N                           *
+002600****************************************************************
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900
+003000****************************************************************
+003100*    IN-BONUS                                    INPUT         *
+003200****************************************************************
+003300
+003400 FD  IN-BONUS
+003500     RECORDING F
+003600     LABEL RECORDS STANDARD
+003700     RECORD CONTAINS 76 CHARACTERS
+003800     BLOCK CONTAINS 0 RECORDS
+003900     DATA RECORD IS IN-BONUS-RECORD.
+004000
+004100 01  IN-BONUS-RECORD.
+004200     05 IN-RECORD PIC X(76).
+004300
+004400****************************************************************
+004500*    OUT-REPORT                                  OUTPUT        *
+004600****************************************************************
+004700
+004800 FD  OUT-REPORT
+004900     RECORDING F
+005000     LABEL RECORDS STANDARD
+005100     RECORD CONTAINS 133 CHARACTERS
+005200     BLOCK CONTAINS 0 RECORDS
+005300     DATA RECORD IS OUT-REPORT-RECORD.
+005400
+005500 01  OUT-REPORT-RECORD.
+005600     05 OUT-RECORD              PIC X(133).
+005700
+005800****************************************************************
+005900*    FED-TABLE-FILE                               INPUT        *
+006000****************************************************************
+006100
+006200 FD  FED-TABLE-FILE
+006300     RECORDING F
+006400     LABEL RECORDS STANDARD
+006500     RECORD CONTAINS 12 CHARACTERS
+006600     BLOCK CONTAINS 0 RECORDS
+006700     DATA RECORD IS FED-TABLE-RECORD.
+006800
+006900 01  FED-TABLE-RECORD.
+007000     05 FTF-UPPER-LIMIT         PIC 9(07)V99.
+007100     05 FTF-RATE                PIC V999.
+007200
 007300****************************************************************
-007400*  INPUT FILE LAYOUT                                           *
+007400*          W O R K I N G - S T O R A G E                       *
 007500****************************************************************
-007600 01  W-IN-BONUS-REC.                                            
-007700     05  W-IN-STATE                  PIC X(02).                 
-007800     05  W-IN-LAST-NAME              PIC X(20).                 
-007900     05  W-IN-FIRST-NAME             PIC X(15).                 
-008000     05  W-IN-MIDDLE-INIT            PIC X(01).                 
-008100     05  W-IN-GROSS-AMT              PIC 9(07)V99 COMP-3.       
-008200     05  W-IN-FED-EXEMPT-IND         PIC X(01).                 
-008300         88 TAX-EXEMPT               VALUE 'Y'.                 
-008400     05  W-IN-ST-EXEMPT-IND          PIC X(01).                 
-008500     05  FILLER                      PIC X(31).                 
-008600                                                                
-008700****************************************************************
-008800*  PRINT LINES                                                 *
+007600 WORKING-STORAGE SECTION.
+007700 01  FILLER                          PIC X(37) VALUE
+007800     ' BEGIN WORKING STORAGE FOR LAB9'.
+007900
+008000****************************************************************
+008100*  ACCUMULATORS                                                *
+008200****************************************************************
+008300 01  ACCUMULATORS.
+008400     05  A-BONUS-IN                  PIC S9(04)  COMP VALUE +0.
+008500     05  A-REC-OUT                   PIC S9(04)  COMP VALUE +0.
+008600     05  A-LINE-CTR                  PIC S9(04)  COMP VALUE +0.
+008700     05  A-PAGE-CTR                  PIC S9(04)  COMP VALUE +0.
+008800
 008900****************************************************************
-009000                                                                
-009100 01  PRINT-LINES.                                               
-009200                                                                 
-009300     05  P-OUT-REC                   PIC X(133).                 
-009400                                                                 
-009500     05  P-HEADER-1.                                             
-009600         10  P-HDR1-CC               PIC X(01) VALUE '1'.        
-009700         10  FILLER                  PIC X(11) VALUE             
-009800                                         'REPORT ID:'.           
-009900         10  P-HDR1-REPORT-ID        PIC X(08) VALUE SPACE.      
-010000         10  FILLER                  PIC X(16) VALUE SPACE.      
-010100         10  FILLER                  PIC X(23) VALUE             
-010200                                       'COBOL CASE STUDY'.       
-010300         10  FILLER                  PIC X(10) VALUE SPACE.      
-010400         10  FILLER                  PIC X(29) VALUE             
-010500                                         'MONTHLY BONUS REPORT '.
-010600         10  FILLER                  PIC X(06) VALUE 'PAGE: '.   
-010700         10  P-HDR1-PAGE             PIC Z9    VALUE ZERO.       
-010800         10  FILLER                  PIC X(27) VALUE SPACES .    
-010900                                                                 
-011000     05  P-HEADER-11.                                            
-011100         10  P-HDR11-CC              PIC X(01)  VALUE ' '.       
-011200         10  FILLER                  PIC X(89) VALUE SPACE.      
-011300         10  FILLER                  PIC X(06)  VALUE 'DATE: '.  
-011400         10  P-HDR11-MONTH           PIC 9(02)  VALUE ZERO.      
-011500         10  FILLER                  PIC X(01)  VALUE '/'.       
-011600         10  P-HDR11-DAY             PIC 9(02)  VALUE ZERO.      
-011700         10  FILLER                  PIC X(01)  VALUE '/'.       
-011800         10  P-HDR11-YEAR            PIC 9(04)  VALUE ZERO.      
-011900         10  FILLER                  PIC X(33) VALUE SPACE.      
-012000                                                                 
-012100     05  P-HEADER-12.                                            
-012200         10  P-HDR12-CC              PIC X(01)  VALUE ' '.      
-012300         10  FILLER                  PIC X(89) VALUE SPACE.     
-012400         10  FILLER                  PIC X(06)  VALUE 'TIME: '. 
-012500         10  P-HDR12-HOUR            PIC 9(02)  VALUE ZERO.     
-012600         10  FILLER                  PIC X(01)  VALUE ':'.      
-012700         10  P-HDR12-MINUTE          PIC 9(02)  VALUE ZERO.     
-012800         10  FILLER                  PIC X(01)  VALUE ':'.      
-012900         10  P-HDR12-SECOND          PIC 9(04)  VALUE ZERO.     
-013000         10  FILLER                  PIC X(33) VALUE SPACE.     
-013100                                                                
-013200     05  P-HEADER-3.                                            
-013300         10  P-HDR3-CC               PIC X(01) VALUE '-'.       
-013400         10  FILLER                  PIC X(41) VALUE 'NAME'.    
-013500         10  FILLER                  PIC X(09) VALUE 'STATE'.   
-013600         10  FILLER                  PIC X(13) VALUE 'GROSS'.   
-013700         10  FILLER                  PIC X(13) VALUE 'FED TAX'. 
-013800         10  FILLER                  PIC X(10) VALUE 'NET'.     
-013900         10  FILLER                  PIC X(18) VALUE 'MESSAGE'. 
-014000         10  FILLER                  PIC X(24) VALUE SPACE.     
-014100                                                                
-014200     05  P-HEADER-4.                                            
-014300         10  P-HDR4-CC               PIC X(01) VALUE '+'.       
-014400         10  FILLER                  PIC X(105) VALUE ALL '_'.  
-014500         10  FILLER                  PIC X(27) VALUE SPACE.     
-014600                                                                
-014700     05  P-HEADER-5.                                            
-014800         10  P-HDR5-CC               PIC X(01) VALUE ' '.       
-014900         10  FILLER                  PIC X(132) VALUE SPACES.   
-015000                                                                
-015100     05  P-HEADER-6.                                            
-015200         10  P-HDR6-CC               PIC X(01) VALUE ' '.       
-015300         10  FILLER                  PIC X(132)                 
-015400                            VALUE '***   END OF REPORT   ***'.
-015500     05  P-DETAIL-1.                                         
-015600         10  P-DTL1-CC               PIC X(01) VALUE ' '.    
-015700         10  P-DTL1-LAST-NAME        PIC X(20) VALUE SPACE.  
-015800         10  FILLER                  PIC X(01) VALUE SPACE.  
-015900         10  P-DTL1-FIRST-NAME       PIC X(15).              
-016000         10  FILLER                  PIC X(01) VALUE SPACE.  
-016100         10  P-DTL1-MIDDLE-INIT      PIC X(01).              
-016200         10  FILLER                  PIC X(03) VALUE SPACE.  
-016300         10  P-DTL1-STATE            PIC X(02).              
-016400         10  FILLER                  PIC X(03) VALUE SPACE.  
-016500         10  P-DTL1-GROSS            PIC Z,ZZZ,ZZ9.99.       
-016600         10  FILLER                  PIC X(01) VALUE SPACE.  
-016700         10  P-DTL1-FED-TAX          PIC Z,ZZZ,ZZ9.99.       
-016800         10  FILLER                  PIC X(01) VALUE SPACE.  
-016900         10  P-DTL1-NET              PIC Z,ZZZ,ZZ9.99.       
-017000         10  FILLER                  PIC X(02) VALUE SPACE.  
-017100         10  P-DTL1-MESSAGE          PIC X(19) VALUE SPACE.     
-017200         10  FILLER                  PIC X(30) VALUE SPACE.     
-017300                                                                
-017400 01 VARIABLES.                                                  
-017500     05  P-DTL1-FED-TAX-N        PIC 9(7)V99.                   
-017600     05  P-DTL1-NET-N            PIC 9(7)V99.                   
-017700                                                                
-017800****************************************************************
-017900*  SWITCHES                                                    *
-018000****************************************************************
-018100                                                                
-018200 01  SWITCHES.                                                  
-018300     05  SW-BONUS-EOF                PIC X(01)  VALUE 'N'.      
-018400         88  BONUS-EOF                          VALUE 'Y'.      
-018500                                                                
-018600****************************************************************
-018700*          P R O C E D U R E   D I V I S I O N                 *
-018800****************************************************************  
-018900 PROCEDURE DIVISION.                                              
-019000                                                                  
-019100****************************************************************  
-019200*  MAINLINE.                                                   *  
-019300****************************************************************  
-019400 P0100-MAINLINE.                                                  
-019500                                                                  
-019600     PERFORM P0200-INITIALIZATION THRU P0299-EXIT.                
-019700                                                                  
-019800     PERFORM P0300-PROCESS-BONUS  THRU P0399-EXIT                 
-019900         UNTIL BONUS-EOF.                                         
-020000                                                                  
-020100     PERFORM P0400-FINALIZATION   THRU P0499-EXIT.                
-020200                                                                  
-020300     MOVE +0 TO RETURN-CODE.                                      
-020400                                                                  
-020500     GOBACK.                                                      
-020600                                                                  
-020700 P0199-EXIT.                                                      
-020800     EXIT.                                                        
-020900                                                                  
-021000****************************************************************  
-021100*  LOGICAL END OF PROGRAM                                      *  
-021200****************************************************************  
-021300                                                                  
-021400****************************************************************  
-021500*  INITIALIZE.                                                 *  
-021600****************************************************************  
-021700 P0200-INITIALIZATION.                                            
-021800                                                                  
-021900     OPEN INPUT  IN-BONUS                                         
-022000          OUTPUT OUT-REPORT                                       
-022100                                                                  
-022200     MOVE 'LAB9' TO P-HDR1-REPORT-ID.                           
-022300     MOVE FUNCTION CURRENT-DATE (5:2)   TO P-HDR11-MONTH        
-022400     MOVE FUNCTION CURRENT-DATE (7:2)   TO P-HDR11-DAY          
-022500     MOVE FUNCTION CURRENT-DATE (1:4)   TO P-HDR11-YEAR         
-022600     MOVE FUNCTION CURRENT-DATE (9:2)   TO P-HDR12-HOUR         
-022700     MOVE FUNCTION CURRENT-DATE (11:2)  TO P-HDR12-MINUTE       
-022800     MOVE FUNCTION CURRENT-DATE (13:4)  TO P-HDR12-SECOND       
-022900                                                                
-023000     PERFORM P0700-READ-BONUS THRU P0799-EXIT.                  
-023100     PERFORM P0500-HEADERS THRU P0599-EXIT.                     
-023200                                                                
-023300 P0299-EXIT.                                                    
-023400     EXIT.                                                      
-023500                                                                
-023600****************************************************************
-023700*  PROCESS-BONUS.                                              *
-023800****************************************************************
-023900 P0300-PROCESS-BONUS.                                    
-024000                                                         
-024100     IF A-LINE-CTR > 15 THEN                             
-024200         MOVE 0 TO A-LINE-CTR                            
-024300         PERFORM P0500-HEADERS THRU P0599-EXIT           
-024400     END-IF.                                             
-024500                                                         
-024600     MOVE W-IN-LAST-NAME   TO P-DTL1-LAST-NAME           
-024700     MOVE W-IN-FIRST-NAME  TO P-DTL1-FIRST-NAME          
-024800     MOVE W-IN-MIDDLE-INIT TO P-DTL1-MIDDLE-INIT         
-024900     MOVE W-IN-STATE       TO P-DTL1-STATE               
-025000     MOVE W-IN-GROSS-AMT   TO P-DTL1-GROSS               
-025100                                                         
-025200     IF TAX-EXEMPT                                       
-025300         MOVE ZEROES                 TO P-DTL1-FED-TAX   
-025400         MOVE P-DTL1-GROSS           TO P-DTL1-NET       
-025500         MOVE 'TAX EXEMPT EMPLOYEE'  TO P-DTL1-MESSAGE   
-025600     ELSE                                                      
-025700         MULTIPLY W-IN-GROSS-AMT BY 0.28                       
-025800                                     GIVING P-DTL1-FED-TAX-N   
-025900         SUBTRACT P-DTL1-FED-TAX-N   FROM W-IN-GROSS-AMT       
-026000                                     GIVING P-DTL1-NET-N       
-026100         MOVE P-DTL1-FED-TAX-N       TO P-DTL1-FED-TAX         
-026200         MOVE P-DTL1-NET-N           TO P-DTL1-NET             
-026300         MOVE SPACES                 TO P-DTL1-MESSAGE         
-026400     END-IF                                                    
-026500                                                               
-026600     MOVE P-DETAIL-1       TO P-OUT-REC                        
-026700     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.               
-026800     ADD +1                TO A-REC-OUT                        
-026900                                                               
-027000* BLANK OUT THE DETAIL LINE                                    
-027100     MOVE SPACES         TO P-DETAIL-1.                        
-027200                                                               
-027300     PERFORM P0700-READ-BONUS   THRU P0799-EXIT.                 
-027400                                                                 
-027500 P0399-EXIT.                                                     
-027600     EXIT.                                                       
-027700                                                                 
-027800**************************************************************** 
-027900*  FINALIZATION.                                               * 
-028000**************************************************************** 
-028100 P0400-FINALIZATION.                                             
-028200                                                                 
-028300     IF A-LINE-CTR > 15                                          
-028400         PERFORM P0500-HEADERS THRU P0599-EXIT                   
-028500     END-IF                                                      
-028600     PERFORM P0800-WRITE-BLANK-LINES THRU P0899-EXIT             
-028700             UNTIL A-LINE-CTR = 15.                              
-028800     MOVE P-HEADER-6     TO P-OUT-REC                            
-028900     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.                 
-029000                                                                 
-029100     CLOSE IN-BONUS                                              
-029200           OUT-REPORT                                            
-029300                                                                 
-029400     DISPLAY '*** LAB9 TOTALS ***'.                              
-029500     DISPLAY 'TOTAL RECORDS READ    : ' A-BONUS-IN.              
-029600     DISPLAY 'TOTAL RECORDS WRITTEN : ' A-REC-OUT.               
-029700                                                                 
-029800                                                                 
-029900 P0499-EXIT.                                                     
-030000     EXIT.                                                       
-030100                                                                 
-030200 EJECT                                                           
-030300**************************************************************** 
-030400*  HEADERS.                                                    * 
-030500**************************************************************** 
-030600 P0500-HEADERS.                                                  
-030700                                                          
-030800     ADD +1 TO A-PAGE-CTR.                                
-030900     MOVE A-PAGE-CTR TO P-HDR1-PAGE.                      
-031000                                                          
-031100     MOVE P-HEADER-1     TO P-OUT-REC.                    
-031200     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.          
-031300                                                          
-031400     MOVE P-HEADER-11    TO P-OUT-REC.                    
-031500     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.          
-031600                                                          
-031700     MOVE P-HEADER-12    TO P-OUT-REC.                    
-031800     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.          
-031900                                                          
-032000     MOVE P-HEADER-3     TO P-OUT-REC.                    
-032100     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.          
-032200                                                          
-032300     MOVE P-HEADER-4     TO P-OUT-REC.                    
-032400     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.                 
-032500                                                                 
-032600     MOVE '0'            TO P-DTL1-CC.                           
-032700                                                                 
-032800     MOVE 8              TO A-LINE-CTR.                          
-032900                                                                 
-033000 P0599-EXIT.                                                     
-033100     EXIT.                                                       
-033200                                                                 
-033300**************************************************************** 
-033400*  WRITE-REPORT.                                               * 
-033500**************************************************************** 
-033600 P0600-WRITE-REPORT.                                             
-033700                                                                 
-033800     WRITE OUT-REPORT-RECORD FROM P-OUT-REC.                     
-033900                                                                 
-034000     ADD +1 TO A-LINE-CTR.                                       
-034100                                                                
-034200 P0699-EXIT.                                                    
-034300     EXIT.                                                      
-034400                                                                
+009000*  FEDERAL TAX BRACKET TABLE - LOADED AT RUNTIME FROM THE       *
+009100*  FED-TABLE-FILE BY P0900-LOAD-FED-TABLE, SO A BRACKET CHANGE  *
+009200*  IS JUST A DATA CHANGE, NOT A RECOMPILE.                      *
+009300****************************************************************
+009400 01  FEDERAL-TAX-TABLE.
+009500     05  FED-BRACKET             OCCURS 5 TIMES
+009600                                 INDEXED BY FB-NDX.
+009700         10  FB-UPPER-LIMIT      PIC 9(07)V99.
+009800         10  FB-RATE             PIC V999.
+009900
+010000 01  WS-FED-TABLE-SWITCHES.
+010100     05  WS-FED-TABLE-EOF-SW     PIC X(01)  VALUE 'N'.
+010200         88  WS-FED-TABLE-EOF        VALUE 'Y'.
+010300     05  WS-FED-TABLE-FULL-SW    PIC X(01)  VALUE 'N'.
+010400         88  WS-FED-TABLE-IS-FULL    VALUE 'Y'.
+010410     05  WS-FED-BRACKET-COUNT    PIC 9(01)  VALUE 0.
+010500
+010600 01  WS-FED-TAX-RATE             PIC V999.
+010700
+010800****************************************************************
+010900*  INPUT FILE LAYOUT                                           *
+011000****************************************************************
+011100 COPY BONUSCMP REPLACING
+011200     BC-RECORD              BY  W-IN-BONUS-REC
+011300     BC-STATE-CODE          BY  W-IN-STATE-CODE
+011400     BC-LAST-NAME           BY  W-IN-LAST-NAME
+011500     BC-FIRST-NAME          BY  W-IN-FIRST-NAME
+011600     BC-MID-INIT            BY  W-IN-MID-INIT
+011700     BC-BONUS-AMT           BY  W-IN-BONUS-AMT
+011800     BC-FED-TAX-EXEMPT-CODE BY  W-IN-FED-TAX-EXEMPT-CODE
+011900     BC-FED-EXEMPT          BY  W-IN-FED-EXEMPT
+012000     BC-FED-NON-EXEMPT      BY  W-IN-FED-NON-EXEMPT
+012100     BC-ST-TAX-EXEMPT-CODE  BY  W-IN-ST-TAX-EXEMPT-CODE
+012200     BC-STATE-EXEMPT        BY  W-IN-STATE-EXEMPT
+012300     BC-STATE-NON-EXEMPT    BY  W-IN-STATE-NON-EXEMPT
+012400     BC-EMPLOYEE-ID         BY  W-IN-EMPLOYEE-ID.
+012500
+012600****************************************************************
+012700*  PRINT LINES                                                 *
+012800****************************************************************
+012900
+013000 01  PRINT-LINES.
+013100
+013200     05  P-OUT-REC                   PIC X(133).
+013300
+013400     05  P-HEADER-1.
+013500         10  P-HDR1-CC               PIC X(01) VALUE '1'.
+013600         10  FILLER                  PIC X(11) VALUE
+013700                                         'REPORT ID:'.
+013800         10  P-HDR1-REPORT-ID        PIC X(08) VALUE SPACE.
+013900         10  FILLER                  PIC X(16) VALUE SPACE.
+014000         10  FILLER                  PIC X(23) VALUE
+014100                                       'COBOL CASE STUDY'.
+014200         10  FILLER                  PIC X(10) VALUE SPACE.
+014300         10  FILLER                  PIC X(29) VALUE
+014400                                         'MONTHLY BONUS REPORT '.
+014500         10  FILLER                  PIC X(06) VALUE 'PAGE: '.
+014600         10  P-HDR1-PAGE             PIC Z9    VALUE ZERO.
+014700         10  FILLER                  PIC X(27) VALUE SPACES .
+014800
+014900     05  P-HEADER-11.
+015000         10  P-HDR11-CC              PIC X(01)  VALUE ' '.
+015100         10  FILLER                  PIC X(89) VALUE SPACE.
+015200         10  FILLER                  PIC X(06)  VALUE 'DATE: '.
+015300         10  P-HDR11-MONTH           PIC 9(02)  VALUE ZERO.
+015400         10  FILLER                  PIC X(01)  VALUE '/'.
+015500         10  P-HDR11-DAY             PIC 9(02)  VALUE ZERO.
+015600         10  FILLER                  PIC X(01)  VALUE '/'.
+015700         10  P-HDR11-YEAR            PIC 9(04)  VALUE ZERO.
+015800         10  FILLER                  PIC X(33) VALUE SPACE.
+015900
+016000     05  P-HEADER-12.
+016100         10  P-HDR12-CC              PIC X(01)  VALUE ' '.
+016200         10  FILLER                  PIC X(89) VALUE SPACE.
+016300         10  FILLER                  PIC X(06)  VALUE 'TIME: '.
+016400         10  P-HDR12-HOUR            PIC 9(02)  VALUE ZERO.
+016500         10  FILLER                  PIC X(01)  VALUE ':'.
+016600         10  P-HDR12-MINUTE          PIC 9(02)  VALUE ZERO.
+016700         10  FILLER                  PIC X(01)  VALUE ':'.
+016800         10  P-HDR12-SECOND          PIC 9(04)  VALUE ZERO.
+016900         10  FILLER                  PIC X(33) VALUE SPACE.
+017000
+017100     05  P-HEADER-3.
+017200         10  P-HDR3-CC               PIC X(01) VALUE '-'.
+017300         10  FILLER                  PIC X(41) VALUE 'NAME'.
+017400         10  FILLER                  PIC X(09) VALUE 'STATE'.
+017500         10  FILLER                  PIC X(13) VALUE 'GROSS'.
+017600         10  FILLER                  PIC X(13) VALUE 'FED TAX'.
+017700         10  FILLER                  PIC X(10) VALUE 'NET'.
+017800         10  FILLER                  PIC X(18) VALUE 'MESSAGE'.
+017900         10  FILLER                  PIC X(24) VALUE SPACE.
+018000
+018100     05  P-HEADER-4.
+018200         10  P-HDR4-CC               PIC X(01) VALUE '+'.
+018300         10  FILLER                  PIC X(105) VALUE ALL '_'.
+018400         10  FILLER                  PIC X(27) VALUE SPACE.
+018500
+018600     05  P-HEADER-5.
+018700         10  P-HDR5-CC               PIC X(01) VALUE ' '.
+018800         10  FILLER                  PIC X(132) VALUE SPACES.
+018900
+019000     05  P-HEADER-6.
+019100         10  P-HDR6-CC               PIC X(01) VALUE ' '.
+019200         10  FILLER                  PIC X(132)
+019300                            VALUE '***   END OF REPORT   ***'.
+019400     05  P-DETAIL-1.
+019500         10  P-DTL1-CC               PIC X(01) VALUE ' '.
+019600         10  P-DTL1-LAST-NAME        PIC X(20) VALUE SPACE.
+019700         10  FILLER                  PIC X(01) VALUE SPACE.
+019800         10  P-DTL1-FIRST-NAME       PIC X(15).
+019900         10  FILLER                  PIC X(01) VALUE SPACE.
+020000         10  P-DTL1-MIDDLE-INIT      PIC X(01).
+020100         10  FILLER                  PIC X(03) VALUE SPACE.
+020200         10  P-DTL1-STATE            PIC X(02).
+020300         10  FILLER                  PIC X(03) VALUE SPACE.
+020400         10  P-DTL1-GROSS            PIC Z,ZZZ,ZZ9.99.
+020500         10  FILLER                  PIC X(01) VALUE SPACE.
+020600         10  P-DTL1-FED-TAX          PIC Z,ZZZ,ZZ9.99.
+020700         10  FILLER                  PIC X(01) VALUE SPACE.
+020800         10  P-DTL1-NET              PIC Z,ZZZ,ZZ9.99.
+020900         10  FILLER                  PIC X(02) VALUE SPACE.
+021000         10  P-DTL1-MESSAGE          PIC X(19) VALUE SPACE.
+021100         10  FILLER                  PIC X(30) VALUE SPACE.
+021200
+021300 01 VARIABLES.
+021400     05  P-DTL1-FED-TAX-N        PIC 9(7)V99.
+021500     05  P-DTL1-NET-N            PIC 9(7)V99.
+021600
+021700****************************************************************
+021800*  SWITCHES                                                    *
+021900****************************************************************
+022000
+022100 01  SWITCHES.
+022200     05  SW-BONUS-EOF                PIC X(01)  VALUE 'N'.
+022300         88  BONUS-EOF                          VALUE 'Y'.
+022400
+022500****************************************************************
+022600*          P R O C E D U R E   D I V I S I O N                 *
+022700****************************************************************
+022800 PROCEDURE DIVISION.
+022900
+023000****************************************************************
+023100*  MAINLINE.                                                   *
+023200****************************************************************
+023300 P0100-MAINLINE.
+023400
+023500     PERFORM P0200-INITIALIZATION THRU P0299-EXIT.
+023600
+023700     PERFORM P0300-PROCESS-BONUS  THRU P0399-EXIT
+023800         UNTIL BONUS-EOF.
+023900
+024000     PERFORM P0400-FINALIZATION   THRU P0499-EXIT.
+024100
+024200     MOVE +0 TO RETURN-CODE.
+024300
+024400     GOBACK.
+024500
+024600 P0199-EXIT.
+024700     EXIT.
+024800
+024900****************************************************************
+025000*  LOGICAL END OF PROGRAM                                      *
+025100****************************************************************
+025200
+025300****************************************************************
+025400*  INITIALIZE.                                                 *
+025500****************************************************************
+025600 P0200-INITIALIZATION.
+025700
+025800     OPEN INPUT  IN-BONUS
+025900          OUTPUT OUT-REPORT
+026000
+026100     MOVE 'LAB9' TO P-HDR1-REPORT-ID.
+026200     MOVE FUNCTION CURRENT-DATE (5:2)   TO P-HDR11-MONTH
+026300     MOVE FUNCTION CURRENT-DATE (7:2)   TO P-HDR11-DAY
+026400     MOVE FUNCTION CURRENT-DATE (1:4)   TO P-HDR11-YEAR
+026500     MOVE FUNCTION CURRENT-DATE (9:2)   TO P-HDR12-HOUR
+026600     MOVE FUNCTION CURRENT-DATE (11:2)  TO P-HDR12-MINUTE
+026700     MOVE FUNCTION CURRENT-DATE (13:4)  TO P-HDR12-SECOND
+026800
+026900     PERFORM P0900-LOAD-FED-TABLE THRU P0999-EXIT.
+027000
+027100     PERFORM P0700-READ-BONUS THRU P0799-EXIT.
+027200     PERFORM P0500-HEADERS THRU P0599-EXIT.
+027300
+027400 P0299-EXIT.
+027500     EXIT.
+027600
+027700****************************************************************
+027800*  PROCESS-BONUS.                                              *
+027900****************************************************************
+028000 P0300-PROCESS-BONUS.
+028100
+028200     IF A-LINE-CTR > 15 THEN
+028300         MOVE 0 TO A-LINE-CTR
+028400         PERFORM P0500-HEADERS THRU P0599-EXIT
+028500     END-IF.
+028600
+028700     MOVE W-IN-LAST-NAME   TO P-DTL1-LAST-NAME
+028800     MOVE W-IN-FIRST-NAME  TO P-DTL1-FIRST-NAME
+028900     MOVE W-IN-MID-INIT    TO P-DTL1-MIDDLE-INIT
+029000     MOVE W-IN-STATE-CODE  TO P-DTL1-STATE
+029100     MOVE W-IN-BONUS-AMT   TO P-DTL1-GROSS
+029200
+029300     IF W-IN-FED-EXEMPT
+029400         MOVE ZEROES                 TO P-DTL1-FED-TAX
+029500         MOVE P-DTL1-GROSS           TO P-DTL1-NET
+029600         MOVE 'TAX EXEMPT EMPLOYEE'  TO P-DTL1-MESSAGE
+029700     ELSE
+029800         PERFORM P0750-LOOKUP-FED-RATE THRU P0799-FED-RATE-EXIT
+029900         MULTIPLY W-IN-BONUS-AMT BY WS-FED-TAX-RATE
+030000                                     GIVING P-DTL1-FED-TAX-N
+030100         SUBTRACT P-DTL1-FED-TAX-N   FROM W-IN-BONUS-AMT
+030200                                     GIVING P-DTL1-NET-N
+030300         MOVE P-DTL1-FED-TAX-N       TO P-DTL1-FED-TAX
+030400         MOVE P-DTL1-NET-N           TO P-DTL1-NET
+030500         MOVE SPACES                 TO P-DTL1-MESSAGE
+030600     END-IF
+030700
+030800     MOVE P-DETAIL-1       TO P-OUT-REC
+030900     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.
+031000     ADD +1                TO A-REC-OUT
+031100
+031200* BLANK OUT THE DETAIL LINE
+031300     MOVE SPACES         TO P-DETAIL-1.
+031400
+031500     PERFORM P0700-READ-BONUS   THRU P0799-EXIT.
+031600
+031700 P0399-EXIT.
+031800     EXIT.
+031900
+032000****************************************************************
+032100*  FINALIZATION.                                               *
+032200****************************************************************
+032300 P0400-FINALIZATION.
+032400
+032500     IF A-LINE-CTR > 15
+032600         PERFORM P0500-HEADERS THRU P0599-EXIT
+032700     END-IF
+032800     PERFORM P0800-WRITE-BLANK-LINES THRU P0899-EXIT
+032900             UNTIL A-LINE-CTR = 15.
+033000     MOVE P-HEADER-6     TO P-OUT-REC
+033100     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.
+033200
+033300     CLOSE IN-BONUS
+033400           OUT-REPORT
+033500
+033600     DISPLAY '*** LAB9 TOTALS ***'.
+033700     DISPLAY 'TOTAL RECORDS READ    : ' A-BONUS-IN.
+033800     DISPLAY 'TOTAL RECORDS WRITTEN : ' A-REC-OUT.
+033900
+034000
+034100 P0499-EXIT.
+034200     EXIT.
+034300
+034400 EJECT
 034500****************************************************************
-034600*  READ-BONUS.                                                 *
+034600*  HEADERS.                                                    *
 034700****************************************************************
-034800 P0700-READ-BONUS.                                              
-034900                                                                
-035000     READ IN-BONUS INTO W-IN-BONUS-REC                          
-035100         AT END                                                 
-035200             MOVE 'Y' TO SW-BONUS-EOF                           
-035300         NOT AT END                                             
-035400             ADD +1 TO A-BONUS-IN                               
-035500     END-READ.                                                  
-035600                                                                
-035700 P0799-EXIT.                                                    
-035800     EXIT.                                                       
-035900                                                                 
-036000 P0800-WRITE-BLANK-LINES.                                        
-036100                                                                 
-036200     MOVE P-HEADER-5     TO P-OUT-REC.                           
-036300     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT                  
-036400     .                                                           
-036500 P0899-EXIT.                                                     
-036600     EXIT.                                                       
-036700                                                                 
-036800**************************************************************** 
-036900*  PHYSICAL END OF PROGRAM                                     * 
-037000**************************************************************** 
-037100                                                                 
\ No newline at end of file
+034800 P0500-HEADERS.
+034900
+035000     ADD +1 TO A-PAGE-CTR.
+035100     MOVE A-PAGE-CTR TO P-HDR1-PAGE.
+035200
+035300     MOVE P-HEADER-1     TO P-OUT-REC.
+035400     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.
+035500
+035600     MOVE P-HEADER-11    TO P-OUT-REC.
+035700     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.
+035800
+035900     MOVE P-HEADER-12    TO P-OUT-REC.
+036000     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.
+036100
+036200     MOVE P-HEADER-3     TO P-OUT-REC.
+036300     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.
+036400
+036500     MOVE P-HEADER-4     TO P-OUT-REC.
+036600     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT.
+036700
+036800     MOVE '0'            TO P-DTL1-CC.
+036900
+037000     MOVE 8              TO A-LINE-CTR.
+037100
+037200 P0599-EXIT.
+037300     EXIT.
+037400
+037500****************************************************************
+037600*  WRITE-REPORT.                                               *
+037700****************************************************************
+037800 P0600-WRITE-REPORT.
+037900
+038000     WRITE OUT-REPORT-RECORD FROM P-OUT-REC.
+038100
+038200     ADD +1 TO A-LINE-CTR.
+038300
+038400 P0699-EXIT.
+038500     EXIT.
+038600
+038700****************************************************************
+038800*  READ-BONUS.                                                 *
+038900****************************************************************
+039000 P0700-READ-BONUS.
+039100
+039200     READ IN-BONUS INTO W-IN-BONUS-REC
+039300         AT END
+039400             MOVE 'Y' TO SW-BONUS-EOF
+039500         NOT AT END
+039600             ADD +1 TO A-BONUS-IN
+039700     END-READ.
+039800
+039900 P0799-EXIT.
+040000     EXIT.
+040100
+040200****************************************************************
+040300*  LOOKUP-FED-RATE.                                             *
+040400****************************************************************
+040500 P0750-LOOKUP-FED-RATE.
+040600
+040700     SET FB-NDX TO 1
+040800     SEARCH FED-BRACKET
+040900         AT END
+041000             MOVE FB-RATE (WS-FED-BRACKET-COUNT)
+041010                 TO WS-FED-TAX-RATE
+041100         WHEN FB-NDX > WS-FED-BRACKET-COUNT
+041110             MOVE FB-RATE (WS-FED-BRACKET-COUNT)
+041120                 TO WS-FED-TAX-RATE
+041200         WHEN W-IN-BONUS-AMT NOT > FB-UPPER-LIMIT (FB-NDX)
+041210             MOVE FB-RATE (FB-NDX)   TO WS-FED-TAX-RATE
+041300     END-SEARCH
+041400     .
+041500 P0799-FED-RATE-EXIT.
+041600     EXIT.
+041700
+041800 P0800-WRITE-BLANK-LINES.
+041900
+042000     MOVE P-HEADER-5     TO P-OUT-REC.
+042100     PERFORM P0600-WRITE-REPORT THRU P0699-EXIT
+042200     .
+042300 P0899-EXIT.
+042400     EXIT.
+042500
+042600****************************************************************
+042700*  LOAD-FED-TABLE.                                              *
+042800****************************************************************
+042900 P0900-LOAD-FED-TABLE.
+043000
+043100     OPEN INPUT FED-TABLE-FILE
+043200
+043300     SET FB-NDX TO 1
+043400     PERFORM P0950-READ-FED-TABLE-FILE THRU P0999-READ-EXIT
+043500
+043600     PERFORM P0910-ADD-FED-BRACKET THRU P0919-EXIT
+043700         UNTIL WS-FED-TABLE-IS-FULL
+043800         OR WS-FED-TABLE-EOF
+043900
+044000     CLOSE FED-TABLE-FILE
+044100     .
+044200 P0999-EXIT.
+044300     EXIT.
+044400
+044500****************************************************************
+044600*  ADD-FED-BRACKET.                                              *
+044700****************************************************************
+044800 P0910-ADD-FED-BRACKET.
+044900
+045000     MOVE FTF-UPPER-LIMIT TO FB-UPPER-LIMIT (FB-NDX)
+045100     MOVE FTF-RATE        TO FB-RATE        (FB-NDX)
+045150     ADD +1 TO WS-FED-BRACKET-COUNT
+045200     SET FB-NDX UP BY 1
+045300     IF FB-NDX > 5 THEN
+045400         SET WS-FED-TABLE-IS-FULL TO TRUE
+045500     ELSE
+045600         PERFORM P0950-READ-FED-TABLE-FILE THRU P0999-READ-EXIT
+045700     END-IF
+045800     .
+045900 P0919-EXIT.
+046000     EXIT.
+046100
+046200****************************************************************
+046300*  READ-FED-TABLE-FILE.                                         *
+046400****************************************************************
+046500 P0950-READ-FED-TABLE-FILE.
+046600
+046700     READ FED-TABLE-FILE
+046800         AT END
+046900             SET WS-FED-TABLE-EOF TO TRUE
+047000     END-READ
+047100     .
+047200 P0999-READ-EXIT.
+047300     EXIT.
+047400
+047500****************************************************************
+047600*  PHYSICAL END OF PROGRAM                                     *
+047700****************************************************************
+047800
+047900
+048000
+048100
+048200
+048300
+048400
+048500
+048600
+048700
+048800
+048900
+049000
+049100
+049200
