@@ -1,244 +1,277 @@
-000100 IDENTIFICATION DIVISION.                                         
-000200 PROGRAM-ID.    LAB10.                                            
-000300 AUTHOR.        KJ THE AMAZING!                                   
-000400 DATE-WRITTEN.  JUNE 5, 2021.                                     
-000500 DATE-COMPILED.                                                   
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB10.
+000300 AUTHOR.        KJ THE AMAZING!
+000400 DATE-WRITTEN.  JUNE 5, 2021.
+000500 DATE-COMPILED.
 000600******************************************************************
-000700*                                                                 
-000800*-------------P R O G R A M  D E S C R I P T I O N--------------* 
-000900*                                                               * 
-001000*    ----------------- LAB10 -----------------------            * 
-001100*                                                               * 
-001200*    PURPOSE  THIS PROGRAM WILL DETERMINE THE DATE AND          * 
-001300*    =======  RETURN A 35-BYTE FIELD.                           * 
-001400*                                                               * 
-001500*    INPUT   (LINKAGE SECTION) LS-DATELINE                      * 
-001600*    =====                                                      * 
-001700*                                                               * 
-001800*    PROCESS 1. GET THE NUMBER FOR THE DAY OF THE WEEK          * 
-001900*    ======= 2. CONVERT THE NUMBER TO A WORD (E.G. MONDAY)      * 
-002000*            3. GET THE DATE                                    * 
-002100*            4. FORMAT THE 35-BYTE DATE FIELD                   * 
-002200*            5. FORMAT THE 14-BYTE TIME FIELD                   * 
-002300*                                                               * 
-002400*    OUTPUT  NONE (RETURNS 35-BYTE DATE INFO VIA LINKAGE)       * 
-002500*                 (RETURNS 14-BYTE TIME INFO VIA LINKAGE)       * 
-002600*    ======                                                     * 
-002700*                                                               * 
-002800*    CALLING PROGRAM(S)  :   LAB11, AND OTHERS       -  OR  -   * 
-002900*                        :   ANY PROGRAM USING CORRECT FORMAT   * 
-003000*                                                               * 
-003100*    CALLED  PROGRAM(S)  :   NONE                               * 
-003200*                                                               * 
-003300*---------------------------------------------------------------* 
-003400*                 UPDATE LOG                                    * 
-003500*---------------------------------------------------------------* 
-003600*                                                               * 
-003700* PERSON  PROJECT   DATE      DESCRIPTION          PROGRAM   VER* 
-003800* ------  --------  --------  -------------------  -------   ---* 
-003900* HENRY   TRAINING  11/06/99  INITIAL VERSION      LAB10A    000* 
-004000* JOHN E  SHOES     01/15/21  COPIED/MODIFIED      LAB10     001* 
-004100***************************************************************** 
-004200*                                                               * 
-004300******************************************************************
-004400*         E N V I R O N M E N T     D I V I S I O N              *
-004500******************************************************************
-004600 ENVIRONMENT DIVISION.                                            
-004700 INPUT-OUTPUT SECTION.                                            
-004800 FILE-CONTROL.                                                    
-004900*** NO FILES IN - NO FILES OUT                                   *
-005000                                                                  
-005100******************************************************************
-005200*                  D A T A     D I V I S I O N                   *
-005300******************************************************************
-005400 DATA DIVISION.                                                   
-005500 FILE SECTION.                                                    
-005600                                                                  
-005700******************************************************************
-005800*    W O R K I N G - S T O R A G E                               *
-005900******************************************************************
-006000                                                                  
-006100 WORKING-STORAGE SECTION.                                         
-006200                                                                  
-006300***********************                                           
-006400*  WORK FIELDS        *                                           
-006500***********************                                           
-006600                                                                  
-006700 01  WS-WORK-FIELDS.                                              
-006800     05  WS-FILLER1              PIC X(37)                        
-006900         VALUE 'LAB10 WORKING STORAGE BEGINS HERE'.               
-007000     05  WS-TIME-HOUR-C3         PIC 9(02)  COMP-3 VALUE ZERO.   
-007100     05  WS-DATE-TIME            PIC X(16).                      
-007200     05  WS-TIME-HOUR            PIC Z9.                         
-007300     05  WS-TIME                 PIC X(06)  VALUE ':MM AM'.      
-007400     05  WS-TIMELINE             PIC X(14)                       
-007500                                     VALUE 'TIME: HH:MM AM'.     
-007600     05  WS-DATE-LITERAL         PIC X(06)  VALUE 'DATE: '.      
-007700     05  WS-DAY-OF-WEEK-9        PIC 9(01)  VALUE ZERO.          
-007800     05  WS-DAY-OF-WEEK-X        PIC X(10)  VALUE SPACES.        
-007900     05  WS-MONTH-X              PIC X(10)  VALUE SPACES.        
-008000     05  WS-DD-X.                                                
-008100         10  WS-DD1              PIC X(01)  VALUE SPACE.         
-008200         10  WS-DD2              PIC X(01)  VALUE SPACE.         
-008300         10  WS-DD3              PIC X(01)  VALUE SPACE.         
-008400     05  WS-YYYYMMDD.                                            
-008500         10  WS-YYYY             PIC X(04)  VALUE SPACES.        
-008600         10  WS-MM               PIC X(02)  VALUE SPACES.        
-008700         10  WS-DD               PIC X(02)  VALUE SPACES.        
-008800     05  WS-PLACE-MARK           PIC 9(03)  COMP-3 VALUE ZERO.    
-008900     05  WS-TEST-BYTE            PIC X(01)  VALUE SPACES.         
-009000         88  WS-TEST-BYTE-BLANK      VALUE SPACES.                
-009100                                                                  
-009200 01  WS-OUT-DATE-LAYOUT          PIC X(35)  VALUE SPACES.         
-009300                                                                  
-009400******************************************************************
-009500*    L I N K A G E                                               *
-009600******************************************************************
-009700                                                                  
-009800 LINKAGE SECTION.                                                 
-009900                                                                  
-010000 01  LS-DATELINE                 PIC X(35) JUSTIFIED RIGHT.       
-010100 01  LS-TIMELINE                 PIC X(14).                       
-010200                                                                  
-010300******************************************************************
-010400*          P R O C E D U R E     D I V I S I O N                 *
-010500******************************************************************
-010600                                                                  
-010700 PROCEDURE DIVISION USING                                         
-010800                    LS-DATELINE LS-TIMELINE.                      
-010900                                                                  
-011000 0000-MAINLINE.                                                   
-011100                                                                  
-011200     PERFORM 1000-INITIALIZATION    THRU 1000-EXIT                
-011300     PERFORM 2000-FORMAT-DATELINE   THRU 2000-EXIT                
-011400     PERFORM 2500-BUILD-TIME-STRING THRU 2500-EXIT                
-011500     PERFORM 3000-TERMINATE         THRU 3000-EXIT                
-011600                                                                  
-011700     GOBACK                                                       
-011800                                                                  
-011900     .                                                            
-012000 0000-EXIT.                                                       
-012100     EXIT.                                                        
-012200                                                                  
-012300******************************************************************
-012400*  INITIALIZATION ROUTINE                                        *
-012500******************************************************************
-012600                                                                  
-012700 1000-INITIALIZATION.                                             
-012800                                                                  
-012900     MOVE FUNCTION CURRENT-DATE (1:16) TO WS-DATE-TIME            
-013000     MOVE WS-DATE-TIME (1:8)           TO WS-YYYYMMDD             
-013100     MOVE WS-DATE-TIME (9:2)           TO WS-TIME-HOUR-C3         
-013200     ACCEPT WS-DAY-OF-WEEK-9 FROM DAY-OF-WEEK                     
-013300     .                                                            
-013400 1000-EXIT.                                                       
-013500     EXIT.                                                        
-013600                                                                  
-013700******************************************************************
-013800*  FORMAT-DATELINE ROUTINE                                       *
-013900******************************************************************
-014000                                                                  
-014100 2000-FORMAT-DATELINE.                                            
-014200                                                                 
-014300     EVALUATE WS-DAY-OF-WEEK-9                                   
-014400         WHEN   1    MOVE 'MONDAYX'    TO WS-DAY-OF-WEEK-X       
-014500         WHEN   2    MOVE 'TUESDAYX'   TO WS-DAY-OF-WEEK-X       
-014600         WHEN   3    MOVE 'WEDNESDAYX' TO WS-DAY-OF-WEEK-X       
-014700         WHEN   4    MOVE 'THURSDAYX'  TO WS-DAY-OF-WEEK-X       
-014800         WHEN   5    MOVE 'FRIDAYX'    TO WS-DAY-OF-WEEK-X       
-014900         WHEN   6    MOVE 'SATURDAYX'  TO WS-DAY-OF-WEEK-X       
-015000         WHEN   7    MOVE 'SUNDAYX'    TO WS-DAY-OF-WEEK-X       
-015100         WHEN OTHER  MOVE 'INVALIDX'   TO WS-DAY-OF-WEEK-X       
-015200     END-EVALUATE                                                
-015300                                                                 
-015400     EVALUATE WS-MM                                              
-015500         WHEN  01    MOVE 'JANUARYX'   TO WS-MONTH-X             
-015600         WHEN  02    MOVE 'FEBRUARYX'  TO WS-MONTH-X             
-015700         WHEN  03    MOVE 'MARCHX'     TO WS-MONTH-X             
-015800         WHEN  04    MOVE 'APRILX'     TO WS-MONTH-X             
-015900         WHEN  05    MOVE 'MAYX'       TO WS-MONTH-X             
-016000         WHEN  06    MOVE 'JUNEX'      TO WS-MONTH-X        
-016100         WHEN  07    MOVE 'JULYX'      TO WS-MONTH-X        
-016200         WHEN  08    MOVE 'AUGUSTX'    TO WS-MONTH-X        
-016300         WHEN  09    MOVE 'SEPTEMBERX' TO WS-MONTH-X        
-016400         WHEN  10    MOVE 'OCTOBERX'   TO WS-MONTH-X        
-016500         WHEN  11    MOVE 'NOVEMBERX'  TO WS-MONTH-X        
-016600         WHEN  12    MOVE 'DECEMBERX'  TO WS-MONTH-X        
-016700         WHEN OTHER  MOVE 'INVALIDX'   TO WS-MONTH-X        
-016800     END-EVALUATE                                           
-016900                                                            
-017000     IF WS-DD < '10'                                        
-017100         MOVE  WS-DD (2:1) TO WS-DD1                        
-017200         MOVE  'X'         TO WS-DD2                        
-017300     ELSE                                                   
-017400         MOVE WS-DD        TO WS-DD-X                       
-017500         MOVE 'X'          TO WS-DD3                        
-017600     END-IF                                                 
-017700                                                            
-017800     STRING WS-DATE-LITERAL                                
-017900            WS-DAY-OF-WEEK-X ', '                          
-018000            WS-MONTH-X       ' '                           
-018100            WS-DD-X          ', '                          
-018200            WS-YYYY                                        
-018300         DELIMITED BY 'X'                                  
-018400            INTO WS-OUT-DATE-LAYOUT                        
-018500                                                           
-018600     IF WS-OUT-DATE-LAYOUT (35:1) = SPACES                 
-018700         MOVE +35 TO WS-PLACE-MARK                         
-018800                                                           
-018900         PERFORM UNTIL NOT WS-TEST-BYTE-BLANK              
-019000             SUBTRACT 1 FROM WS-PLACE-MARK                 
-019100             MOVE WS-OUT-DATE-LAYOUT (WS-PLACE-MARK:1)     
-019200                 TO WS-TEST-BYTE                           
-019300         END-PERFORM                                       
-019400                                                           
-019500     END-IF                                                
-019600                                                                  
-019700     MOVE WS-OUT-DATE-LAYOUT (1:WS-PLACE-MARK) TO LS-DATELINE     
-019800                                                                  
-019900     .                                                            
-020000 2000-EXIT.                                                       
-020100     EXIT.                                                        
-020200                                                                  
-020300******************************************************************
-020400*  BUILD TIME STRING                                             *
-020500******************************************************************
-020600                                                                  
-020700 2500-BUILD-TIME-STRING.                                          
-020800                                                                  
-020900     EVALUATE WS-TIME-HOUR-C3                                     
-021000         WHEN 0                                                   
-021100             MOVE  12  TO WS-TIME-HOUR                            
-021200***          MOVE '12' TO WS-TIMELINE (7:2)                       
-021300         WHEN 1 THRU 11                                           
-021400             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR                
-021500         WHEN 12                                                 
-021600             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR                
-021700             MOVE 'PM'            TO WS-TIMELINE (13:2)          
-021800         WHEN 13 THRU 23                                         
-021900             SUBTRACT 12        FROM WS-TIME-HOUR-C3             
-022000             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR                
-022100             MOVE 'PM'            TO WS-TIMELINE (13:2)          
-022200         WHEN OTHER                                              
-022300             DISPLAY 'PROBLEM BUILDING TIME STRING'              
-022400     END-EVALUATE                                                
-022500                                                                 
-022600     MOVE WS-DATE-TIME (11:2)     TO WS-TIMELINE (10:2)          
-022700     MOVE WS-TIME-HOUR            TO WS-TIMELINE (7:2)           
-022800     MOVE WS-TIMELINE             TO LS-TIMELINE                 
-022900                                                                 
-023000     .                                                           
-023100 2500-EXIT.                                                      
-023200     EXIT.                                                        
-023300******************************************************************
-023400*  FINISH ROUTINE                                                *
-023500******************************************************************
-023600                                                                  
-023700 3000-TERMINATE.                                                  
-023800     MOVE +0 TO RETURN-CODE                                       
-023900     .                                                            
-024000 3000-EXIT.                                                       
-024100     EXIT.                                                        
-024200******************************************************************
-024300*  PHYSICAL END OF PROGRAM                                       *
-024400******************************************************************
\ No newline at end of file
+000700*
+000800*-------------P R O G R A M  D E S C R I P T I O N--------------*
+000900*                                                               *
+001000*    ----------------- LAB10 -----------------------            *
+001100*                                                               *
+001200*    PURPOSE  THIS PROGRAM WILL DETERMINE THE DATE AND          *
+001300*    =======  RETURN A 35-BYTE FIELD.                           *
+001400*                                                               *
+001500*    INPUT   (LINKAGE SECTION) LS-DATELINE                      *
+001600*    =====                                                      *
+001700*                                                               *
+001800*    PROCESS 1. GET THE NUMBER FOR THE DAY OF THE WEEK          *
+001900*    ======= 2. CONVERT THE NUMBER TO A WORD (E.G. MONDAY)      *
+002000*            3. GET THE DATE                                    *
+002100*            4. FORMAT THE 35-BYTE DATE FIELD                   *
+002200*            5. FORMAT THE 14-BYTE TIME FIELD                   *
+002300*                                                               *
+002400*    OUTPUT  NONE (RETURNS 35-BYTE DATE INFO VIA LINKAGE)       *
+002500*                 (RETURNS 14-BYTE TIME INFO VIA LINKAGE)       *
+002600*    ======                                                     *
+002700*                                                               *
+002800*    CALLING PROGRAM(S)  :   LAB11, AND OTHERS       -  OR  -   *
+002900*                        :   ANY PROGRAM USING CORRECT FORMAT   *
+003000*                                                               *
+003100*    CALLED  PROGRAM(S)  :   NONE                               *
+003200*                                                               *
+003300*---------------------------------------------------------------*
+003400*                 UPDATE LOG                                    *
+003500*---------------------------------------------------------------*
+003600*                                                               *
+003700* PERSON  PROJECT   DATE      DESCRIPTION          PROGRAM   VER*
+003800* ------  --------  --------  -------------------  -------   ---*
+003900* HENRY   TRAINING  11/06/99  INITIAL VERSION      LAB10A    000*
+004000* JOHN E  SHOES     01/15/21  COPIED/MODIFIED      LAB10     001*
+004100* MARGE W SHOES     03/02/26  OVERRIDE DATE PARM   LAB10     002*
+004200*****************************************************************
+004300*                                                               *
+004400******************************************************************
+004500*         E N V I R O N M E N T     D I V I S I O N              *
+004600******************************************************************
+004700 ENVIRONMENT DIVISION.
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000*** NO FILES IN - NO FILES OUT                                   *
+005100
+005200******************************************************************
+005300*                  D A T A     D I V I S I O N                   *
+005400******************************************************************
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700
+005800******************************************************************
+005900*    W O R K I N G - S T O R A G E                               *
+006000******************************************************************
+006100
+006200 WORKING-STORAGE SECTION.
+006300
+006400***********************
+006500*  WORK FIELDS        *
+006600***********************
+006700
+006800 01  WS-WORK-FIELDS.
+006900     05  WS-FILLER1              PIC X(37)
+007000         VALUE 'LAB10 WORKING STORAGE BEGINS HERE'.
+007100     05  WS-TIME-HOUR-C3         PIC 9(02)  COMP-3 VALUE ZERO.
+007200     05  WS-DATE-TIME            PIC X(16).
+007300     05  WS-TIME-HOUR            PIC Z9.
+007400     05  WS-TIME                 PIC X(06)  VALUE ':MM AM'.
+007500     05  WS-TIMELINE             PIC X(14)
+007600                                     VALUE 'TIME: HH:MM AM'.
+007700     05  WS-DATE-LITERAL         PIC X(06)  VALUE 'DATE: '.
+007800     05  WS-DAY-OF-WEEK-9        PIC 9(01)  VALUE ZERO.
+007900     05  WS-DAY-OF-WEEK-X        PIC X(10)  VALUE SPACES.
+008000     05  WS-MONTH-X              PIC X(10)  VALUE SPACES.
+008100     05  WS-DD-X.
+008200         10  WS-DD1              PIC X(01)  VALUE SPACE.
+008300         10  WS-DD2              PIC X(01)  VALUE SPACE.
+008400         10  WS-DD3              PIC X(01)  VALUE SPACE.
+008500     05  WS-YYYYMMDD.
+008600         10  WS-YYYY             PIC X(04)  VALUE SPACES.
+008700         10  WS-MM               PIC X(02)  VALUE SPACES.
+008800         10  WS-DD               PIC X(02)  VALUE SPACES.
+008900     05  WS-PLACE-MARK           PIC 9(03)  COMP-3 VALUE ZERO.
+009000     05  WS-TEST-BYTE            PIC X(01)  VALUE SPACES.
+009100         88  WS-TEST-BYTE-BLANK      VALUE SPACES.
+009200     05  WS-OVERRIDE-DATE-9      PIC 9(08)  VALUE ZERO.
+009300     05  WS-OVERRIDE-DATE-INT    PIC 9(07)  COMP-3 VALUE ZERO.
+009400
+009500 01  WS-OUT-DATE-LAYOUT          PIC X(35)  VALUE SPACES.
+009600
+009700******************************************************************
+009800*    L I N K A G E                                               *
+009900******************************************************************
+010000
+010100 LINKAGE SECTION.
+010200
+010300 01  LS-DATELINE                 PIC X(35) JUSTIFIED RIGHT.
+010400 01  LS-TIMELINE                 PIC X(14).
+010500 01  LS-OVERRIDE-DATE             PIC X(08).
+010600*                         YYYYMMDD, OR SPACES/LOW-VALUES TO USE
+010700*                         TODAY'S DATE.  USED BY A CALLER THAT IS
+010800*                         REPRINTING A REPORT AS OF A PAST DATE.
+010900
+011000******************************************************************
+011100*          P R O C E D U R E     D I V I S I O N                 *
+011200******************************************************************
+011300
+011400 PROCEDURE DIVISION USING
+011500                    LS-DATELINE LS-TIMELINE
+011600                    OPTIONAL LS-OVERRIDE-DATE.
+011700
+011800 0000-MAINLINE.
+011900
+012000     PERFORM 1000-INITIALIZATION    THRU 1000-EXIT
+012100     PERFORM 2000-FORMAT-DATELINE   THRU 2000-EXIT
+012200     PERFORM 2500-BUILD-TIME-STRING THRU 2500-EXIT
+012300     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+012400
+012500     GOBACK
+012600
+012700     .
+012800 0000-EXIT.
+012900     EXIT.
+013000
+013100******************************************************************
+013200*  INITIALIZATION ROUTINE                                        *
+013300******************************************************************
+013400
+013500 1000-INITIALIZATION.
+013600
+013700     MOVE FUNCTION CURRENT-DATE (1:16) TO WS-DATE-TIME
+013800     MOVE WS-DATE-TIME (1:8)           TO WS-YYYYMMDD
+013900     MOVE WS-DATE-TIME (9:2)           TO WS-TIME-HOUR-C3
+014000     ACCEPT WS-DAY-OF-WEEK-9 FROM DAY-OF-WEEK
+014100
+014200     IF LS-OVERRIDE-DATE IS OMITTED
+014300         CONTINUE
+014400     ELSE
+014500       IF LS-OVERRIDE-DATE NOT = SPACES AND
+014600         LS-OVERRIDE-DATE NOT = LOW-VALUES
+014700         MOVE LS-OVERRIDE-DATE TO WS-YYYYMMDD
+014800         MOVE LS-OVERRIDE-DATE TO WS-OVERRIDE-DATE-9
+014900         COMPUTE WS-OVERRIDE-DATE-INT =
+015000             FUNCTION INTEGER-OF-DATE (WS-OVERRIDE-DATE-9)
+015100         COMPUTE WS-DAY-OF-WEEK-9 =
+015200             FUNCTION MOD (WS-OVERRIDE-DATE-INT, 7)
+015300         IF WS-DAY-OF-WEEK-9 = 0
+015400             MOVE 7 TO WS-DAY-OF-WEEK-9
+015500         END-IF
+015600       END-IF
+015700     END-IF
+015800     .
+015900 1000-EXIT.
+016000     EXIT.
+016100
+016200******************************************************************
+016300*  FORMAT-DATELINE ROUTINE                                       *
+016400******************************************************************
+016500
+016600 2000-FORMAT-DATELINE.
+016700
+016800     EVALUATE WS-DAY-OF-WEEK-9
+016900         WHEN   1    MOVE 'MONDAYX'    TO WS-DAY-OF-WEEK-X
+017000         WHEN   2    MOVE 'TUESDAYX'   TO WS-DAY-OF-WEEK-X
+017100         WHEN   3    MOVE 'WEDNESDAYX' TO WS-DAY-OF-WEEK-X
+017200         WHEN   4    MOVE 'THURSDAYX'  TO WS-DAY-OF-WEEK-X
+017300         WHEN   5    MOVE 'FRIDAYX'    TO WS-DAY-OF-WEEK-X
+017400         WHEN   6    MOVE 'SATURDAYX'  TO WS-DAY-OF-WEEK-X
+017500         WHEN   7    MOVE 'SUNDAYX'    TO WS-DAY-OF-WEEK-X
+017600         WHEN OTHER  MOVE 'INVALIDX'   TO WS-DAY-OF-WEEK-X
+017700     END-EVALUATE
+017800
+017900     EVALUATE WS-MM
+018000         WHEN  01    MOVE 'JANUARYX'   TO WS-MONTH-X
+018100         WHEN  02    MOVE 'FEBRUARYX'  TO WS-MONTH-X
+018200         WHEN  03    MOVE 'MARCHX'     TO WS-MONTH-X
+018300         WHEN  04    MOVE 'APRILX'     TO WS-MONTH-X
+018400         WHEN  05    MOVE 'MAYX'       TO WS-MONTH-X
+018500         WHEN  06    MOVE 'JUNEX'      TO WS-MONTH-X
+018600         WHEN  07    MOVE 'JULYX'      TO WS-MONTH-X
+018700         WHEN  08    MOVE 'AUGUSTX'    TO WS-MONTH-X
+018800         WHEN  09    MOVE 'SEPTEMBERX' TO WS-MONTH-X
+018900         WHEN  10    MOVE 'OCTOBERX'   TO WS-MONTH-X
+019000         WHEN  11    MOVE 'NOVEMBERX'  TO WS-MONTH-X
+019100         WHEN  12    MOVE 'DECEMBERX'  TO WS-MONTH-X
+019200         WHEN OTHER  MOVE 'INVALIDX'   TO WS-MONTH-X
+019300     END-EVALUATE
+019400
+019500     IF WS-DD < '10'
+019600         MOVE  WS-DD (2:1) TO WS-DD1
+019700         MOVE  'X'         TO WS-DD2
+019800     ELSE
+019900         MOVE WS-DD        TO WS-DD-X
+020000         MOVE 'X'          TO WS-DD3
+020100     END-IF
+020200
+020300     STRING WS-DATE-LITERAL
+020400            WS-DAY-OF-WEEK-X ', '
+020500            WS-MONTH-X       ' '
+020600            WS-DD-X          ', '
+020700            WS-YYYY
+020800         DELIMITED BY 'X'
+020900            INTO WS-OUT-DATE-LAYOUT
+021000
+021100     IF WS-OUT-DATE-LAYOUT (35:1) = SPACES
+021200         MOVE +35 TO WS-PLACE-MARK
+021300
+021400         PERFORM UNTIL NOT WS-TEST-BYTE-BLANK
+021500             SUBTRACT 1 FROM WS-PLACE-MARK
+021600             MOVE WS-OUT-DATE-LAYOUT (WS-PLACE-MARK:1)
+021700                 TO WS-TEST-BYTE
+021800         END-PERFORM
+021900
+022000     END-IF
+022100
+022200     MOVE WS-OUT-DATE-LAYOUT (1:WS-PLACE-MARK) TO LS-DATELINE
+022300
+022400     .
+022500 2000-EXIT.
+022600     EXIT.
+022700
+022800******************************************************************
+022900*  BUILD TIME STRING                                             *
+023000******************************************************************
+023100
+023200 2500-BUILD-TIME-STRING.
+023300
+023400     EVALUATE WS-TIME-HOUR-C3
+023500         WHEN 0
+023600             MOVE  12  TO WS-TIME-HOUR
+023700***          MOVE '12' TO WS-TIMELINE (7:2)
+023800         WHEN 1 THRU 11
+023900             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
+024000         WHEN 12
+024100             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
+024200             MOVE 'PM'            TO WS-TIMELINE (13:2)
+024300         WHEN 13 THRU 23
+024400             SUBTRACT 12        FROM WS-TIME-HOUR-C3
+024500             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
+024600             MOVE 'PM'            TO WS-TIMELINE (13:2)
+024700         WHEN OTHER
+024800             DISPLAY 'PROBLEM BUILDING TIME STRING'
+024900     END-EVALUATE
+025000
+025100     MOVE WS-DATE-TIME (11:2)     TO WS-TIMELINE (10:2)
+025200     MOVE WS-TIME-HOUR            TO WS-TIMELINE (7:2)
+025300     MOVE WS-TIMELINE             TO LS-TIMELINE
+025400
+025500     .
+025600 2500-EXIT.
+025700     EXIT.
+025800******************************************************************
+025900*  FINISH ROUTINE                                                *
+026000******************************************************************
+026100
+026200 3000-TERMINATE.
+026300     MOVE +0 TO RETURN-CODE
+026400     .
+026500 3000-EXIT.
+026600     EXIT.
+026700******************************************************************
+026800*  PHYSICAL END OF PROGRAM                                       *
+026900******************************************************************
+027000
+027100
+027200
+027300
+027400
+027500
+027600
+027700
